@@ -0,0 +1,97 @@
+//EMPLISTJ JOB (ACCTNO),'EMPLOYEE EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//*  DAILY EMPLOYEE EXTRACT - RUNS emplist AGAINST
+//*  DEPARTMENT/DESIGNATION/EMPLOYEE AND PRODUCES THE
+//*  FIXED-WIDTH EXTRACT, OPTIONAL CSV/DELTA OUTPUT AND THE
+//*  DATA-QUALITY EXCEPTION FILE.
+//*
+//*  RESTART: IF STEP1 ABENDS MID-RUN, RESUBMIT THIS JOB WITH
+//*  RESTART=STEP1 ON THE JOB CARD. CKPTFL BELOW IS A FIXED
+//*  (NON-GDG) DATASET THAT emplist's OWN RESTART-CHECK-PARA/
+//*  CHECKPOINT-PARA READ AND REWRITE, SO THE RESTARTED STEP
+//*  PICKS UP AFTER THE LAST DEPTCODE/EMPID THAT WAS CHECK-
+//*  POINTED RATHER THAN REDOING THE WHOLE EXTRACT. A CLEAN
+//*  FINISH EMPTIES CKPTFL SO THE NEXT DAY'S RUN STARTS FRESH.
+//*
+//*  OUTFL/CSVFL/EXCPFL BELOW ARE FOR THE SAME REASON NOT GDGS
+//*  EITHER WHILE STEP1 RUNS - THEY ARE FIXED WORK DATASETS,
+//*  DISP=MOD, SO A RESTART OPENS AND EXTENDS (emplist's OWN
+//*  INIT-PARA - OPEN EXTEND VS OPEN OUTPUT ON WS-RESTART-EMPID)
+//*  THE SAME ROWS THE ABENDED ATTEMPT ALREADY WROTE INSTEAD OF
+//*  STARTING A NEW, EMPTY GDG GENERATION. STEP2 PROMOTES THE
+//*  FINISHED WORK FILES INTO THEIR OWN DAILY GDG GENERATION -
+//*  SEE ITS BANNER BELOW - ONLY AFTER STEP1 COMPLETES CLEANLY,
+//*  SO A STILL-RESTARTING OR FAILED RUN NEVER PROMOTES A
+//*  PARTIAL EXTRACT INTO THE PERMANENT HISTORY.
+//*********************************************************
+//STEP1    EXEC PGM=EMPLIST
+//STEPLIB  DD DSN=PROD.EMPLIST.LOADLIB,DISP=SHR
+//*
+//OUTFL    DD DSN=PROD.EMPLIST.OUTFL.WORK,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=250,BLKSIZE=0)
+//CSVFL    DD DSN=PROD.EMPLIST.CSVFL.WORK,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=254,BLKSIZE=0)
+//EXCPFL   DD DSN=PROD.EMPLIST.EXCPFL.WORK,
+//             DISP=(MOD,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*  DELTAFL, LIKE CKPTFL, IS ONE PERSISTENT DATASET CARRYING
+//*  THE LAST-CLEAN-RUN WATERMARK FORWARD (GET-DELTA-WATERMARK-
+//*  PARA/PROGRAM-EXIT) - NOT A GDG, SO A RESTART REREADS AND
+//*  REWRITES THE SAME ROW INSTEAD OF LOSING IT TO A NEW
+//*  GENERATION THAT WAS NEVER THERE TO READ IN THE FIRST PLACE.
+//DELTAFL  DD DSN=PROD.EMPLIST.DELTAFL,DISP=OLD
+//*
+//*  CKPTFL IS DELIBERATELY NOT A GDG - IT IS ONE PERSISTENT
+//*  DATASET SHARED ACROSS A RUN AND ITS RESTART, READ AT
+//*  RESTART-CHECK-PARA AND EMPTIED AT A CLEAN PROGRAM-EXIT.
+//CKPTFL   DD DSN=PROD.EMPLIST.CKPTFL,DISP=OLD
+//SORTWK   DD DSN=&&SORTWK,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTFL    DD DSN=&&SRTFL,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//*  SYSIN CARD - COLUMNS 1-5 DEPTCODE FILTER (BLANK = ALL
+//*  DEPARTMENTS), COLUMN 7 'Y' FOR CSV EXPORT, COLUMN 9 'D' FOR
+//*  A DELTA EXTRACT (SEE emplist's OWN PARM-DEPTFLT-PARA) - THIS
+//*  CARD RUNS EVERY DEPARTMENT, CSV ON, DELTA EXTRACT ON.
+//SYSIN    DD *
+      Y D
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*********************************************************
+//*  STEP2 - PROMOTE TODAY'S FINISHED EXTRACT/CSV/EXCEPTION
+//*  WORK FILES INTO THEIR OWN GENERATION OF THE PERMANENT
+//*  DAILY-HISTORY GDG, SO EACH CLEAN RUN STILL KEEPS ITS OWN
+//*  GENERATION INSTEAD OF OVERWRITING YESTERDAY'S EXTRACT.
+//*  BYPASSED IF STEP1 DID NOT COMPLETE CLEANLY.
+//*********************************************************
+//STEP2    EXEC PGM=IDCAMS,COND=(4,LT,STEP1)
+//SYSPRINT DD SYSOUT=*
+//OUTIN    DD DSN=PROD.EMPLIST.OUTFL.WORK,DISP=SHR
+//OUTOUT   DD DSN=PROD.EMPLIST.OUTFL(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=250,BLKSIZE=0)
+//CSVIN    DD DSN=PROD.EMPLIST.CSVFL.WORK,DISP=SHR
+//CSVOUT   DD DSN=PROD.EMPLIST.CSVFL(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=VB,LRECL=254,BLKSIZE=0)
+//EXCPIN   DD DSN=PROD.EMPLIST.EXCPFL.WORK,DISP=SHR
+//EXCPOUT  DD DSN=PROD.EMPLIST.EXCPFL(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  REPRO INFILE(OUTIN) OUTFILE(OUTOUT)
+  REPRO INFILE(CSVIN) OUTFILE(CSVOUT)
+  REPRO INFILE(EXCPIN) OUTFILE(EXCPOUT)
+/*
