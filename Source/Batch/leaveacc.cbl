@@ -0,0 +1,277 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Monthly leave-accrual batch job - walks every EMPLOYEE row
+      *    left joined to LEAVE and either adds the accrual amount to
+      *    an existing LEAVE balance or creates the LEAVE row (with
+      *    LEAVETKN starting at zero) for an employee who doesn't have
+      *    one yet, so LEAVEMNT's CRUD screen doesn't have to be used
+      *    by hand just to get every employee a starting balance.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    leaveacc.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; LEAVEACC-DBNAME,
+      *    LEAVEACC-DBUSER and LEAVEACC-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-ACCRUAL-AMT          PIC 9(03) VALUE 1.
+       01 WS-EMP-ID               PIC X(05).
+       01 WS-LEAVE-FOUND-IND      PIC X(01).
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  END-OF-INPUT-IND               PIC X(1).
+            88 END-OF-FILE                VALUE 'Y'.
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-INVALD-DATETIME VALUE -181.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-MULT-RESULT     VALUE -811.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-TIMEOUT-NO-ROLLBACK    VALUE -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-TEMP.
+           05  WS-EMPCURVAL                PIC X(1).
+               88  EMPC-EXIST                      VALUE 'F'.
+               88  EMPC-NOTFND                     VALUE 'N'.
+               88  EMPC-DBERR                      VALUE 'E'.
+
+       01  WS-COUNTERS.
+           05  EMP-COUNT                   PIC 9(10) VALUE ZEROES.
+           05  ACCRUED-COUNT               PIC 9(10) VALUE ZEROES.
+           05  NEW-LEAVE-COUNT             PIC 9(10) VALUE ZEROES.
+
+       01  WS-PARM-CARD                PIC X(80) VALUE SPACES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM PARM-CARD-PARA.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL EMPC-NOTFND.
+
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF LEAVE ACCRUAL RUN".
+
+      ***************************************************
+       PARM-CARD-PARA.
+           DISPLAY "PARM-CARD-PARA - start".
+      *    SYSIN 1-3 is an optional override of the per-run accrual
+      *    amount (days); blank or zero keeps the WS-ACCRUAL-AMT
+      *    default of 1.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           IF WS-PARM-CARD(1:3) NOT = SPACES
+              AND WS-PARM-CARD(1:3) NOT = '000'
+              MOVE WS-PARM-CARD(1:3) TO WS-ACCRUAL-AMT
+           END-IF.
+           DISPLAY "ACCRUAL AMOUNT - " WS-ACCRUAL-AMT.
+           DISPLAY "PARM-CARD-PARA - end".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM EMPLOYEE-CURSOR-DECLARE.
+           PERFORM EMPLOYEE-CURSOR-OPEN.
+           DISPLAY "1000-INIT - END".
+
+       INIT-EXIT.
+           EXIT.
+
+      ***************************************************
+       PROCESS-DATA.
+           DISPLAY "PROCESS-DATA - start".
+           PERFORM EMPLOYEE-CURSOR-FETCH.
+           IF NOT EMPC-NOTFND AND NOT EMPC-DBERR
+              PERFORM ACCRUE-LEAVE-PARA
+           END-IF.
+
+       PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under LEAVEACC_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LEAVEACC_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LEAVEACC_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "LEAVEACC_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+        EMPLOYEE-CURSOR-DECLARE.
+           DISPLAY "EMPLOYEE-CURSOR-DECLARE - START".
+           EXEC SQL
+              declare cur_leaveacc cursor for
+              select empid from employee order by empid
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-EMPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-EMPCURVAL
+                 DISPLAY 'NOT FOUND - EMPLOYEE CURSOR DECLARE'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR DECLARE'
+                 MOVE 'E' TO WS-EMPCURVAL
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-DECLARE - END".
+
+      ***************************************************
+        EMPLOYEE-CURSOR-OPEN.
+           DISPLAY "EMPLOYEE-CURSOR-OPEN - START".
+           EXEC SQL
+              open cur_leaveacc;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-EMPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-EMPCURVAL
+                 DISPLAY 'NOT FOUND - EMPLOYEE CURSOR OPEN'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR OPEN'
+                 MOVE 'E' TO WS-EMPCURVAL
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-OPEN - END".
+
+      ***************************************************
+        EMPLOYEE-CURSOR-FETCH.
+           DISPLAY "EMPLOYEE-CURSOR-FETCH - START".
+           EXEC SQL
+              fetch next cur_leaveacc into :WS-EMP-ID;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO EMP-COUNT
+                 MOVE 'F' TO WS-EMPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-EMPCURVAL
+                 DISPLAY 'NOT FOUND - EMPLOYEE CURSOR FETCH'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR FETCH'
+                 MOVE 'E' TO WS-EMPCURVAL
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-FETCH - END".
+
+      ***************************************************
+      *    Each employee is updated/inserted with its own statement
+      *    (not a positioned UPDATE off cur_leaveacc, which only
+      *    selects empid) so an employee with no LEAVE row yet still
+      *    gets one instead of the accrual silently doing nothing.
+        ACCRUE-LEAVE-PARA.
+           MOVE SPACES TO WS-LEAVE-FOUND-IND.
+           EXEC SQL
+               SELECT 'Y' INTO :WS-LEAVE-FOUND-IND
+                   FROM LEAVE
+                   WHERE EMPID = :WS-EMP-ID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 EXEC SQL
+                     UPDATE LEAVE
+                         SET LEAVEBAL = LEAVEBAL + :WS-ACCRUAL-AMT
+                         WHERE EMPID = :WS-EMP-ID
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQLCODE
+                 IF WS-SQL-RETURN-NORMAL
+                    ADD 1 TO ACCRUED-COUNT
+                 END-IF
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 EXEC SQL
+                     INSERT INTO LEAVE (EMPID, LEAVEBAL, LEAVETKN)
+                         VALUES (:WS-EMP-ID, :WS-ACCRUAL-AMT, 0)
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQLCODE
+                 IF WS-SQL-RETURN-NORMAL
+                    ADD 1 TO NEW-LEAVE-COUNT
+                 END-IF
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - ACCRUE LEAVE EXISTENCE CHECK'
+           END-EVALUATE.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           DISPLAY 'EMPLOYEE    COUNT '  EMP-COUNT.
+           DISPLAY 'ACCRUED     COUNT '  ACCRUED-COUNT.
+           DISPLAY 'NEW LEAVE   COUNT '  NEW-LEAVE-COUNT.
+           DISPLAY "9999-PROGRAM-EXIT - end".
