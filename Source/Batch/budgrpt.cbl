@@ -0,0 +1,311 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Year-end (or on-demand) headcount/budget summary - unlike
+      *    emplist's per-employee detail and department subtotals, this
+      *    rolls all the way up to one row per DEPTCODE and one row per
+      *    DESGCODE, each with a headcount and a gross-pay total, for
+      *    the annual budget planning file. Driven by two GROUP BY
+      *    cursors rather than emplist's ordered-pass control breaks,
+      *    since department and designation are independent roll-ups
+      *    of the same EMPLOYEE rows, not a single ordered sequence.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    budgrpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMMFL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SUMMARY-RECORD.
+       01  SUMMARY-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; BUDGRPT-DBNAME,
+      *    BUDGRPT-DBUSER and BUDGRPT-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-CODE               PIC X(05).
+       01 WS-HEADCOUNT          PIC S9(09) COMP.
+       01 WS-GROSSPAY-SUM       PIC S9(11)V99 COMP-3.
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-INVALD-DATETIME VALUE -181.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-MULT-RESULT     VALUE -811.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-TIMEOUT-NO-ROLLBACK    VALUE -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-TEMP.
+           05  WS-ROLLUPCURVAL             PIC X(1).
+               88  ROLLUPC-EXIST                   VALUE 'F'.
+               88  ROLLUPC-NOTFND                  VALUE 'N'.
+               88  ROLLUPC-DBERR                   VALUE 'E'.
+
+       01  DEPT-SUMMARY-RECORD.
+           10  FILLER                  PIC X(13) VALUE 'DEPARTMENT - '.
+           10  DS-DEPTCODE             PIC X(05).
+           10  FILLER                  PIC X(12) VALUE ' HEADCOUNT: '.
+           10  DS-HEADCOUNT            PIC ZZZ,ZZ9.
+           10  FILLER                  PIC X(13) VALUE ' GROSS PAY: '.
+           10  DS-GROSSPAY             PIC Z,ZZZ,ZZ9.99.
+
+       01  DESG-SUMMARY-RECORD.
+           10  FILLER                  PIC X(13) VALUE 'DESIGNATION -'.
+           10  GS-DESGCODE             PIC X(05).
+           10  FILLER                  PIC X(12) VALUE ' HEADCOUNT: '.
+           10  GS-HEADCOUNT            PIC ZZZ,ZZ9.
+           10  FILLER                  PIC X(13) VALUE ' GROSS PAY: '.
+           10  GS-GROSSPAY             PIC Z,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-RECORD.
+           10  FILLER                  PIC X(20)
+                   VALUE 'GRAND TOTAL HEADCT: '.
+           10  GT-HEADCOUNT            PIC ZZZ,ZZ9.
+           10  FILLER                  PIC X(13) VALUE ' GROSS PAY: '.
+           10  GT-GROSSPAY             PIC Z,ZZZ,ZZ9.99.
+
+       01  WS-COUNTERS.
+           05  WS-GRAND-HEADCOUNT          PIC 9(10) VALUE ZEROES.
+           05  WS-GRAND-GROSSPAY           PIC S9(11)V99 COMP-3
+                                                VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM INIT-PARA.
+           PERFORM DEPT-ROLLUP-PARA.
+           PERFORM DESG-ROLLUP-PARA.
+           PERFORM WRITE-GRAND-TOTAL-PARA.
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF BUDGET SUMMARY RUN".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           OPEN OUTPUT SUMMARY-FILE.
+           PERFORM CONNECT-TO-DATABASE.
+           DISPLAY "1000-INIT - END".
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under BUDGRPT_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "BUDGRPT_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "BUDGRPT_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "BUDGRPT_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+        DEPT-ROLLUP-PARA.
+           DISPLAY "DEPT-ROLLUP-PARA - start".
+           EXEC SQL
+              declare cur_deptroll cursor for
+              select e.deptcode, count(*), sum(g.grosspay)
+                  from employee e
+                  join designation g on g.desgcode = e.desgcode
+                  group by e.deptcode
+                  order by e.deptcode
+           END-EXEC.
+
+           EXEC SQL
+              open cur_deptroll;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-ROLLUPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-ROLLUPCURVAL
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - DEPT ROLLUP OPEN'
+                 MOVE 'E' TO WS-ROLLUPCURVAL
+           END-EVALUATE.
+
+           PERFORM UNTIL ROLLUPC-NOTFND OR ROLLUPC-DBERR
+              EXEC SQL
+                 fetch next cur_deptroll
+                     into :WS-CODE, :WS-HEADCOUNT,
+                          :WS-GROSSPAY-SUM;
+              END-EXEC
+
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    PERFORM WRITE-DEPT-SUMMARY-PARA
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE 'N' TO WS-ROLLUPCURVAL
+                 WHEN OTHER
+                    DISPLAY 'DB2 ERROR - DEPT ROLLUP FETCH'
+                    MOVE 'E' TO WS-ROLLUPCURVAL
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+              close cur_deptroll;
+           END-EXEC.
+           DISPLAY "DEPT-ROLLUP-PARA - end".
+
+      ***************************************************
+        WRITE-DEPT-SUMMARY-PARA.
+           MOVE WS-CODE        TO DS-DEPTCODE.
+           MOVE WS-HEADCOUNT   TO DS-HEADCOUNT.
+           MOVE WS-GROSSPAY-SUM TO DS-GROSSPAY.
+           WRITE SUMMARY-RECORD FROM DEPT-SUMMARY-RECORD.
+           ADD WS-HEADCOUNT    TO WS-GRAND-HEADCOUNT.
+           ADD WS-GROSSPAY-SUM TO WS-GRAND-GROSSPAY.
+
+      ***************************************************
+        DESG-ROLLUP-PARA.
+           DISPLAY "DESG-ROLLUP-PARA - start".
+           EXEC SQL
+              declare cur_desgroll cursor for
+              select e.desgcode, count(*), sum(g.grosspay)
+                  from employee e
+                  join designation g on g.desgcode = e.desgcode
+                  group by e.desgcode
+                  order by e.desgcode
+           END-EXEC.
+
+           EXEC SQL
+              open cur_desgroll;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-ROLLUPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-ROLLUPCURVAL
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - DESG ROLLUP OPEN'
+                 MOVE 'E' TO WS-ROLLUPCURVAL
+           END-EVALUATE.
+
+           PERFORM UNTIL ROLLUPC-NOTFND OR ROLLUPC-DBERR
+              EXEC SQL
+                 fetch next cur_desgroll
+                     into :WS-CODE, :WS-HEADCOUNT,
+                          :WS-GROSSPAY-SUM;
+              END-EXEC
+
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    PERFORM WRITE-DESG-SUMMARY-PARA
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE 'N' TO WS-ROLLUPCURVAL
+                 WHEN OTHER
+                    DISPLAY 'DB2 ERROR - DESG ROLLUP FETCH'
+                    MOVE 'E' TO WS-ROLLUPCURVAL
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+              close cur_desgroll;
+           END-EXEC.
+           DISPLAY "DESG-ROLLUP-PARA - end".
+
+      ***************************************************
+      *    Designation rollup only adds to the report's own section -
+      *    the grand total is headcount/gross pay across all
+      *    employees and is already accumulated once by the
+      *    department rollup above, so adding it again here would
+      *    double it.
+        WRITE-DESG-SUMMARY-PARA.
+           MOVE WS-CODE        TO GS-DESGCODE.
+           MOVE WS-HEADCOUNT   TO GS-HEADCOUNT.
+           MOVE WS-GROSSPAY-SUM TO GS-GROSSPAY.
+           WRITE SUMMARY-RECORD FROM DESG-SUMMARY-RECORD.
+
+      ***************************************************
+        WRITE-GRAND-TOTAL-PARA.
+           MOVE WS-GRAND-HEADCOUNT TO GT-HEADCOUNT.
+           MOVE WS-GRAND-GROSSPAY  TO GT-GROSSPAY.
+           WRITE SUMMARY-RECORD FROM GRAND-TOTAL-RECORD.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           CLOSE SUMMARY-FILE.
+
+           DISPLAY 'GRAND HEADCOUNT    ' WS-GRAND-HEADCOUNT.
+           DISPLAY 'GRAND GROSS PAY    ' WS-GRAND-GROSSPAY.
+           DISPLAY "9999-PROGRAM-EXIT - end".
