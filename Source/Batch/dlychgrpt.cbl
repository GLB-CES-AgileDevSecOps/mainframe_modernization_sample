@@ -0,0 +1,314 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Daily change report - reads HR_EXTRACT_FEED (the one place
+      *    DEPTMANT/DESGMANT/MEMPMANT already record every add, change
+      *    and delete against DEPARTMENT/DESIGNATION/EMPLOYEE) for a
+      *    given report date and prints one line per change, with the
+      *    CHANGED-BY value pulled from whichever master row still
+      *    carries it. A row deleted since the change was logged (a
+      *    soft-deleted master row can still be re-selected, but a
+      *    period this old could still have been hard-deleted before
+      *    the soft-delete change) shows CHANGED-BY as blank rather
+      *    than failing the report.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    dlychgrpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTFL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REPORT-RECORD.
+       01  REPORT-RECORD.
+           10  RPT-SOURCE-TABLE            PIC X(12).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  RPT-SOURCE-KEY              PIC X(08).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  RPT-CHANGE-ACTION           PIC X(01).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  RPT-CHANGE-TS               PIC X(21).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  RPT-CHANGED-BY              PIC X(08).
+
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; DLYCHGRPT-DBNAME,
+      *    DLYCHGRPT-DBUSER and DLYCHGRPT-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-RPT-DATE             PIC X(08).
+       01 WS-SOURCE-TABLE         PIC X(12).
+       01 WS-SOURCE-KEY           PIC X(08).
+       01 WS-CHANGE-ACTION        PIC X(01).
+       01 WS-CHANGE-TS            PIC X(21).
+       01 WS-CHANGED-BY           PIC X(08).
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  END-OF-INPUT-IND               PIC X(1).
+           88 END-OF-INPUT                    VALUE 'Y'.
+           88 NOT-END-OF-INPUT                VALUE 'N'.
+
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-INVALD-DATETIME VALUE -181.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-MULT-RESULT     VALUE -811.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-TIMEOUT-NO-ROLLBACK    VALUE -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+      *    Only used when the SYSIN parm date is left blank, to
+      *    default to "yesterday" instead of forcing every run to
+      *    name its own date.
+       01  WS-TODAY-YYYYMMDD           PIC 9(8).
+       01  WS-TODAY-INTEGER            PIC 9(9) COMP.
+       01  WS-YSTD-INTEGER             PIC 9(9) COMP.
+       01  WS-YSTD-YYYYMMDD            PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  CHANGE-COUNT                PIC 9(10) VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       01  WS-PARM-CARD                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL END-OF-INPUT.
+
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF DAILY CHANGE REPORT".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           PERFORM GET-REPORT-DATE-PARA.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM CHANGE-CURSOR-DECLARE.
+           PERFORM CHANGE-CURSOR-OPEN.
+           DISPLAY "1000-INIT - END".
+
+       INIT-EXIT.
+           EXIT.
+
+      ***************************************************
+      *    SYSIN cols 1-8 are an optional report date (YYYYMMDD); a
+      *    blank card defaults to yesterday so the nightly job doesn't
+      *    have to be handed today's date every run.
+       GET-REPORT-DATE-PARA.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           MOVE WS-PARM-CARD(1:8) TO WS-RPT-DATE.
+           IF WS-RPT-DATE = SPACES
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+              COMPUTE WS-TODAY-INTEGER =
+                  FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+              COMPUTE WS-YSTD-INTEGER = WS-TODAY-INTEGER - 1
+              COMPUTE WS-YSTD-YYYYMMDD =
+                  FUNCTION DATE-OF-INTEGER(WS-YSTD-INTEGER)
+              MOVE WS-YSTD-YYYYMMDD TO WS-RPT-DATE
+           END-IF.
+
+      ***************************************************
+       PROCESS-DATA.
+           PERFORM CHANGE-CURSOR-FETCH.
+           IF NOT END-OF-INPUT
+              PERFORM LOOKUP-CHANGED-BY-PARA
+              PERFORM WRITE-REPORT-RECORD-PARA
+           END-IF.
+
+       PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under DLYCHGRPT_* names instead.
+       GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DLYCHGRPT_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DLYCHGRPT_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DLYCHGRPT_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+        CHANGE-CURSOR-DECLARE.
+           EXEC SQL
+              declare cur_dlychgrpt cursor for
+              select SOURCE-TABLE, SOURCE-KEY, CHANGE-ACTION,
+                     CHANGE-TS
+                  from hr_extract_feed
+                  where substr(CHANGE-TS, 1, 8) = :WS-RPT-DATE
+                  order by SOURCE-TABLE, CHANGE-TS
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'N' TO END-OF-INPUT-IND
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'Y' TO END-OF-INPUT-IND
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - CHANGE CURSOR DECLARE'
+                 MOVE 'Y' TO END-OF-INPUT-IND
+           END-EVALUATE.
+
+      ***************************************************
+        CHANGE-CURSOR-OPEN.
+           EXEC SQL
+              open cur_dlychgrpt;
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'N' TO END-OF-INPUT-IND
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'Y' TO END-OF-INPUT-IND
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - CHANGE CURSOR OPEN'
+                 MOVE 'Y' TO END-OF-INPUT-IND
+           END-EVALUATE.
+
+      ***************************************************
+        CHANGE-CURSOR-FETCH.
+           EXEC SQL
+              fetch next cur_dlychgrpt
+                  into :WS-SOURCE-TABLE, :WS-SOURCE-KEY,
+                       :WS-CHANGE-ACTION, :WS-CHANGE-TS;
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO CHANGE-COUNT
+                 MOVE 'N' TO END-OF-INPUT-IND
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'Y' TO END-OF-INPUT-IND
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - CHANGE CURSOR FETCH'
+                 MOVE 'Y' TO END-OF-INPUT-IND
+           END-EVALUATE.
+
+      ***************************************************
+      *    CHANGED-BY lives on the master row itself, not on
+      *    HR_EXTRACT_FEED, so each change row is resolved back
+      *    to its master table by SOURCE-TABLE/SOURCE-KEY. A row that
+      *    no longer exists (hard-deleted before the soft-delete
+      *    change went in) just leaves CHANGED-BY blank.
+       LOOKUP-CHANGED-BY-PARA.
+           MOVE SPACES TO WS-CHANGED-BY.
+           EVALUATE WS-SOURCE-TABLE
+              WHEN 'DEPARTMENT'
+                 EXEC SQL
+                     SELECT CHANGED-BY
+                         INTO :WS-CHANGED-BY
+                         FROM DEPARTMENT
+                         WHERE DEPTCODE = :WS-SOURCE-KEY
+                 END-EXEC
+              WHEN 'DESIGNATION'
+                 EXEC SQL
+                     SELECT CHANGED-BY
+                         INTO :WS-CHANGED-BY
+                         FROM DESIGNATION
+                         WHERE DESGCODE = :WS-SOURCE-KEY
+                 END-EXEC
+              WHEN 'EMPLOYEE'
+                 EXEC SQL
+                     SELECT CHANGED-BY
+                         INTO :WS-CHANGED-BY
+                         FROM EMPLOYEE
+                         WHERE EMPID = :WS-SOURCE-KEY
+                 END-EXEC
+           END-EVALUATE.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE SPACES TO WS-CHANGED-BY
+           END-IF.
+
+      ***************************************************
+       WRITE-REPORT-RECORD-PARA.
+           MOVE WS-SOURCE-TABLE  TO RPT-SOURCE-TABLE.
+           MOVE WS-SOURCE-KEY    TO RPT-SOURCE-KEY.
+           MOVE WS-CHANGE-ACTION TO RPT-CHANGE-ACTION.
+           MOVE WS-CHANGE-TS     TO RPT-CHANGE-TS.
+           MOVE WS-CHANGED-BY    TO RPT-CHANGED-BY.
+           WRITE REPORT-RECORD.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'REPORT DATE  '  WS-RPT-DATE.
+           DISPLAY 'CHANGE COUNT '  CHANGE-COUNT.
+           DISPLAY "9999-PROGRAM-EXIT - end".
