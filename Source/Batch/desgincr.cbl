@@ -0,0 +1,391 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Mass pay-increase batch job - applies a percentage or flat
+      *    increase to BASICPAY/HRA across all (or one filtered)
+      *    DESIGNATION rows in a single run, instead of re-keying
+      *    BASPAYI/HRAPAYI one designation at a time through DESGMANT.
+      *    Each row changed is recomputed and updated with its own
+      *    statement (not a positioned UPDATE off cur_desgincr, same
+      *    technique leaveacc.cbl uses for cur_leaveacc) and gets a
+      *    DESIGNATION_HISTORY audit row first, same as DESGMANT's
+      *    WRITE-PAY-HISTORY-PARA does for an online change.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    desgincr.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; DESGINCR-DBNAME,
+      *    DESGINCR-DBUSER and DESGINCR-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-REPO-DESG  PIC X(05) VALUE SPACES.
+      *    blank WS-REPO-DESG means "all designations", same no-op
+      *    convention as emplist's/payrun's dept filter.
+       01 WS-DESG-CODE            PIC X(05).
+       01 WS-BASICPAY             PIC 9(05)V99.
+       01 WS-HRAPAY               PIC 9(05)V99.
+       01 WS-CONVPAY              PIC 9(05).
+       01 WS-MEDPAY               PIC 9(05).
+       01 WS-PFDED                PIC 9(05).
+       01 WS-GROSSPAY             PIC 9(07)V99.
+       01 WS-NEW-BASICPAY         PIC 9(05)V99.
+       01 WS-NEW-HRAPAY           PIC 9(05)V99.
+       01 WS-HIST-TS              PIC X(21).
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  END-OF-INPUT-IND               PIC X(1).
+            88 END-OF-FILE                VALUE 'Y'.
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-INVALD-DATETIME VALUE -181.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-MULT-RESULT     VALUE -811.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-TIMEOUT-NO-ROLLBACK    VALUE -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-TEMP.
+           05  WS-DESGCURVAL               PIC X(1).
+               88  DESGC-EXIST                     VALUE 'F'.
+               88  DESGC-NOTFND                    VALUE 'N'.
+               88  DESGC-DBERR                     VALUE 'E'.
+           05  WS-SQLERR-TS                PIC X(21).
+           05  WS-SQLERR-PARAGRAPH         PIC X(30).
+           05  WS-SQLERR-KEY               PIC X(30).
+
+       01  WS-PARM-CARD                PIC X(80) VALUE SPACES.
+      *    SYSIN 1 is the increase mode - 'P' for percent, 'F' for
+      *    flat amount; SYSIN 2-6 is the increase value (implied 2
+      *    decimals for percent, whole rupees for flat); SYSIN 8-12
+      *    is an optional DESGCODE filter, blank meaning all
+      *    designations.
+       01  WS-INCR-MODE                PIC X(01).
+           88  INCR-PERCENT                     VALUE 'P'.
+           88  INCR-FLAT                        VALUE 'F'.
+       01  WS-INCR-VALUE-ED            PIC 9(03)V99.
+       01  WS-INCR-PERCENT-FACTOR      PIC 9(03)V99999.
+       01  WS-INCR-FLAT-AMT            PIC 9(05).
+
+       01  WS-COUNTERS.
+           05  DESG-COUNT                  PIC 9(10) VALUE ZEROES.
+           05  UPDATED-COUNT               PIC 9(10) VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM PARM-CARD-PARA.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL DESGC-NOTFND.
+
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF DESIGNATION PAY-INCREASE RUN".
+
+      ***************************************************
+       PARM-CARD-PARA.
+           DISPLAY "PARM-CARD-PARA - start".
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           MOVE WS-PARM-CARD(1:1) TO WS-INCR-MODE.
+           IF NOT INCR-PERCENT AND NOT INCR-FLAT
+              DISPLAY "INVALID INCREASE MODE ON SYSIN - ABORTING"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           MOVE WS-PARM-CARD(2:5) TO WS-INCR-VALUE-ED.
+           IF WS-INCR-VALUE-ED = ZEROES
+              DISPLAY "NO INCREASE VALUE SUPPLIED - ABORTING"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           IF INCR-PERCENT
+              COMPUTE WS-INCR-PERCENT-FACTOR =
+                      1 + (WS-INCR-VALUE-ED / 100)
+              DISPLAY "INCREASE MODE - PERCENT "
+                       WS-INCR-VALUE-ED
+           ELSE
+              MOVE WS-INCR-VALUE-ED TO WS-INCR-FLAT-AMT
+              DISPLAY "INCREASE MODE - FLAT AMOUNT "
+                       WS-INCR-FLAT-AMT
+           END-IF.
+
+           MOVE WS-PARM-CARD(8:5) TO WS-REPO-DESG.
+           IF WS-REPO-DESG = SPACES
+              DISPLAY "NO DESGCODE FILTER - RUNNING ALL DESIGNATIONS"
+           ELSE
+              DISPLAY "DESGCODE FILTER - " WS-REPO-DESG
+           END-IF.
+           DISPLAY "PARM-CARD-PARA - end".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM DESIGNATION-CURSOR-DECLARE.
+           PERFORM DESIGNATION-CURSOR-OPEN.
+           DISPLAY "1000-INIT - END".
+
+       INIT-EXIT.
+           EXIT.
+
+      ***************************************************
+       PROCESS-DATA.
+           DISPLAY "PROCESS-DATA - start".
+           PERFORM DESIGNATION-CURSOR-FETCH.
+           IF NOT DESGC-NOTFND AND NOT DESGC-DBERR
+              PERFORM APPLY-INCREASE-PARA
+           END-IF.
+
+       PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under DESGINCR_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DESGINCR_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DESGINCR_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DESGINCR_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+        DESIGNATION-CURSOR-DECLARE.
+           DISPLAY "DESIGNATION-CURSOR-DECLARE - START".
+      *    A soft-deleted designation (ACTIVE = 'N') is retired from
+      *    the active roster the same way DESGMANT.cbl's delete
+      *    leaves it - a mass pay increase has no business recomputing
+      *    and overwriting BASICPAY/HRA for one, so both branches
+      *    filter it out.
+           IF WS-REPO-DESG = SPACES
+              EXEC SQL
+                 declare cur_desgincr cursor for
+                 select desgcode, basicpay, hra, conveyance,
+                        medical, pfdeduct, grosspay
+                     from designation
+                     where active not = 'N'
+                     order by desgcode
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 declare cur_desgincr cursor for
+                 select desgcode, basicpay, hra, conveyance,
+                        medical, pfdeduct, grosspay
+                     from designation
+                     where desgcode = :WS-REPO-DESG
+                       and active not = 'N'
+                     order by desgcode
+              END-EXEC
+           END-IF.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-DESGCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-DESGCURVAL
+                 DISPLAY 'NOT FOUND - DESIGNATION CURSOR DECLARE'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - DESIGNATION CURSOR DECLARE'
+                 MOVE 'E' TO WS-DESGCURVAL
+                 MOVE 'DESIGNATION-CURSOR-DECLARE'
+                      TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-REPO-DESG TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           DISPLAY "DESIGNATION-CURSOR-DECLARE - END".
+
+      ***************************************************
+        DESIGNATION-CURSOR-OPEN.
+           DISPLAY "DESIGNATION-CURSOR-OPEN - START".
+           EXEC SQL
+              open cur_desgincr;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-DESGCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-DESGCURVAL
+                 DISPLAY 'NOT FOUND - DESIGNATION CURSOR OPEN'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - DESIGNATION CURSOR OPEN'
+                 MOVE 'E' TO WS-DESGCURVAL
+                 MOVE 'DESIGNATION-CURSOR-OPEN'
+                      TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-REPO-DESG TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           DISPLAY "DESIGNATION-CURSOR-OPEN - END".
+
+      ***************************************************
+        DESIGNATION-CURSOR-FETCH.
+           DISPLAY "DESIGNATION-CURSOR-FETCH - START".
+           MOVE ZEROES TO WS-BASICPAY WS-HRAPAY WS-CONVPAY
+           MOVE ZEROES TO WS-MEDPAY WS-PFDED WS-GROSSPAY
+           EXEC SQL
+              fetch next cur_desgincr into
+                :WS-DESG-CODE, :WS-BASICPAY, :WS-HRAPAY,
+                :WS-CONVPAY, :WS-MEDPAY, :WS-PFDED, :WS-GROSSPAY;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO DESG-COUNT
+                 MOVE 'F' TO WS-DESGCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-DESGCURVAL
+                 DISPLAY 'NOT FOUND - DESIGNATION CURSOR FETCH'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - DESIGNATION CURSOR FETCH'
+                 MOVE 'E' TO WS-DESGCURVAL
+                 MOVE 'DESIGNATION-CURSOR-FETCH'
+                      TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-REPO-DESG TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           DISPLAY "DESIGNATION-CURSOR-FETCH - END".
+
+      ***************************************************
+      *    Each designation is updated with its own statement (not a
+      *    positioned UPDATE off cur_desgincr, same technique as
+      *    leaveacc.cbl's ACCRUE-LEAVE-PARA) so the WHERE key matches
+      *    what DESGMANT's UPDATE-PARA uses.
+       APPLY-INCREASE-PARA.
+           IF INCR-PERCENT
+              COMPUTE WS-NEW-BASICPAY ROUNDED =
+                      WS-BASICPAY * WS-INCR-PERCENT-FACTOR
+              COMPUTE WS-NEW-HRAPAY ROUNDED =
+                      WS-HRAPAY * WS-INCR-PERCENT-FACTOR
+           ELSE
+              COMPUTE WS-NEW-BASICPAY = WS-BASICPAY + WS-INCR-FLAT-AMT
+              COMPUTE WS-NEW-HRAPAY   = WS-HRAPAY + WS-INCR-FLAT-AMT
+           END-IF.
+
+           PERFORM WRITE-PAY-HISTORY-PARA.
+
+           COMPUTE WS-GROSSPAY = WS-NEW-BASICPAY + WS-NEW-HRAPAY
+                               + WS-CONVPAY + WS-MEDPAY - WS-PFDED.
+
+           EXEC SQL
+               UPDATE DESIGNATION
+                   SET BASICPAY = :WS-NEW-BASICPAY,
+                       HRA      = :WS-NEW-HRAPAY,
+                       GROSSPAY = :WS-GROSSPAY
+                   WHERE DESGCODE = :WS-DESG-CODE
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQL-RETURN-NORMAL
+              ADD 1 TO UPDATED-COUNT
+           ELSE
+              DISPLAY 'DB2 ERROR - DESIGNATION INCREASE UPDATE'
+              MOVE 'APPLY-INCREASE-PARA' TO WS-SQLERR-PARAGRAPH
+              MOVE WS-DESG-CODE TO WS-SQLERR-KEY
+              PERFORM LOG-SQL-ERROR-PARA
+           END-IF.
+
+      ***************************************************
+      *    Keeps the pre-change pay values, same audit-trail shape
+      *    as DESGMANT's WRITE-PAY-HISTORY-PARA, so a mass increase
+      *    leaves the same trail an online change would.
+       WRITE-PAY-HISTORY-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-HIST-TS.
+
+           EXEC SQL
+               INSERT INTO DESIGNATION_HISTORY
+                   (DESGCODE, OLD-BASICPAY, OLD-HRA, OLD-GROSSPAY,
+                    EFFECTIVE-TS)
+                   VALUES (:WS-DESG-CODE, :WS-BASICPAY, :WS-HRAPAY,
+                           :WS-GROSSPAY, :WS-HIST-TS)
+           END-EXEC.
+
+      ***************************************************
+        LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('desgincr', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           DISPLAY 'DESIGNATION COUNT '  DESG-COUNT.
+           DISPLAY 'UPDATED     COUNT '  UPDATED-COUNT.
+           DISPLAY "9999-PROGRAM-EXIT - end".
