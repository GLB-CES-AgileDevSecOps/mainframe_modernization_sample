@@ -0,0 +1,299 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Nightly referential-integrity sweep - scans every EMPLOYEE
+      *    row for a DEPTCODE/DESGCODE that doesn't resolve against
+      *    DEPARTMENT/DESIGNATION and writes each orphan to an
+      *    exception report, so these surface on their own instead of
+      *    being noticed as a side effect of emplist's NOT FOUND
+      *    branches.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    refsweep.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-RECORD.
+       01  EXCEPTION-RECORD.
+           10  EXC-EMP-ID                  PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-EMP-NAME                PIC X(30).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-DEPT-CODE               PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-DESG-CODE               PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-REASON                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; REFSWEEP-DBNAME,
+      *    REFSWEEP-DBUSER and REFSWEEP-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-EMP-ID               PIC X(05).
+       01 WS-EMP-NAME             PIC X(30).
+       01 WS-EMP-DEPTCODE         PIC X(05).
+       01 WS-EMP-DESGCODE         PIC X(05).
+       01 WS-DEPT-COUNT           PIC S9(09) COMP.
+       01 WS-DESG-COUNT           PIC S9(09) COMP.
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-INVALD-DATETIME VALUE -181.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-MULT-RESULT     VALUE -811.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-TIMEOUT-NO-ROLLBACK    VALUE -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-TEMP.
+           05  WS-EMPCURVAL                PIC X(1).
+               88  EMPC-EXIST                      VALUE 'F'.
+               88  EMPC-NOTFND                     VALUE 'N'.
+               88  EMPC-DBERR                      VALUE 'E'.
+
+       01  WS-COUNTERS.
+           05  EMP-COUNT                   PIC 9(10) VALUE ZEROES.
+           05  EXCEPTION-COUNT             PIC 9(10) VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL EMPC-NOTFND.
+
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF REFERENTIAL INTEGRITY SWEEP".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM EMPLOYEE-CURSOR-DECLARE.
+           PERFORM EMPLOYEE-CURSOR-OPEN.
+           DISPLAY "1000-INIT - END".
+
+       INIT-EXIT.
+           EXIT.
+
+      ***************************************************
+       PROCESS-DATA.
+           DISPLAY "PROCESS-DATA - start".
+           PERFORM EMPLOYEE-CURSOR-FETCH.
+           IF NOT EMPC-NOTFND AND NOT EMPC-DBERR
+              PERFORM CHECK-REFERENCES-PARA
+           END-IF.
+
+       PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under REFSWEEP_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REFSWEEP_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REFSWEEP_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "REFSWEEP_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+        EMPLOYEE-CURSOR-DECLARE.
+           DISPLAY "EMPLOYEE-CURSOR-DECLARE - START".
+           EXEC SQL
+              declare cur_refsweep cursor for
+              select empid, empname, deptcode, desgcode
+                  from employee
+                  order by empid
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-EMPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-EMPCURVAL
+                 DISPLAY 'NOT FOUND - EMPLOYEE CURSOR DECLARE'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR DECLARE'
+                 MOVE 'E' TO WS-EMPCURVAL
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-DECLARE - END".
+
+      ***************************************************
+        EMPLOYEE-CURSOR-OPEN.
+           DISPLAY "EMPLOYEE-CURSOR-OPEN - START".
+           EXEC SQL
+              open cur_refsweep;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-EMPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-EMPCURVAL
+                 DISPLAY 'NOT FOUND - EMPLOYEE CURSOR OPEN'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR OPEN'
+                 MOVE 'E' TO WS-EMPCURVAL
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-OPEN - END".
+
+      ***************************************************
+        EMPLOYEE-CURSOR-FETCH.
+           DISPLAY "EMPLOYEE-CURSOR-FETCH - START".
+           EXEC SQL
+              fetch next cur_refsweep
+                  into :WS-EMP-ID, :WS-EMP-NAME,
+                       :WS-EMP-DEPTCODE, :WS-EMP-DESGCODE;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO EMP-COUNT
+                 MOVE 'F' TO WS-EMPCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-EMPCURVAL
+                 DISPLAY 'NOT FOUND - EMPLOYEE CURSOR FETCH'
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR FETCH'
+                 MOVE 'E' TO WS-EMPCURVAL
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-FETCH - END".
+
+      ***************************************************
+      *    An orphan on either code gets its own exception row (an
+      *    employee missing both still only reports once, with both
+      *    reasons strung together) instead of silently resolving to
+      *    blank descriptions the way emplist's join does.
+        CHECK-REFERENCES-PARA.
+           MOVE ZERO TO WS-DEPT-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-DEPT-COUNT
+                   FROM DEPARTMENT
+                   WHERE DEPTCODE = :WS-EMP-DEPTCODE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-DEPT-COUNT
+           END-IF.
+
+           MOVE ZERO TO WS-DESG-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-DESG-COUNT
+                   FROM DESIGNATION
+                   WHERE DESGCODE = :WS-EMP-DESGCODE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-DESG-COUNT
+           END-IF.
+
+           IF WS-DEPT-COUNT = 0 OR WS-DESG-COUNT = 0
+              MOVE WS-EMP-ID       TO EXC-EMP-ID
+              MOVE WS-EMP-NAME     TO EXC-EMP-NAME
+              MOVE WS-EMP-DEPTCODE TO EXC-DEPT-CODE
+              MOVE WS-EMP-DESGCODE TO EXC-DESG-CODE
+              EVALUATE TRUE
+                 WHEN WS-DEPT-COUNT = 0 AND WS-DESG-COUNT = 0
+                    MOVE 'DEPTCODE AND DESGCODE NOT ON FILE'
+                         TO EXC-REASON
+                 WHEN WS-DEPT-COUNT = 0
+                    MOVE 'DEPTCODE NOT ON DEPARTMENT FILE'
+                         TO EXC-REASON
+                 WHEN OTHER
+                    MOVE 'DESGCODE NOT ON DESIGNATION FILE'
+                         TO EXC-REASON
+              END-EVALUATE
+              WRITE EXCEPTION-RECORD
+              ADD 1 TO EXCEPTION-COUNT
+           END-IF.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           CLOSE EXCEPTION-FILE.
+
+           DISPLAY 'EMPLOYEE    COUNT '  EMP-COUNT.
+           DISPLAY 'EXCEPTION   COUNT '  EXCEPTION-COUNT.
+           DISPLAY "9999-PROGRAM-EXIT - end".
