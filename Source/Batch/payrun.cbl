@@ -0,0 +1,374 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Payroll-run batch job - reads EMPLOYEE joined to DESIGNATION
+      *    for the pay period on the SYSIN parm card and produces one
+      *    pay-stub record per employee plus a control-totals trailer.
+      *    emplist.cbl's directory listing only ever carried the flat
+      *    designation pay figures alongside the employee/department
+      *    detail; this is the first batch program whose output is
+      *    actually meant to be a pay-period artifact in its own right.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    payrun.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYSTUB-FILE ASSIGN TO PAYFL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PAYSTUB-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYSTUB-RECORD.
+       01  PAYSTUB-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; PAYRUN-DBNAME,
+      *    PAYRUN-DBUSER and PAYRUN-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-REPO-DEPT  PIC X(05) VALUE SPACES.
+      *    blank WS-REPO-DEPT means "all departments", same no-op
+      *    convention as emplist's PARM-DEPTFLT-PARA.
+       01 WS-PAY-PERIOD           PIC X(06) VALUE SPACES.
+       01 WS-EMP-ID               PIC X(05).
+       01 WS-EMP-NAME             PIC X(30).
+       01 WS-EMP-DEPT             PIC X(05).
+       01 WS-EMP-DESG             PIC X(05).
+       01 WS-EMP-DESGDESC         PIC X(50).
+       01 WS-EMP-BASIC            PIC 9(05)V99.
+       01 WS-EMP-HRA              PIC 9(05)V99.
+       01 WS-EMP-CONVPAY          PIC 9(05).
+       01 WS-EMP-MEDPAY           PIC 9(05).
+       01 WS-EMP-PFDED            PIC 9(05).
+       01 WS-EMP-GROSSPAY         PIC 9(07)V99.
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  END-OF-INPUT-IND               PIC X(1).
+            88 END-OF-FILE                VALUE 'Y'.
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-INVALD-DATETIME VALUE -181.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-MULT-RESULT     VALUE -811.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-TIMEOUT-NO-ROLLBACK    VALUE -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-TEMP.
+           05  WS-PAYCURVAL                PIC X(1).
+               88  PAYC-EXIST                      VALUE 'F'.
+               88  PAYC-NOTFND                     VALUE 'N'.
+               88  PAYC-DBERR                      VALUE 'E'.
+
+       01  PAY-STUB-RECORD.
+           10  WS-OUT-PAY-PERIOD           PIC X(06).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  WS-OUT-EMP-ID               PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  WS-OUT-EMP-NAME             PIC X(30).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  WS-OUT-EMP-DEPT             PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  WS-OUT-EMP-DESG             PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  WS-OUT-EMP-DESGDESC         PIC X(50).
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-BASIC            PIC 9(05)V99.
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-HRA              PIC 9(05)V99.
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-CONVPAY          PIC 9(05).
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-MEDPAY           PIC 9(05).
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-PFDED            PIC 9(05).
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-NETPAY           PIC 9(07)V99.
+
+       01  WS-COUNTERS.
+           05  EMP-COUNT                   PIC 9(10) VALUE ZEROES.
+           05  WS-GROSSPAY-TOTAL           PIC 9(11)V99 VALUE ZEROES.
+
+       01  WS-PARM-CARD                PIC X(80) VALUE SPACES.
+
+      *    Control-totals trailer written after the last pay-stub
+      *    record so a downstream job can foot the file without
+      *    re-reading it - same idea as emplist's TRAILER-RECORD.
+       01  TRAILER-RECORD.
+           10  TR-ID                       PIC X(07) VALUE 'TRAILER'.
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  TR-PAY-PERIOD               PIC X(06).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  TR-EMP-COUNT                PIC 9(10).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  TR-GROSSPAY-TOTAL           PIC 9(11)V99.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM PARM-CARD-PARA.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL PAYC-NOTFND.
+
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF PAYROLL RUN".
+
+      ***************************************************
+       PARM-CARD-PARA.
+           DISPLAY "PARM-CARD-PARA - start".
+      *    SYSIN 1-6 is the pay period (e.g. YYYYMM) this run is for;
+      *    required, since every pay-stub record is stamped with it.
+      *    SYSIN 8-12 is an optional DEPTCODE filter, same layout and
+      *    no-op-when-blank convention as emplist's parm card.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           MOVE WS-PARM-CARD(1:6) TO WS-PAY-PERIOD.
+           IF WS-PAY-PERIOD = SPACES
+              DISPLAY "NO PAY PERIOD SUPPLIED ON SYSIN - ABORTING"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           ELSE
+              DISPLAY "PAY PERIOD - " WS-PAY-PERIOD
+           END-IF.
+           MOVE WS-PARM-CARD(8:5) TO WS-REPO-DEPT.
+           IF WS-REPO-DEPT = SPACES
+              DISPLAY "NO DEPT FILTER SUPPLIED - RUNNING ALL DEPTS"
+           ELSE
+              DISPLAY "DEPARTMENT FILTER - " WS-REPO-DEPT
+           END-IF.
+           DISPLAY "PARM-CARD-PARA - end".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           PERFORM CONNECT-TO-DATABASE.
+           PERFORM PAYROLL-CURSOR-DECLARE.
+           PERFORM PAYROLL-CURSOR-OPEN.
+           OPEN OUTPUT PAYSTUB-FILE.
+           DISPLAY "1000-INIT - END".
+
+       INIT-EXIT.
+           EXIT.
+
+      ***************************************************
+       PROCESS-DATA.
+           DISPLAY "PROCESS-DATA - start".
+           PERFORM PAYROLL-CURSOR-FETCH.
+           IF NOT PAYC-NOTFND AND NOT PAYC-DBERR
+              PERFORM WRITE-PAYSTUB-PARA
+           END-IF.
+
+       PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under PAYRUN_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PAYRUN_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PAYRUN_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "PAYRUN_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+      *    GROSSPAY on DESIGNATION is already net of PFDEDUCT (see
+      *    DESGMANT's UPDATE-PARA/INSERT-PARA COMPUTE), so it doubles
+      *    as the pay stub's net pay figure.
+        PAYROLL-CURSOR-DECLARE.
+           DISPLAY "PAYROLL-CURSOR-DECLARE - START".
+           EXEC SQL
+              declare cur_payroll cursor for
+              select e.empid, e.empname, e.deptcode, e.desgcode,
+                     g.desgdesc, g.basicpay, g.hra, g.conveyance,
+                     g.medical, g.pfdeduct, g.grosspay
+                  from employee e
+                  join designation g on g.desgcode = e.desgcode
+                  where (e.deptcode = :WS-REPO-DEPT
+                         OR :WS-REPO-DEPT = ' ')
+                  order by e.deptcode, e.empid
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-PAYCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-PAYCURVAL
+                 DISPLAY 'NOT FOUND - PAYROLL CURSOR DECLARE - '
+                       WS-REPO-DEPT
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - PAYROLL CURSOR DECLARE - '
+                       WS-REPO-DEPT
+                 MOVE 'E' TO WS-PAYCURVAL
+           END-EVALUATE.
+           DISPLAY "PAYROLL-CURSOR-DECLARE - END".
+
+      ***************************************************
+        PAYROLL-CURSOR-OPEN.
+           DISPLAY "PAYROLL-CURSOR-OPEN - START".
+           EXEC SQL
+              open cur_payroll;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-PAYCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-PAYCURVAL
+                 DISPLAY 'NOT FOUND - PAYROLL CURSOR OPEN - '
+                       WS-REPO-DEPT
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - PAYROLL CURSOR OPEN - '
+                           WS-REPO-DEPT
+                 MOVE 'E' TO WS-PAYCURVAL
+           END-EVALUATE.
+           DISPLAY "PAYROLL-CURSOR-OPEN - END".
+
+      ***************************************************
+        PAYROLL-CURSOR-FETCH.
+           DISPLAY "PAYROLL-CURSOR-FETCH - START".
+           MOVE SPACES TO WS-EMP-DESGDESC
+           MOVE ZEROES TO WS-EMP-BASIC WS-EMP-HRA WS-EMP-CONVPAY
+                          WS-EMP-MEDPAY WS-EMP-PFDED WS-EMP-GROSSPAY
+           EXEC SQL
+              fetch next cur_payroll into
+                :WS-EMP-ID,
+                :WS-EMP-NAME,
+                :WS-EMP-DEPT,
+                :WS-EMP-DESG,
+                :WS-EMP-DESGDESC,
+                :WS-EMP-BASIC,
+                :WS-EMP-HRA,
+                :WS-EMP-CONVPAY,
+                :WS-EMP-MEDPAY,
+                :WS-EMP-PFDED,
+                :WS-EMP-GROSSPAY;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO EMP-COUNT
+                 MOVE 'F' TO WS-PAYCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-PAYCURVAL
+                 DISPLAY 'NOT FOUND - PAYROLL CURSOR FETCH - '
+                     WS-REPO-DEPT
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - PAYROLL CURSOR FETCH - '
+                           WS-REPO-DEPT
+                 MOVE 'E' TO WS-PAYCURVAL
+           END-EVALUATE.
+           DISPLAY "PAYROLL-CURSOR-FETCH - END".
+
+      ***************************************************
+        WRITE-PAYSTUB-PARA.
+           DISPLAY "WRITE-PAYSTUB-PARA - START".
+           MOVE WS-PAY-PERIOD      TO WS-OUT-PAY-PERIOD.
+           MOVE WS-EMP-ID          TO WS-OUT-EMP-ID.
+           MOVE WS-EMP-NAME        TO WS-OUT-EMP-NAME.
+           MOVE WS-EMP-DEPT        TO WS-OUT-EMP-DEPT.
+           MOVE WS-EMP-DESG        TO WS-OUT-EMP-DESG.
+           MOVE WS-EMP-DESGDESC    TO WS-OUT-EMP-DESGDESC.
+           MOVE WS-EMP-BASIC       TO WS-OUT-EMP-BASIC.
+           MOVE WS-EMP-HRA         TO WS-OUT-EMP-HRA.
+           MOVE WS-EMP-CONVPAY     TO WS-OUT-EMP-CONVPAY.
+           MOVE WS-EMP-MEDPAY      TO WS-OUT-EMP-MEDPAY.
+           MOVE WS-EMP-PFDED       TO WS-OUT-EMP-PFDED.
+           MOVE WS-EMP-GROSSPAY    TO WS-OUT-EMP-NETPAY.
+
+           WRITE PAYSTUB-RECORD FROM PAY-STUB-RECORD.
+
+           ADD WS-EMP-GROSSPAY TO WS-GROSSPAY-TOTAL.
+           DISPLAY "WRITE-PAYSTUB-PARA - END".
+
+      ***************************************************
+        WRITE-TRAILER-PARA.
+           DISPLAY "WRITE-TRAILER-PARA - START".
+           MOVE WS-PAY-PERIOD     TO TR-PAY-PERIOD.
+           MOVE EMP-COUNT         TO TR-EMP-COUNT.
+           MOVE WS-GROSSPAY-TOTAL TO TR-GROSSPAY-TOTAL.
+           WRITE PAYSTUB-RECORD FROM TRAILER-RECORD.
+           DISPLAY "WRITE-TRAILER-PARA - END".
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           PERFORM WRITE-TRAILER-PARA.
+           CLOSE PAYSTUB-FILE.
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           DISPLAY 'PAY PERIOD       '  WS-PAY-PERIOD.
+           DISPLAY 'EMPLOYEE  COUNT  '  EMP-COUNT.
+           DISPLAY 'GROSSPAY  TOTAL  '  WS-GROSSPAY-TOTAL.
+           DISPLAY "9999-PROGRAM-EXIT - end".
