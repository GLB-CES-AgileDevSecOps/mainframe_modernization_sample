@@ -0,0 +1,364 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Organization-chart batch report - DEPARTMENT is a tree once
+      *    PARENT-DEPTCODE is populated, so this walks it breadth-first
+      *    from the top-level departments (PARENT-DEPTCODE spaces) down,
+      *    writing one indented line per department instead of the flat,
+      *    unordered code list DEPTBRWS/DEPTMANT show. Walked with an
+      *    in-memory queue table rather than a recursive PERFORM, the
+      *    same array-driven technique DEPTBRWS.cbl uses for its
+      *    scroll-page table, since this dialect has no WITH RECURSIVE
+      *    precedent anywhere else in the repo. WS-MAX-LEVEL guards
+      *    against a PARENT-DEPTCODE cycle turning the walk into an
+      *    infinite loop.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    orgchart.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHART-FILE ASSIGN TO CHRTFL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CHART-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHART-RECORD.
+       01  CHART-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; ORGCHART-DBNAME,
+      *    ORGCHART-DBUSER and ORGCHART-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-PARENT-CODE          PIC X(05).
+       01 WS-CHILD-CODE           PIC X(05).
+       01 WS-CHILD-DESC           PIC X(30).
+       01 WS-CHILD-MGREMPID       PIC X(08).
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-TEMP.
+           05  WS-CHILDCURVAL              PIC X(1).
+               88  CHILDC-EXIST                   VALUE 'F'.
+               88  CHILDC-NOTFND                  VALUE 'N'.
+               88  CHILDC-DBERR                   VALUE 'E'.
+
+      *    Breadth-first walk queue - one entry per department still
+      *    to be printed/expanded, sized well past any realistic
+      *    department count. WS-MAX-LEVEL is a second, independent
+      *    safety net against a PARENT-DEPTCODE cycle.
+       01  WS-QUEUE-MAX                PIC 9(4) COMP VALUE 500.
+      *    Kept low enough that the deepest indented line
+      *    (WS-LEVEL * 3 + code/desc/label/EMPID widths) still fits
+      *    inside CHART-RECORD's 80 columns - see PRINT-DEPT-PARA.
+       01  WS-MAX-LEVEL                PIC 9(2) COMP VALUE 10.
+       01  WS-QUEUE-HEAD               PIC 9(4) COMP VALUE 1.
+       01  WS-QUEUE-TAIL               PIC 9(4) COMP VALUE 0.
+       01  WS-QUEUE-TABLE OCCURS 500 TIMES.
+           05  WQ-DEPTCODE             PIC X(05).
+           05  WQ-LEVEL                PIC 9(02).
+
+       01  WS-LEVEL                    PIC 9(02).
+       01  WS-COL                      PIC 9(03) COMP.
+       01  WS-LINE-WORK                PIC X(80).
+
+       01  WS-COUNTERS.
+           05  WS-DEPT-TOTAL-COUNT         PIC 9(10) VALUE ZEROES.
+           05  WS-DEPT-PRINTED-COUNT       PIC 9(10) VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM INIT-PARA.
+           PERFORM GET-DEPT-TOTAL-PARA.
+           PERFORM ENQUEUE-ROOTS-PARA.
+
+           PERFORM WALK-QUEUE-PARA
+               UNTIL WS-QUEUE-HEAD > WS-QUEUE-TAIL.
+
+           PERFORM WRITE-UNLINKED-NOTE-PARA.
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF ORGANIZATION CHART RUN".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "INIT-PARA - start".
+           OPEN OUTPUT CHART-FILE.
+           PERFORM CONNECT-TO-DATABASE.
+           DISPLAY "INIT-PARA - end".
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under ORGCHART_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "ORGCHART_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "ORGCHART_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "ORGCHART_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+       GET-DEPT-TOTAL-PARA.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-DEPT-TOTAL-COUNT
+                   FROM DEPARTMENT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-DEPT-TOTAL-COUNT
+           END-IF.
+
+      ***************************************************
+      *    Top-level departments - no PARENT-DEPTCODE - seed the
+      *    queue at level zero.
+       ENQUEUE-ROOTS-PARA.
+           MOVE ZERO TO WS-LEVEL.
+
+           EXEC SQL
+              declare cur_orgroots cursor for
+              select deptcode
+                  from department
+                  where parent-deptcode = spaces
+                     or parent-deptcode is null
+                  order by deptcode
+           END-EXEC.
+
+           EXEC SQL
+              open cur_orgroots;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-CHILDCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-CHILDCURVAL
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - ORG ROOTS OPEN'
+                 MOVE 'E' TO WS-CHILDCURVAL
+           END-EVALUATE.
+
+           PERFORM UNTIL CHILDC-NOTFND OR CHILDC-DBERR
+              EXEC SQL
+                 fetch next cur_orgroots into :WS-CHILD-CODE;
+              END-EXEC
+
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    PERFORM ENQUEUE-DEPT-PARA
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE 'N' TO WS-CHILDCURVAL
+                 WHEN OTHER
+                    DISPLAY 'DB2 ERROR - ORG ROOTS FETCH'
+                    MOVE 'E' TO WS-CHILDCURVAL
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+              close cur_orgroots;
+           END-EXEC.
+
+      ***************************************************
+      *    Adds one department to the tail of the walk queue at the
+      *    level passed in via WS-LEVEL; silently drops it once the
+      *    queue or the level guard is full rather than abending, so
+      *    an oversized or cyclic hierarchy still produces a partial
+      *    chart plus the shortfall note in WRITE-UNLINKED-NOTE-PARA.
+       ENQUEUE-DEPT-PARA.
+           IF WS-QUEUE-TAIL < WS-QUEUE-MAX AND WS-LEVEL < WS-MAX-LEVEL
+              ADD 1 TO WS-QUEUE-TAIL
+              MOVE WS-CHILD-CODE TO WQ-DEPTCODE(WS-QUEUE-TAIL)
+              MOVE WS-LEVEL      TO WQ-LEVEL(WS-QUEUE-TAIL)
+           ELSE
+              DISPLAY "ORG CHART QUEUE/LEVEL LIMIT REACHED - "
+                      "SKIPPED " WS-CHILD-CODE
+           END-IF.
+
+      ***************************************************
+       WALK-QUEUE-PARA.
+           MOVE WQ-DEPTCODE(WS-QUEUE-HEAD) TO WS-PARENT-CODE.
+           MOVE WQ-LEVEL(WS-QUEUE-HEAD)    TO WS-LEVEL.
+           ADD 1 TO WS-QUEUE-HEAD.
+
+           PERFORM PRINT-DEPT-PARA.
+           PERFORM ENQUEUE-CHILDREN-PARA.
+
+      ***************************************************
+       PRINT-DEPT-PARA.
+           EXEC SQL
+               SELECT DEPTDESC, MGR-EMPID
+                   INTO :WS-CHILD-DESC, :WS-CHILD-MGREMPID
+                   FROM DEPARTMENT
+                   WHERE DEPTCODE = :WS-PARENT-CODE
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE SPACES TO WS-CHILD-DESC
+              MOVE SPACES TO WS-CHILD-MGREMPID
+           END-IF.
+
+           MOVE SPACES TO WS-LINE-WORK.
+           COMPUTE WS-COL = (WS-LEVEL * 3) + 1.
+           MOVE WS-PARENT-CODE TO WS-LINE-WORK(WS-COL:5).
+
+           COMPUTE WS-COL = WS-COL + 6.
+           MOVE WS-CHILD-DESC TO WS-LINE-WORK(WS-COL:30).
+
+           COMPUTE WS-COL = WS-COL + 31.
+           MOVE 'MGR: ' TO WS-LINE-WORK(WS-COL:5).
+           COMPUTE WS-COL = WS-COL + 5.
+           MOVE WS-CHILD-MGREMPID TO WS-LINE-WORK(WS-COL:8).
+
+           WRITE CHART-RECORD FROM WS-LINE-WORK.
+           ADD 1 TO WS-DEPT-PRINTED-COUNT.
+
+      ***************************************************
+       ENQUEUE-CHILDREN-PARA.
+           EXEC SQL
+              declare cur_orgchild cursor for
+              select deptcode
+                  from department
+                  where parent-deptcode = :WS-PARENT-CODE
+                  order by deptcode
+           END-EXEC.
+
+           EXEC SQL
+              open cur_orgchild;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'F' TO WS-CHILDCURVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'N' TO WS-CHILDCURVAL
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - ORG CHILDREN OPEN'
+                 MOVE 'E' TO WS-CHILDCURVAL
+           END-EVALUATE.
+
+           ADD 1 TO WS-LEVEL.
+           PERFORM UNTIL CHILDC-NOTFND OR CHILDC-DBERR
+              EXEC SQL
+                 fetch next cur_orgchild into :WS-CHILD-CODE;
+              END-EXEC
+
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    PERFORM ENQUEUE-DEPT-PARA
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE 'N' TO WS-CHILDCURVAL
+                 WHEN OTHER
+                    DISPLAY 'DB2 ERROR - ORG CHILDREN FETCH'
+                    MOVE 'E' TO WS-CHILDCURVAL
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+              close cur_orgchild;
+           END-EXEC.
+
+      ***************************************************
+      *    A department not printed either never got reached from a
+      *    root (a PARENT-DEPTCODE cycle) or fell past the queue/level
+      *    guard in ENQUEUE-DEPT-PARA - either way this is flagged on
+      *    the console alongside the totals in PROGRAM-EXIT rather
+      *    than silently under-reporting the tree.
+       WRITE-UNLINKED-NOTE-PARA.
+           IF WS-DEPT-PRINTED-COUNT < WS-DEPT-TOTAL-COUNT
+              MOVE SPACES TO WS-LINE-WORK
+              MOVE 'DEPARTMENT(S) NOT SHOWN - CHECK FOR A '
+                 TO WS-LINE-WORK
+              MOVE 'PARENT-DEPTCODE CYCLE' TO WS-LINE-WORK(39:22)
+              WRITE CHART-RECORD FROM WS-LINE-WORK
+              DISPLAY "WARNING - NOT ALL DEPARTMENTS REACHED "
+                      "FROM A ROOT - " WS-LINE-WORK
+           END-IF.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "PROGRAM-EXIT - start".
+
+           CLOSE CHART-FILE.
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           DISPLAY 'DEPARTMENT TOTAL   COUNT ' WS-DEPT-TOTAL-COUNT.
+           DISPLAY 'DEPARTMENT PRINTED COUNT ' WS-DEPT-PRINTED-COUNT.
+           DISPLAY "PROGRAM-EXIT - end".
