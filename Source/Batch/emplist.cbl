@@ -35,26 +35,161 @@
        PROGRAM-ID.    emplist.                                             
        ENVIRONMENT DIVISION.                                                
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                     
-           SELECT OUTPUT-FILE  ASSIGN TO OUTFL.               
-       DATA DIVISION.                                                    
-       FILE SECTION.                                                   
-      *                                                                  
-       FD  OUTPUT-FILE                                                
-           RECORDING MODE IS F                                           
-           LABEL RECORDS ARE STANDARD                                    
-           BLOCK CONTAINS 0 RECORDS                                      
-           DATA RECORD IS OUTPUT-RECORD.                            
-       01  OUTPUT-RECORD PIC X(250).                                
-                                                                            
-       WORKING-STORAGE SECTION.  
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE  ASSIGN TO OUTFL.
+           SELECT CSV-FILE     ASSIGN TO CSVFL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DELTA-FILE ASSIGN TO DELTAFL
+               FILE STATUS IS WS-DELTA-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK.
+           SELECT SORTED-FILE ASSIGN TO SRTFL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OUTPUT-RECORD.
+       01  OUTPUT-RECORD PIC X(250).
+      *
+      *    Optional CSV export (WS-CSV-MODE) - same data as
+      *    OUTPUT-FILE, but trimmed and comma-delimited instead of
+      *    fixed-width, for tools that expect plain CSV.
+       FD  CSV-FILE
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CSV-RECORD.
+       01  CSV-RECORD PIC X(250).
+      *
+      *    Employees whose deptcode/desgcode didn't resolve against
+      *    DEPARTMENT/DESIGNATION in the join (EMPLOYEE-CURSOR-DECLARE)
+      *    still go to OUTPUT-FILE with blank descriptions, but also
+      *    land here so a data-quality run doesn't have to scan the
+      *    whole detail file to find them.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-RECORD.
+       01  EXCEPTION-RECORD.
+           10  EXC-EMP-ID                  PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-EMP-NAME                PIC X(30).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-DEPT-CODE               PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-DESG-CODE               PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  EXC-REASON                  PIC X(40).
+      *
+      *    Restart/checkpoint file - last employee id successfully
+      *    processed plus the running totals as of that point, so an
+      *    abended run can resume past that employee instead of
+      *    redoing the whole extract. Emptied out on a clean finish
+      *    (see WRITE-TRAILER-PARA/PROGRAM-EXIT) so the next normal
+      *    run starts fresh.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           10  CKPT-LAST-DEPTCODE          PIC X(05).
+           10  CKPT-LAST-EMPID             PIC X(05).
+           10  CKPT-EMP-COUNT              PIC 9(10).
+           10  CKPT-DEPT-COUNT             PIC 9(10).
+           10  CKPT-DESG-COUNT             PIC 9(10).
+      *    The department subtotal is still accumulating for
+      *    CKPT-LAST-DEPTCODE at the instant this checkpoint is taken,
+      *    so its running totals have to come along too - otherwise a
+      *    restart resumes the cursor mid-department (see the restart
+      *    filter in EMPLOYEE-CURSOR-DECLARE) with these accumulators
+      *    back at zero, and the eventual DEPTTOT line for that
+      *    department undercounts the employees already written
+      *    before the abend.
+           10  CKPT-PREV-DEPT              PIC X(05).
+           10  CKPT-DEPT-EMP-COUNT         PIC 9(10).
+           10  CKPT-DEPT-BASIC-TOTAL       PIC 9(09)V99.
+           10  CKPT-DEPT-HRA-TOTAL         PIC 9(09)V99.
+           10  CKPT-DEPT-GROSS-TOTAL       PIC 9(10)V99.
+      *
+      *    Delta-extract watermark - the timestamp of the run that last
+      *    finished cleanly. A delta run (WS-DELTA-MODE) only selects
+      *    employees whose LASTUPDTS is on or after this, instead of
+      *    the whole table; a full run ignores it. Rewritten at the end
+      *    of every clean run regardless of mode, so a delta run always
+      *    has an accurate "since" point to start from.
+       FD  DELTA-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS DELTA-RECORD.
+       01  DELTA-RECORD.
+           10  DLT-LAST-RUN-TS             PIC X(21).
+      *
+      *    Optional re-sorted copy of the detail report (SORT-DETAIL-
+      *    REPORT-PARA) - same field layout as OUT-FILE-RECORD so the
+      *    key fields line up byte-for-byte with what OUTPUT-FILE
+      *    already wrote. Trailer/subtotal rows are filtered out by
+      *    FILTER-DETAIL-PARA before the SORT ever sees them.
+       SD  SORT-WORK-FILE
+           DATA RECORD IS SORT-REC.
+       01  SORT-REC.
+           10  SRT-EMP-ID                  PIC X(05).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-NAME                PIC X(30).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-LOC                 PIC X(30).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-DEPT                PIC X(05).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-DEPTDESC            PIC X(50).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-DESG                PIC X(05).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-DESGDESC            PIC X(50).
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-BASIC               PIC 9(05)V99.
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-HRA                 PIC 9(05)V99.
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-GROSSPAY            PIC 9(07)V99.
+           10  FILLER                      PIC X(01).
+           10  SRT-EMP-CURRENCY            PIC X(03).
+           10  FILLER                      PIC X(45).
+
+       FD  SORTED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SORTED-RECORD.
+       01  SORTED-RECORD PIC X(250).
+
+       WORKING-STORAGE SECTION.
           EXEC SQL BEGIN DECLARE SECTION END-EXEC                        
+      *    Defaults below are the dev connection; EMPLIST-DBNAME,
+      *    EMPLIST-DBUSER and EMPLIST-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them so the real
+      *    password doesn't have to live in source.
        01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
        01 USER-NAME     PIC X(80) VALUE "syntel".
-       01 PASSWORD      PIC X(80) VALUE "syntel".   
-       01 WS-DESGCD     PIC X(05) VALUE SPACES.	   
-       01 WS-DEPTCODE   PIC X(05). 
-       01 WS-REPO-DEPT  PIC X(05).		   
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-DESGCD     PIC X(05) VALUE SPACES.
+       01 WS-DEPTCODE   PIC X(05).
+       01 WS-REPO-DEPT  PIC X(05).
+      *    blank WS-REPO-DEPT means "all departments" - see
+      *    PARM-DEPTFLT-PARA, which is how the deptcode filter below
+      *    stays a no-op unless a SYSIN parm was actually supplied.
+       01 WS-RESTART-DEPT  PIC X(05) VALUE SPACES.
+       01 WS-RESTART-EMPID PIC X(05) VALUE SPACES.
+      *    blank WS-RESTART-EMPID means "no checkpoint to resume from"
+      *    - see RESTART-CHECK-PARA. The cursor is ordered by
+      *    deptcode/empid (for the control-break report below), so the
+      *    restart position is the (deptcode, empid) pair, not empid
+      *    alone.
        01 WS-EMP-ID               PIC X(05).
        01 WS-EMP-NAME             PIC X(30).
        01 WS-EMP-LOC              PIC X(30).
@@ -62,10 +197,14 @@
        01 WS-EMP-DEPTDESC         PIC X(50).
        01 WS-EMP-DESG             PIC X(05). 
        01 WS-EMP-DESGDESC         PIC X(50).
-       01 WS-EMP-BASIC            PIC 9(05).
-       01 WS-EMP-HRA              PIC 9(05).
-       01 WS-EMP-GROSSPAY         PIC 9(07).	   
-          EXEC SQL END DECLARE SECTION END-EXEC	   
+       01 WS-EMP-BASIC            PIC 9(05)V99.
+       01 WS-EMP-HRA              PIC 9(05)V99.
+       01 WS-EMP-GROSSPAY         PIC 9(07)V99.
+       01 WS-EMP-CURRENCY         PIC X(03).
+       01 WS-DELTA-SINCE-TS PIC X(21) VALUE SPACES.
+      *    blank WS-DELTA-SINCE-TS means "not a delta run" - a full
+      *    extract, same as today. See GET-DELTA-WATERMARK-PARA.
+          EXEC SQL END DECLARE SECTION END-EXEC
        01  END-OF-INPUT-IND               PIC X(1).
             88 END-OF-FILE                VALUE 'Y'.	   
        01  WS-SQLCODE-ANALYSIS.                                                
@@ -98,9 +237,12 @@
            05  WS-DEPTVAL                  PIC X(1).
                88  DEPT-EXIST                       VALUE 'F'.
                88  DEPT-NOTFND                      VALUE 'N'.
-               88  DEPT-DBERR                       VALUE 'E'.			   
-                                                                            
-       01  OUT-FILE-RECORD.                             
+               88  DEPT-DBERR                       VALUE 'E'.
+           05  WS-SQLERR-TS                PIC X(21).
+           05  WS-SQLERR-PARAGRAPH         PIC X(30).
+           05  WS-SQLERR-KEY               PIC X(30).
+
+       01  OUT-FILE-RECORD.
            10  WS-OUT-EMP-ID               PIC X(05).            
            10  FILLER                      PIC X(01) VALUE ','.            
            10  WS-OUT-EMP-NAME             PIC X(30).            
@@ -115,73 +257,365 @@
            10  FILLER                      PIC X(01) VALUE ','.        
            10  WS-OUT-EMP-DESGDESC         PIC X(50).               
            10  FILLER                      PIC X(01) VALUE SPACES.         
-           10  WS-OUT-EMP-BASIC            PIC 9(05).                
+           10  WS-OUT-EMP-BASIC            PIC 9(05)V99.                
            10  FILLER                      PIC X(01) VALUE SPACES.       
-           10  WS-OUT-EMP-HRA              PIC 9(05).                
-           10  FILLER                      PIC X(01) VALUE SPACES.       
-           10  WS-OUT-EMP-GROSSPAY         PIC 9(07).   							
+           10  WS-OUT-EMP-HRA              PIC 9(05)V99.
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-GROSSPAY         PIC 9(07)V99.
+           10  FILLER                      PIC X(01) VALUE SPACES.
+           10  WS-OUT-EMP-CURRENCY         PIC X(03).
        01  WS-COUNTERS.
-           05  EMP-COUNT                   PIC 9(10) VALUE ZEROES.               
-           05  DESG-COUNT                  PIC 9(10) VALUE ZEROES.                                     
-           05  DEPT-COUNT                  PIC 9(10) VALUE ZEROES.                                     
-                                                                            
-       PROCEDURE DIVISION.                                                  
-                                                                            
-       MAINLINE.                                                       
-           PERFORM INIT-PARA.      
-
-           MOVE 'BNFSC' TO WS-REPO-DEPT        
-           PERFORM PROCESS-DATA THRU PROCESS-EXIT                
-               UNTIL EMPC-NOTFND.     
+           05  EMP-COUNT                   PIC 9(10) VALUE ZEROES.
+           05  DESG-COUNT                  PIC 9(10) VALUE ZEROES.
+           05  DEPT-COUNT                  PIC 9(10) VALUE ZEROES.
+
+       01  WS-PARM-CARD                PIC X(80) VALUE SPACES.
+       01  WS-PARM-DEPT                PIC X(05) VALUE SPACES.
+      *    SYSIN card column 7 is an optional CSV-export switch - 'Y'
+      *    also produces a trimmed, comma-delimited CSV-FILE alongside
+      *    the normal fixed-width OUTPUT-FILE; anything else skips it.
+       01  WS-PARM-CSV-FLAG            PIC X(01) VALUE SPACES.
+       01  WS-CSV-MODE                 PIC X(01) VALUE 'N'.
+           88  CSV-EXPORT-ON                   VALUE 'Y'.
+       01  CSV-RECORD-WS               PIC X(250) VALUE SPACES.
+
+      *    SYSIN card column 9 is an optional delta-extract switch -
+      *    'D' limits the run to employees changed since the last
+      *    clean run (see GET-DELTA-WATERMARK-PARA); anything else is
+      *    a full extract, same as before.
+       01  WS-PARM-DELTA-FLAG          PIC X(01) VALUE SPACES.
+       01  WS-DELTA-MODE               PIC X(01) VALUE 'N'.
+           88  DELTA-EXTRACT-ON                VALUE 'D'.
+       01  WS-DELTA-FILE-STATUS        PIC X(02) VALUE SPACES.
+           88  DELTA-FILE-OK                    VALUE '00'.
+       01  WS-CURRENT-RUN-TS           PIC X(21) VALUE SPACES.
+
+      *    SYSIN card column 11 is an optional sort-key override for
+      *    the detail report - 'N' produces a second copy of the
+      *    detail rows sorted by employee name, 'L' by location; a
+      *    blank or any other value skips the extra sorted report
+      *    and leaves OUTPUT-FILE as the only output, in its normal
+      *    deptcode/empid order (needed for the control breaks).
+       01  WS-SORT-KEY                 PIC X(01) VALUE SPACES.
+
+      *    Control-totals trailer written after the last detail record
+      *    so a downstream job can foot the file without re-reading it.
+       01  TRAILER-RECORD.
+           10  TR-ID                       PIC X(07) VALUE 'TRAILER'.
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  TR-EMP-COUNT                PIC 9(10).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  TR-DEPT-COUNT               PIC 9(10).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  TR-DESG-COUNT               PIC 9(10).
+
+      *    Department-break subtotal, written to OUTPUT-FILE whenever
+      *    the deptcode changes (CONTROL-BREAK-PARA) and again for the
+      *    last department at end of file. Relies on cur_employee being
+      *    ordered by deptcode, empid - see EMPLOYEE-CURSOR-DECLARE.
+       01  DEPT-SUBTOTAL-RECORD.
+           10  DST-ID                      PIC X(07) VALUE 'DEPTTOT'.
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  DST-DEPTCODE                PIC X(05).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  DST-EMP-COUNT               PIC 9(10).
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  DST-BASIC-TOTAL             PIC 9(09)V99.
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  DST-HRA-TOTAL               PIC 9(09)V99.
+           10  FILLER                      PIC X(01) VALUE ','.
+           10  DST-GROSS-TOTAL             PIC 9(10)V99.
+
+       01  WS-PREV-DEPT                PIC X(05) VALUE SPACES.
+       01  WS-DEPT-EMP-COUNT           PIC 9(10) VALUE ZEROES.
+       01  WS-DEPT-BASIC-TOTAL         PIC 9(09)V99 VALUE ZEROES.
+       01  WS-DEPT-HRA-TOTAL           PIC 9(09)V99 VALUE ZEROES.
+       01  WS-DEPT-GROSS-TOTAL         PIC 9(10)V99 VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+           88  CKPT-FILE-OK                    VALUE '00'.
+           88  CKPT-FILE-AT-END                VALUE '10'.
+           88  CKPT-FILE-NOT-FOUND             VALUE '35'.
+       01  WS-CKPT-INTERVAL            PIC 9(05) VALUE 100.
+       01  WS-CKPT-TALLY               PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM PARM-DEPTFLT-PARA.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL EMPC-NOTFND.
                                      
            PERFORM PROGRAM-EXIT.
            DISPLAY "END OF EMPLOYEE REPORT".                
            
-      ***************************************************                     
-       INIT-PARA.                                                     
-           DISPLAY "1000-INIT - start".                                                         
-           PERFORM CONNECT-TO-DATABASE.   
+      ***************************************************
+       PARM-DEPTFLT-PARA.
+           DISPLAY "PARM-DEPTFLT-PARA - start".
+      *    SYSIN card 1-5 is an optional DEPTCODE filter; a blank or
+      *    missing card means "run for every department" (the old
+      *    hardcoded behavior minus the hardcoding).
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           MOVE WS-PARM-CARD(1:5) TO WS-PARM-DEPT.
+           MOVE WS-PARM-DEPT TO WS-REPO-DEPT.
+           IF WS-REPO-DEPT = SPACES
+              DISPLAY "NO DEPT FILTER SUPPLIED - RUNNING ALL DEPTS"
+           ELSE
+              DISPLAY "DEPARTMENT FILTER - " WS-REPO-DEPT
+           END-IF.
+           MOVE WS-PARM-CARD(7:1) TO WS-PARM-CSV-FLAG.
+           IF WS-PARM-CSV-FLAG = 'Y'
+              MOVE 'Y' TO WS-CSV-MODE
+              DISPLAY "CSV EXPORT - ON"
+           ELSE
+              MOVE 'N' TO WS-CSV-MODE
+              DISPLAY "CSV EXPORT - OFF"
+           END-IF.
+           MOVE WS-PARM-CARD(9:1) TO WS-PARM-DELTA-FLAG.
+           IF WS-PARM-DELTA-FLAG = 'D'
+              MOVE 'D' TO WS-DELTA-MODE
+              DISPLAY "DELTA EXTRACT - ON"
+           ELSE
+              MOVE 'N' TO WS-DELTA-MODE
+              DISPLAY "DELTA EXTRACT - OFF"
+           END-IF.
+           MOVE WS-PARM-CARD(11:1) TO WS-SORT-KEY.
+           IF WS-SORT-KEY = 'N' OR WS-SORT-KEY = 'L'
+              DISPLAY "SORTED REPORT KEY - " WS-SORT-KEY
+           ELSE
+              MOVE SPACES TO WS-SORT-KEY
+              DISPLAY "SORTED REPORT - NOT REQUESTED"
+           END-IF.
+           DISPLAY "PARM-DEPTFLT-PARA - end".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "1000-INIT - start".
+           PERFORM RESTART-CHECK-PARA.
+           PERFORM GET-DELTA-WATERMARK-PARA.
+           PERFORM CONNECT-TO-DATABASE.
            PERFORM EMPLOYEE-CURSOR-DECLARE.
            PERFORM EMPLOYEE-CURSOR-OPEN.
-           OPEN OUTPUT OUTPUT-FILE.
-           DISPLAY "1000-INIT - END".    
-                                                                     
-       INIT-EXIT.                                                      
-           EXIT.                                           
-                     
-      ***************************************************      
-       PROCESS-DATA.                                                
-           DISPLAY "PROCESS-DATA - start".          
-           PERFORM EMPLOYEE-CURSOR-FETCH
-         
-                
-           PERFORM DEPTCODE-RETRIEVAL.
-      *     MOVE 'GCMA7' TO WS-DESGCD    
-           PERFORM DESGCODE-RETRIEVAL.                            
-           PERFORM WRITE-OUTFILE.     
-                                                         
+      *    A restart (WS-RESTART-EMPID not blank - see RESTART-CHECK-
+      *    PARA) extends the same OUTFL/EXCPFL/CSVFL the abended run
+      *    already wrote, instead of opening them for output and
+      *    wiping out everything written before the checkpoint. The
+      *    JCL backs this with a fixed work dataset and DISP=MOD for
+      *    these DDs, not a fresh GDG generation per attempt.
+           IF WS-RESTART-EMPID NOT = SPACES
+              OPEN EXTEND OUTPUT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              IF CSV-EXPORT-ON
+                 OPEN EXTEND CSV-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+              IF CSV-EXPORT-ON
+                 OPEN OUTPUT CSV-FILE
+                 PERFORM WRITE-CSV-HEADER-PARA
+              END-IF
+           END-IF.
+           DISPLAY "1000-INIT - END".
+
+       INIT-EXIT.
+           EXIT.
+
+      ***************************************************
+      *    A prior run's checkpoint, if any, tells us where to pick
+      *    back up; an empty or missing checkpoint file means start
+      *    from the beginning.
+        RESTART-CHECK-PARA.
+           DISPLAY "RESTART-CHECK-PARA - START".
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+              READ CHECKPOINT-FILE
+                  AT END
+                     DISPLAY "CHECKPOINT FILE EMPTY - STARTING FRESH"
+                  NOT AT END
+                     MOVE CKPT-LAST-DEPTCODE TO WS-RESTART-DEPT
+                     MOVE CKPT-LAST-EMPID  TO WS-RESTART-EMPID
+                     MOVE CKPT-EMP-COUNT   TO EMP-COUNT
+                     MOVE CKPT-DEPT-COUNT  TO DEPT-COUNT
+                     MOVE CKPT-DESG-COUNT  TO DESG-COUNT
+                     MOVE CKPT-PREV-DEPT        TO WS-PREV-DEPT
+                     MOVE CKPT-DEPT-EMP-COUNT   TO WS-DEPT-EMP-COUNT
+                     MOVE CKPT-DEPT-BASIC-TOTAL TO WS-DEPT-BASIC-TOTAL
+                     MOVE CKPT-DEPT-HRA-TOTAL   TO WS-DEPT-HRA-TOTAL
+                     MOVE CKPT-DEPT-GROSS-TOTAL TO WS-DEPT-GROSS-TOTAL
+                     DISPLAY "RESTARTING AFTER DEPT/EMPID - "
+                             WS-RESTART-DEPT "/" WS-RESTART-EMPID
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY "NO CHECKPOINT FILE FOUND - STARTING FRESH"
+           END-IF.
+           DISPLAY "RESTART-CHECK-PARA - END".
+
+      ***************************************************
+      *    Only matters in delta mode (WS-DELTA-MODE) - picks up the
+      *    timestamp DLT-LAST-RUN-TS left by the last clean run and
+      *    uses it as the cursor's "changed since" cutoff. A missing
+      *    or empty delta file just means "no prior run to delta off
+      *    of", so the run falls back to a full extract.
+        GET-DELTA-WATERMARK-PARA.
+           DISPLAY "GET-DELTA-WATERMARK-PARA - START".
+           MOVE SPACES TO WS-DELTA-SINCE-TS.
+           IF DELTA-EXTRACT-ON
+              OPEN INPUT DELTA-FILE
+              IF DELTA-FILE-OK
+                 READ DELTA-FILE
+                     AT END
+                        DISPLAY "NO PRIOR RUN - FALLING BACK TO FULL"
+                     NOT AT END
+                        MOVE DLT-LAST-RUN-TS TO WS-DELTA-SINCE-TS
+                        DISPLAY "DELTA SINCE - " WS-DELTA-SINCE-TS
+                 END-READ
+                 CLOSE DELTA-FILE
+              ELSE
+                 DISPLAY "NO DELTA FILE FOUND - FALLING BACK TO FULL"
+              END-IF
+           END-IF.
+           DISPLAY "GET-DELTA-WATERMARK-PARA - END".
+
+      ***************************************************
+       PROCESS-DATA.
+           DISPLAY "PROCESS-DATA - start".
+           PERFORM EMPLOYEE-CURSOR-FETCH.
+           IF NOT EMPC-NOTFND AND NOT EMPC-DBERR
+              PERFORM CONTROL-BREAK-PARA
+              PERFORM COUNT-JOIN-RESULTS-PARA
+      *       An employee whose deptcode/desgcode didn't resolve
+      *       already went to EXCEPTION-FILE above - keep it out of
+      *       OUTPUT-FILE too instead of also carrying the bad row
+      *       into the file the exception file exists to keep clean.
+              IF NOT DEPT-NOTFND AND NOT DESG-NOTFND
+                 PERFORM WRITE-OUTFILE
+              END-IF
+              PERFORM CHECKPOINT-PARA
+           END-IF.
+
        PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+      *    cur_employee is ordered by deptcode/empid, so a deptcode
+      *    change here means the previous department is complete -
+      *    flush its subtotal before folding this employee into the
+      *    next department's running totals.
+        CONTROL-BREAK-PARA.
+           IF WS-PREV-DEPT NOT = SPACES
+              AND WS-EMP-DEPT NOT = WS-PREV-DEPT
+              PERFORM WRITE-DEPT-SUBTOTAL-PARA
+              PERFORM RESET-DEPT-ACCUM-PARA
+           END-IF.
+           MOVE WS-EMP-DEPT TO WS-PREV-DEPT.
+           ADD 1             TO WS-DEPT-EMP-COUNT.
+           ADD WS-EMP-BASIC  TO WS-DEPT-BASIC-TOTAL.
+           ADD WS-EMP-HRA    TO WS-DEPT-HRA-TOTAL.
+           ADD WS-EMP-GROSSPAY TO WS-DEPT-GROSS-TOTAL.
+
+      ***************************************************
+        WRITE-DEPT-SUBTOTAL-PARA.
+           MOVE WS-PREV-DEPT        TO DST-DEPTCODE.
+           MOVE WS-DEPT-EMP-COUNT   TO DST-EMP-COUNT.
+           MOVE WS-DEPT-BASIC-TOTAL TO DST-BASIC-TOTAL.
+           MOVE WS-DEPT-HRA-TOTAL   TO DST-HRA-TOTAL.
+           MOVE WS-DEPT-GROSS-TOTAL TO DST-GROSS-TOTAL.
+           WRITE OUTPUT-RECORD FROM DEPT-SUBTOTAL-RECORD.
+
+      ***************************************************
+        RESET-DEPT-ACCUM-PARA.
+           MOVE ZEROES TO WS-DEPT-EMP-COUNT.
+           MOVE ZEROES TO WS-DEPT-BASIC-TOTAL.
+           MOVE ZEROES TO WS-DEPT-HRA-TOTAL.
+           MOVE ZEROES TO WS-DEPT-GROSS-TOTAL.
          
       ***************************************************                
        CONNECT-TO-DATABASE.
-           DISPLAY "CONNECT-TO-DATABASE - START". 	   
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
 
            EXEC SQL
               CONNECT    TO :DATABASE-NAME
                        USER :USER-NAME
               IDENTIFIED BY :PASSWORD
            END-EXEC.
-           DISPLAY "CONNECT-TO-DATABASE - END". 	  
- 
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Pull the connection name/user/password from the environment
+      *    when it's set there, instead of relying on the literals
+      *    above - keeps the real credentials out of source and lets
+      *    each environment (dev/test/prod) point somewhere different.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EMPLIST_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EMPLIST_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "EMPLIST_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+      *    Persistent trail for every WS-SQL-RETURN-ERROR/TIMEOUT
+      *    WHEN OTHER branch, so a DB2 failure leaves something to
+      *    review after the DISPLAY/transient message is long gone.
+        LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('emplist', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
+
       ***************************************************
         EMPLOYEE-CURSOR-DECLARE.
            DISPLAY "EMPLOYEE-CURSOR-DECLARE - START". 
+      *    Joined to DEPARTMENT/DESIGNATION so each employee row is
+      *    resolved in this one query instead of two extra singleton
+      *    selects per employee (DEPTCODE-RETRIEVAL/DESGCODE-RETRIEVAL,
+      *    now retired). LEFT JOIN so an employee whose deptcode or
+      *    desgcode doesn't resolve still comes back - WRITE-OUTFILE
+      *    routes those to the exception file instead of dropping them.
+      *    Ordered by deptcode/empid for CONTROL-BREAK-PARA's
+      *    department subtotals; the restart filter below matches that
+      *    same (deptcode, empid) order so a resumed run doesn't skip
+      *    or repeat rows.
            EXEC SQL
-              declare cur_employee cursor for 
-              select empid, empname, deptcode, desgcode, location 
-                  from employee
-           END-EXEC.  
-      *            where deptcode = :WS-REPO-DEPT;  
+              declare cur_employee cursor for
+              select e.empid, e.empname, e.deptcode, e.desgcode,
+                     e.location, d.deptdesc, g.desgdesc, g.basicpay,
+                     g.hra, g.grosspay, l.currency
+                  from employee e
+                  left join department d on d.deptcode = e.deptcode
+                  left join designation g on g.desgcode = e.desgcode
+                  left join location l on l.loccode = e.location
+                  where (e.deptcode = :WS-REPO-DEPT
+                         OR :WS-REPO-DEPT = ' ')
+                    and (:WS-RESTART-EMPID = ' '
+                         OR e.deptcode > :WS-RESTART-DEPT
+                         OR (e.deptcode = :WS-RESTART-DEPT
+                             AND e.empid > :WS-RESTART-EMPID))
+                    and (:WS-DELTA-SINCE-TS = ' '
+                         OR e.lastupdts >= :WS-DELTA-SINCE-TS)
+                  order by e.deptcode, e.empid
+           END-EXEC.
            MOVE SQLCODE TO WS-SQLCODE.                 
            EVALUATE TRUE                                                        
               WHEN WS-SQL-RETURN-NORMAL     
@@ -190,12 +624,15 @@
                  MOVE 'N' TO WS-EMPCURVAL
                  DISPLAY 'NOT FOUND - EMPLOYEE CURSOR DECLARE - '          
                        WS-REPO-DEPT 
-              WHEN OTHER                                                         
-                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR DECLARE - ' 
-                       WS-REPO-DEPT                  
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR DECLARE - '
+                       WS-REPO-DEPT
                  MOVE 'E' TO WS-EMPCURVAL
-           END-EVALUATE.  		   
-           DISPLAY "EMPLOYEE-CURSOR-DECLARE - END".   
+                 MOVE 'EMPLOYEE-CURSOR-DECLARE' TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-REPO-DEPT TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-DECLARE - END".
 
       ***************************************************
         EMPLOYEE-CURSOR-OPEN.
@@ -212,93 +649,124 @@
                  MOVE 'N' TO WS-EMPCURVAL
                  DISPLAY 'NOT FOUND - EMPLOYEE CURSOR OPEN - '  
                        WS-REPO-DEPT 
-              WHEN OTHER                            
-                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR OPEN - ' 
-                           WS-REPO-DEPT 				 
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR OPEN - '
+                           WS-REPO-DEPT
                  MOVE 'E' TO WS-EMPCURVAL
-           END-EVALUATE.     
-           DISPLAY "EMPLOYEE-CURSOR-OPEN - END".   
+                 MOVE 'EMPLOYEE-CURSOR-OPEN' TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-REPO-DEPT TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-OPEN - END".
 
       ***************************************************
         EMPLOYEE-CURSOR-FETCH.
-00262      DISPLAY "EMPLOYEE-CURSOR-FETCH - START". 
+           DISPLAY "EMPLOYEE-CURSOR-FETCH - START".
+           MOVE SPACES TO WS-EMP-DEPTDESC WS-EMP-DESGDESC
+           MOVE SPACES TO WS-EMP-CURRENCY
+           MOVE ZEROES TO WS-EMP-BASIC WS-EMP-HRA WS-EMP-GROSSPAY
            EXEC SQL
               fetch next cur_employee into
                 :WS-EMP-ID ,
                 :WS-EMP-NAME,
                 :WS-EMP-DEPT,
                 :WS-EMP-DESG,
-                :WS-EMP-LOC;
-           END-EXEC.  
-        
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                            
-              WHEN WS-SQL-RETURN-NORMAL     
+                :WS-EMP-LOC,
+                :WS-EMP-DEPTDESC,
+                :WS-EMP-DESGDESC,
+                :WS-EMP-BASIC,
+                :WS-EMP-HRA,
+                :WS-EMP-GROSSPAY,
+                :WS-EMP-CURRENCY;
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
                  ADD 1 TO EMP-COUNT
-                 MOVE 'F' TO WS-EMPCURVAL  
+                 MOVE 'F' TO WS-EMPCURVAL
               WHEN WS-SQL-RETURN-NO-ENTRY                      
                  MOVE 'N' TO WS-EMPCURVAL
                  DISPLAY 'NOT FOUND - EMPLOYEE CURSOR FETCH - '  
                      WS-REPO-DEPT 
-              WHEN OTHER                                      
-                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR FETCH - ' 
-                           WS-REPO-DEPT  
+              WHEN OTHER
+                 DISPLAY 'DB2 ERROR - EMPLOYEE CURSOR FETCH - '
+                           WS-REPO-DEPT
                  MOVE 'E' TO WS-EMPCURVAL
-           END-EVALUATE.     
-           DISPLAY "EMPLOYEE-CURSOR-FETCH - END".   
+                 MOVE 'EMPLOYEE-CURSOR-FETCH' TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-REPO-DEPT TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           DISPLAY "EMPLOYEE-CURSOR-FETCH - END".
   
       ***************************************************
-        DEPTCODE-RETRIEVAL.
-           DISPLAY "DEPTCODE-RETRIEVAL - START". 
-           EXEC SQL
-               SELECT DEPTDESC 
-                   INTO :WS-EMP-DEPTDESC
-                   FROM DEPARTMENT
-                   WHERE DEPTCODE = :WS-EMP-DEPT
-           END-EXEC.   
-        
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'F' TO WS-DEPTVAL  
-                 ADD 1 TO DEPT-COUNT
-              WHEN WS-SQL-RETURN-NO-ENTRY                                      
-                 MOVE 'N' TO WS-DEPTVAL
-                 DISPLAY 'NOT FOUND - DEPARTMENT SELECT - ' WS-DEPTCODE 
-              WHEN OTHER                                                        
-                 DISPLAY 'DB2 ERROR - DEPARTMENT SELECT - ' WS-DEPTCODE   
-                 MOVE 'E' TO WS-DEPTVAL
-           END-EVALUATE.     
-           DISPLAY "DEPTCODE-RETRIEVAL - END".   
+      *    Department/designation descriptions now arrive already
+      *    joined onto cur_employee (EMPLOYEE-CURSOR-DECLARE), so this
+      *    just tallies what the join did or didn't resolve instead of
+      *    running DEPTCODE-RETRIEVAL/DESGCODE-RETRIEVAL as two more
+      *    round trips per employee.
+        COUNT-JOIN-RESULTS-PARA.
+           IF WS-EMP-DEPTDESC NOT = SPACES
+              MOVE 'F' TO WS-DEPTVAL
+              ADD 1 TO DEPT-COUNT
+           ELSE
+              MOVE 'N' TO WS-DEPTVAL
+           END-IF.
+           IF WS-EMP-DESGDESC NOT = SPACES
+              MOVE 'F' TO WS-DESGVAL
+              ADD 1 TO DESG-COUNT
+           ELSE
+              MOVE 'N' TO WS-DESGVAL
+           END-IF.
+           IF DEPT-NOTFND OR DESG-NOTFND
+              PERFORM WRITE-EXCEPTION-PARA
+           END-IF.
 
       ***************************************************
-        DESGCODE-RETRIEVAL.
-           DISPLAY "DESGCODE-RETRIEVAL - START".   
-           EXEC SQL
-               SELECT DESGDESC, BASICPAY, HRA, GROSSPAY  
-                   INTO :WS-EMP-DESGDESC, :WS-EMP-BASIC, 
-                        :WS-EMP-HRA, :WS-EMP-GROSSPAY  
-                   FROM DESIGNATION
-                   WHERE DESGCODE = :WS-EMP-DESG
-           END-EXEC.  
+      *    One row per employee whose deptcode or desgcode (or both)
+      *    didn't resolve in the join, so these can be worked off the
+      *    exception file instead of hunting through the full extract.
+        WRITE-EXCEPTION-PARA.
+           MOVE WS-EMP-ID   TO EXC-EMP-ID.
+           MOVE WS-EMP-NAME TO EXC-EMP-NAME.
+           MOVE WS-EMP-DEPT TO EXC-DEPT-CODE.
+           MOVE WS-EMP-DESG TO EXC-DESG-CODE.
+           EVALUATE TRUE
+              WHEN DEPT-NOTFND AND DESG-NOTFND
+                 MOVE 'DEPTCODE AND DESGCODE NOT FOUND' TO EXC-REASON
+              WHEN DEPT-NOTFND
+                 MOVE 'DEPTCODE NOT FOUND' TO EXC-REASON
+              WHEN DESG-NOTFND
+                 MOVE 'DESGCODE NOT FOUND' TO EXC-REASON
+           END-EVALUATE.
+           WRITE EXCEPTION-RECORD.
+
+      ***************************************************
+      *    Every WS-CKPT-INTERVAL employees, rewrite the checkpoint
+      *    file with the last employee written and the totals so far,
+      *    so a restart doesn't have to redo them.
+        CHECKPOINT-PARA.
+           ADD 1 TO WS-CKPT-TALLY.
+           IF WS-CKPT-TALLY >= WS-CKPT-INTERVAL
+              MOVE WS-EMP-DEPT TO CKPT-LAST-DEPTCODE
+              MOVE WS-EMP-ID   TO CKPT-LAST-EMPID
+              MOVE EMP-COUNT   TO CKPT-EMP-COUNT
+              MOVE DEPT-COUNT  TO CKPT-DEPT-COUNT
+              MOVE DESG-COUNT  TO CKPT-DESG-COUNT
+              MOVE WS-PREV-DEPT        TO CKPT-PREV-DEPT
+              MOVE WS-DEPT-EMP-COUNT   TO CKPT-DEPT-EMP-COUNT
+              MOVE WS-DEPT-BASIC-TOTAL TO CKPT-DEPT-BASIC-TOTAL
+              MOVE WS-DEPT-HRA-TOTAL   TO CKPT-DEPT-HRA-TOTAL
+              MOVE WS-DEPT-GROSS-TOTAL TO CKPT-DEPT-GROSS-TOTAL
+              OPEN OUTPUT CHECKPOINT-FILE
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+              MOVE ZEROES TO WS-CKPT-TALLY
+           END-IF.
 
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL  
-                 MOVE 'F' TO WS-DESGVAL  
-                 ADD 1 TO DESG-COUNT
-              WHEN WS-SQL-RETURN-NO-ENTRY                                      
-                 MOVE 'N' TO WS-DESGVAL
-                 DISPLAY 'NOT FOUND - DESIGNATION SELECT - ' WS-DESGCD    
-              WHEN OTHER                                                        
-                 DISPLAY 'DB2 ERROR - DESIGNATION SELECT - ' WS-DESGCD        
-                 MOVE 'E' TO WS-DESGVAL
-           END-EVALUATE.     
-           DISPLAY "DESGCODE-RETRIEVAL - end".    
-                                                                        
       ***************************************************
         WRITE-OUTFILE.
-           DISPLAY "WRITE-OUTFILE - START".   
+           DISPLAY "WRITE-OUTFILE - START".
            MOVE WS-EMP-ID          TO WS-OUT-EMP-ID      
            MOVE WS-EMP-NAME        TO WS-OUT-EMP-NAME    
            MOVE WS-EMP-LOC         TO WS-OUT-EMP-LOC     
@@ -309,27 +777,157 @@
            MOVE WS-EMP-BASIC       TO WS-OUT-EMP-BASIC   
            MOVE WS-EMP-HRA         TO WS-OUT-EMP-HRA     
            MOVE WS-EMP-GROSSPAY    TO WS-OUT-EMP-GROSSPAY.
-		   
-           DISPLAY 'WS-EMP-ID       ' WS-OUT-EMP-ID      
-           DISPLAY 'WS-EMP-NAME     ' WS-OUT-EMP-NAME    
-           DISPLAY 'WS-EMP-LOC      ' WS-OUT-EMP-LOC     
-           DISPLAY 'WS-EMP-DEPT     ' WS-OUT-EMP-DEPT    
+           MOVE WS-EMP-CURRENCY    TO WS-OUT-EMP-CURRENCY.
+
+           DISPLAY 'WS-EMP-ID       ' WS-OUT-EMP-ID
+           DISPLAY 'WS-EMP-NAME     ' WS-OUT-EMP-NAME
+           DISPLAY 'WS-EMP-LOC      ' WS-OUT-EMP-LOC
+           DISPLAY 'WS-EMP-DEPT     ' WS-OUT-EMP-DEPT
            DISPLAY 'WS-EMP-DEPTDESC ' WS-OUT-EMP-DEPTDESC
-           DISPLAY 'WS-EMP-DESG     ' WS-OUT-EMP-DESG    
+           DISPLAY 'WS-EMP-DESG     ' WS-OUT-EMP-DESG
            DISPLAY 'WS-EMP-DESGDESC ' WS-OUT-EMP-DESGDESC
-           DISPLAY 'WS-EMP-BASIC    ' WS-OUT-EMP-BASIC   
-           DISPLAY 'WS-EMP-HRA      ' WS-OUT-EMP-HRA     
-           DISPLAY 'WS-EMP-GROSSPAY ' WS-OUT-EMP-GROSSPAY.		
-		   
+           DISPLAY 'WS-EMP-BASIC    ' WS-OUT-EMP-BASIC
+           DISPLAY 'WS-EMP-HRA      ' WS-OUT-EMP-HRA
+           DISPLAY 'WS-EMP-GROSSPAY ' WS-OUT-EMP-GROSSPAY
+           DISPLAY 'WS-EMP-CURRENCY ' WS-OUT-EMP-CURRENCY.
+
            WRITE OUTPUT-RECORD FROM OUT-FILE-RECORD.
-               
-           DISPLAY "WRITE-OUTFILE - END".    
 
-      ***************************************************                
-       PROGRAM-EXIT.                                                   
-           DISPLAY "9999-PROGRAM-EXIT - start".                      
-                                                                  
-           CLOSE OUTPUT-FILE.                                          
+           IF CSV-EXPORT-ON
+              PERFORM WRITE-CSV-PARA
+           END-IF.
+
+           DISPLAY "WRITE-OUTFILE - END".
+
+      ***************************************************
+      *    One-time column-header row for CSV-FILE, written right
+      *    after it's opened fresh for a non-restart run so the
+      *    export is self-describing. Not written again on a restart's
+      *    OPEN EXTEND - the header from the original attempt is
+      *    already the first line of the file.
+        WRITE-CSV-HEADER-PARA.
+           MOVE SPACES TO CSV-RECORD-WS.
+           STRING
+               'EMPID,EMPNAME,LOC,DEPT,DEPTDESC,DESG,DESGDESC,'
+                                               DELIMITED BY SIZE
+               'BASIC,HRA,GROSSPAY,CURRENCY'  DELIMITED BY SIZE
+               INTO CSV-RECORD-WS
+           END-STRING.
+           WRITE CSV-RECORD FROM CSV-RECORD-WS.
+
+      ***************************************************
+      *    Same employee, trimmed and comma-delimited instead of
+      *    fixed-width - see WS-CSV-MODE / the PARM-DEPTFLT-PARA parm
+      *    card layout.
+        WRITE-CSV-PARA.
+           MOVE SPACES TO CSV-RECORD-WS.
+           STRING
+               FUNCTION TRIM(WS-EMP-ID)        DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-NAME)      DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-LOC)       DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-DEPT)      DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-DEPTDESC)  DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-DESG)      DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-DESGDESC)  DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               WS-EMP-BASIC                    DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               WS-EMP-HRA                      DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               WS-EMP-GROSSPAY                 DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EMP-CURRENCY)  DELIMITED BY SIZE
+               INTO CSV-RECORD-WS
+           END-STRING.
+           WRITE CSV-RECORD FROM CSV-RECORD-WS.
+
+      ***************************************************
+        WRITE-TRAILER-PARA.
+           DISPLAY "WRITE-TRAILER-PARA - START".
+           MOVE EMP-COUNT  TO TR-EMP-COUNT.
+           MOVE DEPT-COUNT TO TR-DEPT-COUNT.
+           MOVE DESG-COUNT TO TR-DESG-COUNT.
+           WRITE OUTPUT-RECORD FROM TRAILER-RECORD.
+           DISPLAY "WRITE-TRAILER-PARA - END".
+
+      ***************************************************
+      *    Re-sorts the just-written detail rows into SORTED-FILE by
+      *    the key requested on the SYSIN parm card (WS-SORT-KEY) -
+      *    OUTPUT-FILE itself stays in deptcode/empid order so the
+      *    control-break subtotals above still line up correctly.
+        SORT-DETAIL-REPORT-PARA.
+           DISPLAY "SORT-DETAIL-REPORT-PARA - START".
+           EVALUATE WS-SORT-KEY
+              WHEN 'N'
+                 SORT SORT-WORK-FILE ON ASCENDING KEY SRT-EMP-NAME
+                     INPUT PROCEDURE FILTER-DETAIL-PARA
+                     GIVING SORTED-FILE
+              WHEN 'L'
+                 SORT SORT-WORK-FILE ON ASCENDING KEY SRT-EMP-LOC
+                     INPUT PROCEDURE FILTER-DETAIL-PARA
+                     GIVING SORTED-FILE
+           END-EVALUATE.
+           DISPLAY "SORT-DETAIL-REPORT-PARA - END".
+
+      ***************************************************
+      *    SORT input procedure - rereads the OUTPUT-FILE this run
+      *    just wrote and releases only the employee detail rows,
+      *    dropping the DEPTTOT/TRAILER control rows before they ever
+      *    reach the sort.
+        FILTER-DETAIL-PARA.
+           MOVE 'N' TO END-OF-INPUT-IND.
+           OPEN INPUT OUTPUT-FILE.
+           PERFORM UNTIL END-OF-FILE
+              READ OUTPUT-FILE
+                  AT END
+                     MOVE 'Y' TO END-OF-INPUT-IND
+                  NOT AT END
+                     IF OUTPUT-RECORD(1:7) NOT = 'DEPTTOT'
+                        AND OUTPUT-RECORD(1:7) NOT = 'TRAILER'
+                        MOVE OUTPUT-RECORD TO SORT-REC
+                        RELEASE SORT-REC
+                     END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "9999-PROGRAM-EXIT - start".
+
+           IF WS-PREV-DEPT NOT = SPACES
+              PERFORM WRITE-DEPT-SUBTOTAL-PARA
+           END-IF.
+           PERFORM WRITE-TRAILER-PARA.
+           CLOSE OUTPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           IF CSV-EXPORT-ON
+              CLOSE CSV-FILE
+           END-IF.
+
+           IF WS-SORT-KEY NOT = SPACES
+              PERFORM SORT-DETAIL-REPORT-PARA
+           END-IF.
+
+      *    Clean finish - empty the checkpoint file so the next run
+      *    starts from the beginning instead of "restarting".
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    Clean finish - record this run's timestamp as the delta
+      *    watermark for the next delta run, full or not.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-RUN-TS.
+           MOVE WS-CURRENT-RUN-TS TO DLT-LAST-RUN-TS.
+           OPEN OUTPUT DELTA-FILE.
+           WRITE DELTA-RECORD.
+           CLOSE DELTA-FILE.
+
            EXEC SQL
                 disconnect all;
            END-EXEC
