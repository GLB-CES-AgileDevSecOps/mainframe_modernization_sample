@@ -0,0 +1,354 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+      *    Bulk-load batch job for DEPARTMENT and DESIGNATION masters -
+      *    the mirror image of emplist.cbl, reading a flat input file
+      *    instead of writing one. Each input record carries a
+      *    record-type code so DEPARTMENT and DESIGNATION rows can be
+      *    mixed in the same load file for an onboarding run instead of
+      *    requiring two separate files and two separate jobs. Each row
+      *    is inserted with its own statement (same shape as DEPTMANT's
+      *    and DESGMANT's INSERT-PARA), including the audit/extract-feed
+      *    writes those online programs do on an insert, so a bulk load
+      *    leaves the same trail an operator keying rows one at a time
+      *    through DEPTMANT/DESGMANT would.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    mstrload.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO LOADFL
+               FILE STATUS IS WS-LOAD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    One load record per DEPARTMENT or DESIGNATION row -
+      *    LOAD-REC-TYPE picks which master the rest of the record
+      *    feeds; LOAD-CODE/LOAD-DESC are shared by both record types,
+      *    the pay fields only apply to a DESIGNATION record.
+       FD  LOAD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS LOAD-RECORD.
+       01  LOAD-RECORD.
+           10  LOAD-REC-TYPE               PIC X(01).
+               88  LOAD-REC-DEPT                  VALUE 'D'.
+               88  LOAD-REC-DESG                  VALUE 'G'.
+           10  LOAD-CODE                   PIC X(05).
+           10  LOAD-DESC                   PIC X(30).
+           10  LOAD-BASICPAY               PIC 9(05)V99.
+           10  LOAD-HRAPAY                 PIC 9(05)V99.
+           10  LOAD-CONVPAY                PIC 9(05).
+           10  LOAD-MEDPAY                 PIC 9(05).
+           10  LOAD-PFDED                  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+          EXEC SQL BEGIN DECLARE SECTION END-EXEC
+      *    Defaults below are the dev connection; MSTRLOAD-DBNAME,
+      *    MSTRLOAD-DBUSER and MSTRLOAD-DBPASS environment variables
+      *    (see GET-DB-CREDENTIALS-PARA) override them, same as
+      *    emplist.cbl's EMPLIST_* variables.
+       01 DATABASE-NAME PIC X(80) VALUE "ltpz_syntel:5432".
+       01 USER-NAME     PIC X(80) VALUE "syntel".
+       01 PASSWORD      PIC X(80) VALUE "syntel".
+       01 WS-LOAD-CODE            PIC X(05).
+       01 WS-LOAD-DESC            PIC X(30).
+       01 WS-LOAD-BASICPAY        PIC 9(05)V99.
+       01 WS-LOAD-HRAPAY          PIC 9(05)V99.
+       01 WS-LOAD-CONVPAY         PIC 9(05).
+       01 WS-LOAD-MEDPAY          PIC 9(05).
+       01 WS-LOAD-PFDED           PIC 9(05).
+       01 WS-GROSSPAY             PIC 9(07)V99.
+       01 WS-AUDIT-TS             PIC X(21).
+       01 WS-XTRCT-TS             PIC X(21).
+       01 WS-SQLERR-TS            PIC X(21).
+          EXEC SQL END DECLARE SECTION END-EXEC
+       01  WS-LOAD-FILE-STATUS            PIC X(2).
+           88  LOAD-FILE-OK                    VALUE '00'.
+           88  LOAD-FILE-EOF                   VALUE '10'.
+       01  END-OF-INPUT-IND               PIC X(1).
+           88 END-OF-FILE                 VALUE 'Y'.
+       01  WS-SQLCODE-ANALYSIS.
+           05 WS-SQLCODE               PIC S9(9) COMP.
+              88 WS-SQL-RETURN-NORMAL          VALUE +0.
+              88 WS-SQL-RETURN-NO-ENTRY        VALUE +100.
+              88 WS-SQL-RETURN-DUPKEY          VALUE -803.
+              88 WS-SQL-RETURN-TIMEOUT         VALUE -911 -913.
+              88 WS-SQL-RETURN-ERROR           VALUE -910 THRU -1
+                                                     -912
+                                                     -9999 THRU -914.
+           COPY SQLCA.
+
+       01  WS-SQLERR-PARAGRAPH         PIC X(30).
+       01  WS-SQLERR-KEY               PIC X(30).
+
+       01  WS-COUNTERS.
+           05  DEPT-READ-COUNT             PIC 9(10) VALUE ZEROES.
+           05  DEPT-INSERTED-COUNT         PIC 9(10) VALUE ZEROES.
+           05  DEPT-DUPLICATE-COUNT        PIC 9(10) VALUE ZEROES.
+           05  DESG-READ-COUNT             PIC 9(10) VALUE ZEROES.
+           05  DESG-INSERTED-COUNT         PIC 9(10) VALUE ZEROES.
+           05  DESG-DUPLICATE-COUNT        PIC 9(10) VALUE ZEROES.
+           05  INVALID-RECORD-COUNT        PIC 9(10) VALUE ZEROES.
+
+       01  WS-ENV-VALUE                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           PERFORM INIT-PARA.
+
+           PERFORM PROCESS-DATA THRU PROCESS-EXIT
+               UNTIL END-OF-FILE.
+
+           PERFORM PROGRAM-EXIT.
+           DISPLAY "END OF MASTER LOAD RUN".
+
+      ***************************************************
+       INIT-PARA.
+           DISPLAY "INIT-PARA - start".
+           PERFORM CONNECT-TO-DATABASE.
+
+           MOVE 'N' TO END-OF-INPUT-IND.
+           OPEN INPUT LOAD-FILE.
+           IF NOT LOAD-FILE-OK
+              DISPLAY "LOAD FILE OPEN FAILED - STATUS "
+                      WS-LOAD-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           DISPLAY "INIT-PARA - end".
+
+       INIT-EXIT.  EXIT.
+
+      ***************************************************
+       PROCESS-DATA.
+           READ LOAD-FILE
+               AT END
+                  MOVE 'Y' TO END-OF-INPUT-IND
+               NOT AT END
+                  PERFORM EDIT-RECORD-PARA
+           END-READ.
+
+       PROCESS-EXIT.  EXIT.
+
+      ***************************************************
+      *    Dispatches on the record-type discriminator; anything else
+      *    is counted and skipped rather than aborting the whole run,
+      *    same tolerant approach dlychgrpt.cbl takes toward a
+      *    since-deleted master row.
+       EDIT-RECORD-PARA.
+           EVALUATE TRUE
+              WHEN LOAD-REC-DEPT
+                 PERFORM LOAD-DEPARTMENT-PARA
+              WHEN LOAD-REC-DESG
+                 PERFORM LOAD-DESIGNATION-PARA
+              WHEN OTHER
+                 ADD 1 TO INVALID-RECORD-COUNT
+                 DISPLAY "INVALID RECORD TYPE - SKIPPED - "
+                         LOAD-RECORD
+           END-EVALUATE.
+
+      ***************************************************
+      *    Same INSERT shape as DEPTMANT's INSERT-PARA, including the
+      *    audit and extract-feed writes an online add produces.
+       LOAD-DEPARTMENT-PARA.
+           ADD 1 TO DEPT-READ-COUNT.
+           MOVE LOAD-CODE TO WS-LOAD-CODE.
+           MOVE LOAD-DESC TO WS-LOAD-DESC.
+
+           EXEC SQL
+               INSERT INTO DEPARTMENT (DEPTCODE, DEPTDESC,
+                      CHANGED-BY)
+                      VALUES (:WS-LOAD-CODE, :WS-LOAD-DESC, 'MSTRLOAD')
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO DEPT-INSERTED-COUNT
+                 PERFORM WRITE-DEPT-AUDIT-PARA
+                 PERFORM WRITE-DEPT-EXTRACT-FEED-PARA
+              WHEN WS-SQL-RETURN-DUPKEY
+                 ADD 1 TO DEPT-DUPLICATE-COUNT
+                 DISPLAY "DEPARTMENT CODE ALREADY EXISTS - SKIPPED - "
+                         WS-LOAD-CODE
+              WHEN OTHER
+                 DISPLAY "DB2 ERROR - LOAD-DEPARTMENT-PARA"
+                 MOVE "LOAD-DEPARTMENT-PARA" TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-LOAD-CODE TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+
+      ***************************************************
+      *    Same INSERT shape as DESGMANT's INSERT-PARA.
+       LOAD-DESIGNATION-PARA.
+           ADD 1 TO DESG-READ-COUNT.
+           MOVE LOAD-CODE     TO WS-LOAD-CODE.
+           MOVE LOAD-DESC     TO WS-LOAD-DESC.
+           MOVE LOAD-BASICPAY TO WS-LOAD-BASICPAY.
+           MOVE LOAD-HRAPAY   TO WS-LOAD-HRAPAY.
+           MOVE LOAD-CONVPAY  TO WS-LOAD-CONVPAY.
+           MOVE LOAD-MEDPAY   TO WS-LOAD-MEDPAY.
+           MOVE LOAD-PFDED    TO WS-LOAD-PFDED.
+
+           COMPUTE WS-GROSSPAY = WS-LOAD-BASICPAY + WS-LOAD-HRAPAY
+                               + WS-LOAD-CONVPAY + WS-LOAD-MEDPAY
+                               - WS-LOAD-PFDED.
+
+           EXEC SQL
+               INSERT INTO DESIGNATION
+               (DESGCODE, DESGDESC, BASICPAY, HRA, CONVEYANCE,
+                MEDICAL, PFDEDUCT, GROSSPAY, CHANGED-BY)
+                      VALUES
+               (:WS-LOAD-CODE, :WS-LOAD-DESC, :WS-LOAD-BASICPAY,
+                :WS-LOAD-HRAPAY, :WS-LOAD-CONVPAY, :WS-LOAD-MEDPAY,
+                :WS-LOAD-PFDED, :WS-GROSSPAY, 'MSTRLOAD')
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 ADD 1 TO DESG-INSERTED-COUNT
+                 PERFORM WRITE-DESG-EXTRACT-FEED-PARA
+              WHEN WS-SQL-RETURN-DUPKEY
+                 ADD 1 TO DESG-DUPLICATE-COUNT
+                 DISPLAY "DESIGNATION CODE ALREADY EXISTS - SKIPPED - "
+                         WS-LOAD-CODE
+              WHEN OTHER
+                 DISPLAY "DB2 ERROR - LOAD-DESIGNATION-PARA"
+                 MOVE "LOAD-DESIGNATION-PARA" TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-LOAD-CODE TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+
+      ***************************************************
+       WRITE-DEPT-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TS.
+
+           EXEC SQL
+               INSERT INTO DEPARTMENT_AUDIT
+                   (DEPTCODE, DEPT-ACTION, OLD-DEPTDESC, NEW-DEPTDESC,
+                    CHANGED-BY, CHANGED-TERM, CHANGED-TS)
+                   VALUES (:WS-LOAD-CODE, 'A', SPACES, :WS-LOAD-DESC,
+                           'MSTRLOAD', 'BATCH', :WS-AUDIT-TS)
+           END-EXEC.
+
+      ***************************************************
+       WRITE-DEPT-EXTRACT-FEED-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-XTRCT-TS.
+
+           EXEC SQL
+               INSERT INTO HR_EXTRACT_FEED
+                   (SOURCE-TABLE, SOURCE-KEY, CHANGE-ACTION,
+                    CHANGE-TS)
+                   VALUES ('DEPARTMENT', :WS-LOAD-CODE, 'A',
+                           :WS-XTRCT-TS)
+           END-EXEC.
+
+      ***************************************************
+       WRITE-DESG-EXTRACT-FEED-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-XTRCT-TS.
+
+           EXEC SQL
+               INSERT INTO HR_EXTRACT_FEED
+                   (SOURCE-TABLE, SOURCE-KEY, CHANGE-ACTION,
+                    CHANGE-TS)
+                   VALUES ('DESIGNATION', :WS-LOAD-CODE, 'A',
+                           :WS-XTRCT-TS)
+           END-EXEC.
+
+      ***************************************************
+       CONNECT-TO-DATABASE.
+           DISPLAY "CONNECT-TO-DATABASE - START".
+           PERFORM GET-DB-CREDENTIALS-PARA.
+
+           EXEC SQL
+              CONNECT    TO :DATABASE-NAME
+                       USER :USER-NAME
+              IDENTIFIED BY :PASSWORD
+           END-EXEC.
+           DISPLAY "CONNECT-TO-DATABASE - END".
+
+      ***************************************************
+      *    Same environment-override convention as emplist.cbl's
+      *    GET-DB-CREDENTIALS-PARA, under MSTRLOAD_* names instead.
+        GET-DB-CREDENTIALS-PARA.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "MSTRLOAD_DBNAME".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO DATABASE-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "MSTRLOAD_DBUSER".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO USER-NAME
+           END-IF.
+           MOVE SPACES TO WS-ENV-VALUE.
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "MSTRLOAD_DBPASS".
+           IF WS-ENV-VALUE NOT = SPACES
+              MOVE WS-ENV-VALUE TO PASSWORD
+           END-IF.
+
+      ***************************************************
+        LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('mstrload', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
+
+      ***************************************************
+       PROGRAM-EXIT.
+           DISPLAY "PROGRAM-EXIT - start".
+
+           CLOSE LOAD-FILE.
+
+           EXEC SQL
+                disconnect all;
+           END-EXEC
+
+           DISPLAY 'DEPARTMENT READ       COUNT ' DEPT-READ-COUNT.
+           DISPLAY 'DEPARTMENT INSERTED   COUNT ' DEPT-INSERTED-COUNT.
+           DISPLAY 'DEPARTMENT DUPLICATE  COUNT ' DEPT-DUPLICATE-COUNT.
+           DISPLAY 'DESIGNATION READ      COUNT ' DESG-READ-COUNT.
+           DISPLAY 'DESIGNATION INSERTED  COUNT ' DESG-INSERTED-COUNT.
+           DISPLAY 'DESIGNATION DUPLICATE COUNT ' DESG-DUPLICATE-COUNT.
+           DISPLAY 'INVALID RECORD        COUNT ' INVALID-RECORD-COUNT.
+           DISPLAY "PROGRAM-EXIT - end".
