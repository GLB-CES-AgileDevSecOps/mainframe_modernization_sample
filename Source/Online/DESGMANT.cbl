@@ -45,6 +45,39 @@
            05 WS-MSG                   PIC X(50).
            05 WS-MCOMM                 PIC X(10) VALUE SPACES.
            05 WS-DESC                  PIC X(50) VALUE SPACES.
+           05 WS-EMP-REF-COUNT         PIC S9(09) COMP VALUE ZERO.
+           05 WS-EMP-REF-COUNT-ED      PIC ZZZZ9.
+           05 WS-HIST-TS               PIC X(21).
+           05 WS-ABANDON-TS            PIC X(21).
+           05 WS-SQLERR-TS             PIC X(21).
+           05 WS-SQLERR-PARAGRAPH      PIC X(30).
+           05 WS-SQLERR-KEY            PIC X(30).
+           05 WS-XTRCT-TS              PIC X(21).
+           05 WS-XTRCT-ACTION          PIC X(01).
+           05 WS-CODE-FORMAT-OK        PIC X(01).
+              88 CODE-FORMAT-VALID           VALUE 'Y'.
+           05 WS-SUB                   PIC 9(01) COMP.
+           05 WS-LDESC                 PIC X(50).
+           05 WS-NOTIFY-TS             PIC X(21).
+           05 WS-NOTIFY-DEPTCODE       PIC X(05).
+           05 WS-NOTIFY-EOF-IND        PIC X(01).
+              88 NOTIFY-EOF                  VALUE 'Y'.
+           05 WS-PAY-CHANGED-IND       PIC X(01).
+              88 PAY-CHANGED                 VALUE 'Y'.
+           05 WS-OLD-BASICPAY          PIC 9(05)V99 VALUE ZEROES.
+           05 WS-OLD-HRAPAY            PIC 9(05)V99 VALUE ZEROES.
+           05 WS-OLD-GROSSPAY          PIC 9(07)V99 VALUE ZEROES.
+
+       01  WS-PAY-LIMITS.
+           05 WS-BASPAY-MIN             PIC 9(05) VALUE 00100.
+           05 WS-BASPAY-MAX             PIC 9(05) VALUE 50000.
+           05 WS-HRAPAY-MIN             PIC 9(05) VALUE 00001.
+           05 WS-HRAPAY-MAX             PIC 9(05) VALUE 25000.
+      *    Current pay policy - HRA is this percent of basic pay
+      *    when the operator leaves HRAPAYI blank; change this one
+      *    value to re-tune the policy for every designation.
+           05 WS-HRA-PERCENT-RATE       PIC 9(03)V99999
+                                              VALUE 040.00000.
 
        01  WS-SWITCHES.
            05  WS-ACT                      PIC X(1).
@@ -59,11 +92,14 @@
                88  DESG-NOTFND                      VALUE 'N'.
                88  DESG-DBERR                       VALUE 'E'.
 
-       01  WS-COMMAREA. 
+       01  WS-COMMAREA.
            05 WS-DESGCD                PIC X(05) VALUE SPACES.
-           05 WS-BASICPAY              PIC 9(05) VALUE ZEROES.
-           05 WS-HRAPAY                PIC 9(05) VALUE ZEROES.
-           05 WS-GROSSPAY              PIC 9(07) VALUE ZEROES.
+           05 WS-BASICPAY              PIC 9(05)V99 VALUE ZEROES.
+           05 WS-HRAPAY                PIC 9(05)V99 VALUE ZEROES.
+           05 WS-CONVPAY               PIC 9(05) VALUE ZEROES.
+           05 WS-MEDPAY                PIC 9(05) VALUE ZEROES.
+           05 WS-PFDED                 PIC 9(05) VALUE ZEROES.
+           05 WS-GROSSPAY              PIC 9(07)V99 VALUE ZEROES.
            05 WS-ACTION                PIC X(01) VALUE SPACES.
            05 WS-CRUD-FLAG             PIC X(1).
               88 ADD-REC               VALUE 'C'.
@@ -91,9 +127,12 @@
 
        01  DFHCOMMAREA.
            05 DESGCD                   PIC X(05).
-           05 BASICPAY                 PIC 9(05).
-           05 HRAPAY                   PIC 9(05).
-           05 GROSSPAY                 PIC 9(07).
+           05 BASICPAY                 PIC 9(05)V99.
+           05 HRAPAY                   PIC 9(05)V99.
+           05 CONVPAY                  PIC 9(05).
+           05 MEDPAY                   PIC 9(05).
+           05 PFDED                    PIC 9(05).
+           05 GROSSPAY                 PIC 9(07)V99.
            05 ACTION                   PIC X(01).
            05 CRUD-FLAG                PIC X(1).
            05 ENTRYT                   PIC 9(2).
@@ -107,6 +146,17 @@
            CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
                                        CONNECT-STATUS.
 
+           IF CONNECT-STATUS NOT = ZERO
+              MOVE 'DATABASE UNAVAILABLE - TRY AGAIN LATER' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+
            IF EIBAID = DFHPF3
               MOVE 'EXIT FROM DESIGNATION MASTER MAINTENANCE' TO WS-MSG
                EXEC CICS
@@ -114,12 +164,17 @@
                     ERASE
                     FREEKB
                END-EXEC
-               
+
+               IF EIBCALEN NOT = 0
+                  AND (ACTION NOT = SPACES OR ENTRYT > 0)
+                  PERFORM LOG-ABANDONED-SESSION-PARA
+               END-IF
+
                EXEC CICS RETURN
                     TRANSID('EMPM')
                END-EXEC
 
-           END-IF.   
+           END-IF.
       *
            IF EIBCALEN = 0 
               MOVE 'START' TO WS-PROCESS
@@ -184,9 +239,20 @@
                     PERFORM VALIDATE-BASICPAY-PARA
                  END-IF
                  IF HRAPAYI = ZEROES OR HRAPAYI NOT = WS-HRAPAY
-                    PERFORM VALIDATE-HRAPAY-PARA  
+                    PERFORM VALIDATE-HRAPAY-PARA
+                 END-IF
+                 IF CONVPAYI NOT = WS-CONVPAY
+                    MOVE CONVPAYI TO WS-CONVPAY
+                 END-IF
+                 IF MEDPAYI NOT = WS-MEDPAY
+                    MOVE MEDPAYI TO WS-MEDPAY
+                 END-IF
+                 IF PFDEDI NOT = WS-PFDED
+                    MOVE PFDEDI TO WS-PFDED
                  END-IF
-                 COMPUTE WS-GROSSPAY = WS-BASICPAY + WS-HRAPAY 
+                 COMPUTE WS-GROSSPAY = WS-BASICPAY + WS-HRAPAY
+                                     + WS-CONVPAY + WS-MEDPAY
+                                     - WS-PFDED
               END-IF
 
               EVALUATE ACTIONI
@@ -194,8 +260,8 @@
                      PERFORM INSERT-PARA
                   WHEN 'C'   
                      PERFORM UPDATE-PARA
-                  WHEN 'D'  
-                     PERFORM DELETE-PARA
+                  WHEN 'D'
+                     PERFORM CONFIRM-DELETE-PARA
               END-EVALUATE
            END-IF.
 
@@ -205,11 +271,14 @@
            EVALUATE ACTIONI 
            WHEN 'A'
               IF DESG-EXIST
-                 MOVE 'DESG CODE ALREADY EXISTS, ENTER NEW CODE' 
+                 MOVE 'DESG CODE ALREADY EXISTS, ENTER NEW CODE'
                           TO MSGLINO
                  MOVE 'N' TO WS-INPUT
                  MOVE -1  TO DESGCDL
               ELSE
+                 IF CLONECDI NOT = SPACES
+                    PERFORM CLONE-DESG-PARA
+                 END-IF
                  MOVE 'Y' TO WS-INPUT
 		         ADD 1    TO WS-ENTRY
                  MOVE -1  TO DESGDSL
@@ -243,12 +312,39 @@
               END-IF
            END-EVALUATE.
 
+      ***************************************************
+      *    Pre-fills the new designation's pay fields from an
+      *    existing one named in CLONECDI, so adding a near-copy of
+      *    an existing grade doesn't mean keying every value from
+      *    scratch - a not-found clone source is silently ignored
+      *    and the add continues blank, same as if CLONECDI had
+      *    been left spaces.
+       CLONE-DESG-PARA.
+           EXEC SQL
+               SELECT DESGDESC, BASICPAY, HRA, CONVEYANCE, MEDICAL,
+                      PFDEDUCT, GROSSPAY
+                   INTO :WS-DESC, :WS-BASICPAY, :WS-HRAPAY,
+                        :WS-CONVPAY, :WS-MEDPAY, :WS-PFDED,
+                        :WS-GROSSPAY
+                   FROM DESIGNATION
+                   WHERE DESGCODE = :CLONECDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE 'CLONE SOURCE DESGCODE NOT FOUND, STARTING BLANK'
+                   TO MSGLINO
+           END-IF.
+
       ***************************************************
        DB-DATAMOVE-PARA.
 
            MOVE WS-DESC     TO DESGDSO
            MOVE WS-BASICPAY TO BASPAYO
            MOVE WS-HRAPAY   TO HRAPAYO
+           MOVE WS-CONVPAY  TO CONVPAYO
+           MOVE WS-MEDPAY   TO MEDPAYO
+           MOVE WS-PFDED    TO PFDEDO
            MOVE WS-GROSSPAY TO GRSPAYO.
 
       ***************************************************
@@ -273,19 +369,46 @@
       ***************************************************
        VALIDATE-DESGCD-PARA.
 
-           IF DESGCDI = SPACES 
-              MOVE 'DESIGNATION CODE CAN NOT BE EMPTY'  
-                 TO MSGLINO 
+           IF DESGCDI = SPACES
+              MOVE 'DESIGNATION CODE CAN NOT BE EMPTY'
+                 TO MSGLINO
               MOVE 'DESGCD' TO WS-PROCESS
               MOVE -1       TO DESGCDL
               MOVE 'N'      TO WS-DESGVAL
               MOVE 'N'      TO WS-INPUT
-           ELSE 
-              IF WS-DESGCD NOT = DESGCDI
-                 MOVE DESGCDI TO WS-DESGCD
-                 PERFORM DESGCODE-VALIDATE
+           ELSE
+              IF ACTIONI = 'A'
+                 PERFORM VALIDATE-DESGCD-FORMAT-PARA
+              ELSE
+                 MOVE 'Y' TO WS-CODE-FORMAT-OK
+              END-IF
+              IF NOT CODE-FORMAT-VALID
+                 MOVE 'DESG CODE FORMAT INVALID - LETTER + 4 CHARS'
+                    TO MSGLINO
+                 MOVE 'DESGCD' TO WS-PROCESS
+                 MOVE -1       TO DESGCDL
+                 MOVE 'N'      TO WS-DESGVAL
+                 MOVE 'N'      TO WS-INPUT
+              ELSE
+                 IF WS-DESGCD NOT = DESGCDI
+                    MOVE DESGCDI TO WS-DESGCD
+                    PERFORM DESGCODE-VALIDATE
+                 END-IF
+              END-IF
+           END-IF.
+
+      ***************************************************
+       VALIDATE-DESGCD-FORMAT-PARA.
+           MOVE 'Y' TO WS-CODE-FORMAT-OK.
+           IF DESGCDI(1:1) NOT ALPHABETIC-UPPER
+              MOVE 'N' TO WS-CODE-FORMAT-OK
+           END-IF.
+           PERFORM VARYING WS-SUB FROM 2 BY 1 UNTIL WS-SUB > 5
+              IF DESGCDI(WS-SUB:1) NOT ALPHABETIC-UPPER
+                 AND DESGCDI(WS-SUB:1) NOT NUMERIC
+                 MOVE 'N' TO WS-CODE-FORMAT-OK
               END-IF
-           END-IF.             
+           END-PERFORM.
   
       ***************************************************
        VALIDATE-DESGDS-PARA.
@@ -300,43 +423,69 @@
        VALIDATE-BASICPAY-PARA.
 
            IF BASPAYI = ZEROES OR BASPAYI = LOW-VALUES
-              MOVE 'BASIC PAY CAN NOT BE EMPTY'  
-                 TO MSGLINO 
+              MOVE 'BASIC PAY CAN NOT BE EMPTY'
+                 TO MSGLINO
               MOVE 'BASPAY' TO WS-PROCESS
               MOVE -1       TO BASPAYL
               MOVE 'N'      TO WS-DESGVAL
               MOVE 'N'      TO WS-INPUT
-           ELSE 
-              IF BASPAYI NOT = WS-BASICPAY
-                 MOVE BASPAYI TO WS-BASICPAY
+           ELSE
+              IF BASPAYI < WS-BASPAY-MIN OR BASPAYI > WS-BASPAY-MAX
+                 MOVE 'BASIC PAY OUT OF ALLOWED RANGE' TO MSGLINO
+                 MOVE 'BASPAY' TO WS-PROCESS
+                 MOVE -1       TO BASPAYL
+                 MOVE 'N'      TO WS-DESGVAL
+                 MOVE 'N'      TO WS-INPUT
+              ELSE
+                 IF BASPAYI NOT = WS-BASICPAY
+                    MOVE BASPAYI TO WS-BASICPAY
+                 END-IF
               END-IF
-           END-IF. 
+           END-IF.
 
       ***************************************************
+      *    A blank HRAPAYI is no longer an error - it means auto-
+      *    calculate HRA as WS-HRA-PERCENT-RATE of the basic pay
+      *    already keyed in BASPAYI, so a normal add/change doesn't
+      *    require working the percentage out by hand.  Keying an
+      *    HRAPAYI value overrides the auto-calc for a designation
+      *    that is an exception to the policy, subject to the same
+      *    range check as before.
        VALIDATE-HRAPAY-PARA.
 
            IF HRAPAYI = ZEROES OR HRAPAYI = LOW-VALUES
-              MOVE 'HRA PAY CAN NOT BE EMPTY'  
-                 TO MSGLINO 
-              MOVE 'HRAPAY' TO WS-PROCESS
-              MOVE -1       TO HRAPAYL
-              MOVE 'N'      TO WS-DESGVAL
-              MOVE 'N'      TO WS-INPUT
-           ELSE 
-              IF HRAPAYI NOT = WS-HRAPAY
-                 MOVE HRAPAYI  TO WS-HRAPAY
-                 COMPUTE WS-GROSSPAY = WS-BASICPAY + WS-HRAPAY
+              COMPUTE WS-HRAPAY ROUNDED =
+                      WS-BASICPAY * WS-HRA-PERCENT-RATE / 100
+              MOVE WS-HRAPAY TO HRAPAYO
+              MOVE WS-HRAPAY TO HRAPAYI
+              MOVE 'HRA PAY AUTO-CALCULATED FROM BASIC PAY'
+                 TO MSGLINO
+           ELSE
+              IF HRAPAYI < WS-HRAPAY-MIN OR HRAPAYI > WS-HRAPAY-MAX
+                 MOVE 'HRA PAY OUT OF ALLOWED RANGE' TO MSGLINO
+                 MOVE 'HRAPAY' TO WS-PROCESS
+                 MOVE -1       TO HRAPAYL
+                 MOVE 'N'      TO WS-DESGVAL
+                 MOVE 'N'      TO WS-INPUT
+              ELSE
+                 IF HRAPAYI NOT = WS-HRAPAY
+                    MOVE HRAPAYI  TO WS-HRAPAY
+                 END-IF
               END-IF
-           END-IF.  
+           END-IF.
 
       ***************************************************
        INITIALIZE-FIELD-PARA.
 
            MOVE SPACES TO ACTIONO WS-ACTION
            MOVE SPACES TO DESGCDO WS-DESGCD
+           MOVE SPACES TO CLONECDO
            MOVE SPACES TO DESGDSO WS-DESC
 	   MOVE ZEROES TO BASPAYO WS-BASICPAY
            MOVE ZEROES TO HRAPAYO WS-HRAPAY
+           MOVE ZEROES TO CONVPAYO WS-CONVPAY
+           MOVE ZEROES TO MEDPAYO WS-MEDPAY
+           MOVE ZEROES TO PFDEDO WS-PFDED
            MOVE ZEROES TO GRSPAYO WS-GROSSPAY
            MOVE ZEROES TO WS-ENTRY
            MOVE -1 TO ACTIONL
@@ -347,77 +496,209 @@
         DESGCODE-VALIDATE.
 
            EXEC SQL
-               SELECT DESGDESC, BASICPAY, HRA, GROSSPAY  
-                   INTO :WS-DESC, :WS-BASICPAY, 
-                        :WS-HRAPAY, :WS-GROSSPAY  
+               SELECT DESGDESC, BASICPAY, HRA, CONVEYANCE, MEDICAL,
+                      PFDEDUCT, GROSSPAY
+                   INTO :WS-DESC, :WS-BASICPAY,
+                        :WS-HRAPAY, :WS-CONVPAY, :WS-MEDPAY,
+                        :WS-PFDED, :WS-GROSSPAY
                    FROM DESIGNATION
                    WHERE DESGCODE = :WS-DESGCD
-           END-EXEC.  
+           END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.                 
            EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL  
-                 MOVE 'DESIGNATION CODE FOUND' 
-                      TO MSGLINO   
-                 MOVE 'F' TO WS-DESGVAL  
-              WHEN WS-SQL-RETURN-NO-ENTRY   
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'DESIGNATION CODE FOUND'
+                      TO MSGLINO
+                 MOVE 'F' TO WS-DESGVAL
+      *          Captured here, before PROCESS-PARA's field-validation
+      *          block overwrites WS-BASICPAY/WS-HRAPAY with the
+      *          operator's new entries - this is the only point the
+      *          pre-change pay values are still on hand.
+                 MOVE WS-BASICPAY TO WS-OLD-BASICPAY
+                 MOVE WS-HRAPAY   TO WS-OLD-HRAPAY
+                 MOVE WS-GROSSPAY TO WS-OLD-GROSSPAY
+                 PERFORM READ-DESG-XLATE-PARA
+              WHEN WS-SQL-RETURN-NO-ENTRY
                  MOVE 'DESIGNATION CODE DOES NOT EXIST' 
                       TO MSGLINO                                       
                  MOVE 'N' TO WS-DESGVAL
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO                   
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO
                  MOVE 'ERROR' TO WS-PROCESS
                  MOVE 'E' TO WS-DESGVAL
                  PERFORM INITIALIZE-FIELD-PARA
-           END-EVALUATE.  
+                 MOVE 'DESGCODE-VALIDATE' TO WS-SQLERR-PARAGRAPH
+                 MOVE WS-DESGCD TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
 
       ***************************************************
-       DELETE-PARA.
+      *    Local-language description is optional - only looked up
+      *    when the operator keys a language code alongside DESGCDI.
+       READ-DESG-XLATE-PARA.
+           IF LNGCDI NOT = SPACES
+              EXEC SQL
+                  SELECT LOCAL-DESC
+                      INTO :WS-LDESC
+                      FROM DESIGNATION_XLATE
+                      WHERE DESGCODE = :WS-DESGCD
+                        AND LANGUAGE-CODE = :LNGCDI
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    MOVE WS-LDESC TO LDESCO
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE SPACES TO LDESCO
+                 WHEN OTHER
+                    MOVE 'READ-DESG-XLATE-PARA' TO WS-SQLERR-PARAGRAPH
+                    MOVE WS-DESGCD TO WS-SQLERR-KEY
+                    PERFORM LOG-SQL-ERROR-PARA
+              END-EVALUATE
+           END-IF.
 
+      ***************************************************
+      *    Keeps one English DESGDESC on DESIGNATION itself and any
+      *    number of local-language descriptions in
+      *    DESIGNATION_XLATE, one row per DESGCODE/LANGUAGE-CODE,
+      *    replaced whole each time since there is only ever one
+      *    current translation per language.
+       WRITE-DESG-XLATE-PARA.
+           IF LNGCDI NOT = SPACES
+              EXEC SQL
+                  DELETE FROM DESIGNATION_XLATE
+                      WHERE DESGCODE = :DESGCDI
+                        AND LANGUAGE-CODE = :LNGCDI
+              END-EXEC
+              EXEC SQL
+                  INSERT INTO DESIGNATION_XLATE (DESGCODE,
+                         LANGUAGE-CODE, LOCAL-DESC, CHANGED-BY)
+                         VALUES (:DESGCDI, :LNGCDI, :LDESCI,
+                                 :EIBUSERID)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF NOT WS-SQL-RETURN-NORMAL
+                 MOVE 'WRITE-DESG-XLATE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE DESGCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+              END-IF
+           END-IF.
+
+      ***************************************************
+      *    Same second-ENTER confirm gate as DEPTMANT/MEMPMANT/
+      *    LOCMANT - the employee-reference check runs up front so
+      *    the operator finds out a designation can't be terminated
+      *    before being asked to confirm anything; the actual
+      *    terminate does not run until the operator confirms. PF3
+      *    from here falls through to the existing exit-transaction
+      *    logic in MAIN-PARA and cancels it.
+       CONFIRM-DELETE-PARA.
+           PERFORM CHECK-EMP-REF-PARA.
+           IF WS-EMP-REF-COUNT > 0
+              MOVE WS-EMP-REF-COUNT TO WS-EMP-REF-COUNT-ED
+              STRING 'EMPLOYEES STILL HOLD THIS DESIGNATION ('
+                  WS-EMP-REF-COUNT-ED DELIMITED BY SIZE
+                  '), DELETE NOT ALLOWED' DELIMITED BY SIZE
+                  INTO MSGLINO
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+           ELSE
+              IF WS-ENTRY = 1
+                 MOVE 'PRESS ENTER TO CONFIRM DELETE, PF3 TO CANCEL'
+                      TO MSGLINO
+                 ADD 1    TO WS-ENTRY
+                 MOVE 'N' TO WS-INPUT
+              ELSE
+                 PERFORM DELETE-PARA
+              END-IF
+           END-IF.
+
+      ***************************************************
+      *    Terminated, not physically deleted - sets ACTIVE to 'N'
+      *    and keeps the row (assumed column, no DDL is shipped in
+      *    this repo for any table) so a designation that gets
+      *    reopened later doesn't reuse a DESGCODE with no link back
+      *    to its history.
+       DELETE-PARA.
            EXEC SQL
-               DELETE FROM DESIGNATION 
+               UPDATE DESIGNATION
+                   SET ACTIVE = 'N',
+                       CHANGED-BY = :EIBUSERID
                    WHERE DESGCODE = :DESGCDI
-           END-EXEC.           
-
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'DESIGNATION CODE DELETED' 
-                      TO MSGLINO   
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'DESIGNATION CODE TERMINATED'
+                      TO MSGLINO
+                 MOVE 'D' TO WS-XTRCT-ACTION
+                 PERFORM WRITE-EXTRACT-FEED-PARA
+                 PERFORM INITIALIZE-FIELD-PARA
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'DESIGNATION CODE DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN DELETE' TO MSGLINO
                  PERFORM INITIALIZE-FIELD-PARA
-              WHEN WS-SQL-RETURN-NO-ENTRY                                      
-                 MOVE 'DESIGNATION CODE DOES NOT EXIST, TRY AGAIN' 
-                      TO MSGLINO                    
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN DELETE' TO MSGLINO  
-                 PERFORM INITIALIZE-FIELD-PARA 
+                 MOVE 'DELETE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE DESGCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
            END-EVALUATE.
            PERFORM INITIALIZE-FIELD-PARA.
 
+      ***************************************************
+      *    Only counts active employees - a soft-deleted (STATUS 'I')
+      *    employee's DESGCODE is history, not a live reference, so
+      *    it does not block the designation from being terminated.
+       CHECK-EMP-REF-PARA.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-EMP-REF-COUNT
+                   FROM EMPLOYEE
+                   WHERE DESGCODE = :DESGCDI
+                     AND STATUS NOT = 'I'
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-EMP-REF-COUNT
+           END-IF.
+
       ***************************************************
        INSERT-PARA.
 
-           COMPUTE WS-GROSSPAY = BASPAYI + HRAPAYI.
- 
+           COMPUTE WS-GROSSPAY = BASPAYI + HRAPAYI + CONVPAYI
+                               + MEDPAYI - PFDEDI.
+
            EXEC SQL
-               INSERT INTO DESIGNATION 
-               (DESGCODE, DESGDESC, BASICPAY, HRA, GROSSPAY) 
-                      VALUES 
-               (:DESGCDI, :DESGDSI, :BASPAYI, :HRAPAYI, 
-                :WS-GROSSPAY)
-           END-EXEC.           
+               INSERT INTO DESIGNATION
+               (DESGCODE, DESGDESC, BASICPAY, HRA, CONVEYANCE,
+                MEDICAL, PFDEDUCT, GROSSPAY, CHANGED-BY)
+                      VALUES
+               (:DESGCDI, :DESGDSI, :BASPAYI, :HRAPAYI,
+                :CONVPAYI, :MEDPAYI, :PFDEDI, :WS-GROSSPAY,
+                :EIBUSERID)
+           END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.    
              
            EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'DESIGNATION CODE INSERTED' 
-                      TO MSGLINO   
-              WHEN WS-SQL-RETURN-DUPKEY                                      
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'DESIGNATION CODE INSERTED'
+                      TO MSGLINO
+                 MOVE 'A' TO WS-XTRCT-ACTION
+                 PERFORM WRITE-EXTRACT-FEED-PARA
+                 PERFORM WRITE-DESG-XLATE-PARA
+              WHEN WS-SQL-RETURN-DUPKEY
                  MOVE 'DESIGNATION CODE ALREADY EXIST, TRY AGAIN' 
                       TO MSGLINO              
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN INSERT' TO MSGLINO                  
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN INSERT' TO MSGLINO
+                 MOVE 'INSERT-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE DESGCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
            END-EVALUATE.
 
            PERFORM INITIALIZE-FIELD-PARA.
@@ -425,28 +706,166 @@
       ***************************************************
        UPDATE-PARA.
 
-           COMPUTE WS-GROSSPAY = BASPAYI + HRAPAYI.
+           PERFORM WRITE-PAY-HISTORY-PARA.
+
+           IF BASPAYI NOT = WS-OLD-BASICPAY
+              OR HRAPAYI NOT = WS-OLD-HRAPAY
+              MOVE 'Y' TO WS-PAY-CHANGED-IND
+           ELSE
+              MOVE 'N' TO WS-PAY-CHANGED-IND
+           END-IF.
+
+           COMPUTE WS-GROSSPAY = BASPAYI + HRAPAYI + CONVPAYI
+                               + MEDPAYI - PFDEDI.
 
            EXEC SQL
-               UPDATE DESIGNATION 
+               UPDATE DESIGNATION
                    SET DESGCODE = :DESGCDI,
                        DESGDESC = :DESGDSI,
-                       BASICPAY = :BASPAYI, 
-                       HRA      = :HRAPAYI, 
-                       GROSSPAY = :WS-GROSSPAY
+                       BASICPAY = :BASPAYI,
+                       HRA      = :HRAPAYI,
+                       CONVEYANCE = :CONVPAYI,
+                       MEDICAL    = :MEDPAYI,
+                       PFDEDUCT   = :PFDEDI,
+                       GROSSPAY = :WS-GROSSPAY,
+                       CHANGED-BY = :EIBUSERID
                    WHERE DESGCODE = :DESGCDI
-           END-EXEC.       
+           END-EXEC.
     
            MOVE SQLCODE TO WS-SQLCODE.                 
            EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'DESIGNATION CODE UPDATED' 
-                      TO MSGLINO   
-              WHEN WS-SQL-RETURN-NO-ENTRY                                      
-                 MOVE 'DESIGNATION CODE DOES NOT EXIST, TRY AGAIN' 
-                      TO MSGLINO                    
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN UPDATE' TO MSGLINO                   
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'DESIGNATION CODE UPDATED'
+                      TO MSGLINO
+                 MOVE 'C' TO WS-XTRCT-ACTION
+                 PERFORM WRITE-EXTRACT-FEED-PARA
+                 PERFORM WRITE-DESG-XLATE-PARA
+                 IF PAY-CHANGED
+                    PERFORM WRITE-PAY-CHANGE-NOTIFY-PARA
+                 END-IF
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'DESIGNATION CODE DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN UPDATE' TO MSGLINO
+                 MOVE 'UPDATE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE DESGCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
            END-EVALUATE.
 
            PERFORM INITIALIZE-FIELD-PARA.
+
+      ***************************************************
+      *    Keeps the pre-change pay values so a later inquiry can
+      *    answer "what was this designation's pay as of a given
+      *    date" - WS-OLD-BASICPAY/WS-OLD-HRAPAY/WS-OLD-GROSSPAY were
+      *    captured by DESGCODE-VALIDATE before the field-validation
+      *    block in PROCESS-PARA overwrote WS-BASICPAY/WS-HRAPAY with
+      *    the operator's new entries.
+       WRITE-PAY-HISTORY-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-HIST-TS.
+
+           EXEC SQL
+               INSERT INTO DESIGNATION_HISTORY
+                   (DESGCODE, OLD-BASICPAY, OLD-HRA, OLD-GROSSPAY,
+                    EFFECTIVE-TS)
+                   VALUES (:DESGCDI, :WS-OLD-BASICPAY, :WS-OLD-HRAPAY,
+                           :WS-OLD-GROSSPAY, :WS-HIST-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Queues one row per department that carries this designation
+      *    (an employee's DEPTCODE, not DESIGNATION itself, is the only
+      *    place a designation is tied to a department) so a mail-relay
+      *    batch job can drain PAY_RATE_NOTIFICATION and send the
+      *    actual notice - this program has no mail API to call
+      *    directly, the same reason the HR extract feed is a queue
+      *    table rather than a live feed.
+       WRITE-PAY-CHANGE-NOTIFY-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOTIFY-TS.
+
+           EXEC SQL
+               DECLARE CUR-NOTIFY-DEPT CURSOR FOR
+                   SELECT DISTINCT DEPTCODE
+                       FROM EMPLOYEE
+                       WHERE DESGCODE = :DESGCDI
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-NOTIFY-DEPT END-EXEC.
+
+           MOVE 'N' TO WS-NOTIFY-EOF-IND.
+           PERFORM UNTIL NOTIFY-EOF
+              EXEC SQL
+                  FETCH CUR-NOTIFY-DEPT
+                      INTO :WS-NOTIFY-DEPTCODE
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF WS-SQL-RETURN-NORMAL
+                 PERFORM INSERT-PAY-NOTIFY-ROW-PARA
+              ELSE
+                 MOVE 'Y' TO WS-NOTIFY-EOF-IND
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-NOTIFY-DEPT END-EXEC.
+
+      ***************************************************
+       INSERT-PAY-NOTIFY-ROW-PARA.
+           EXEC SQL
+               INSERT INTO PAY_RATE_NOTIFICATION
+                   (DESGCODE, DEPTCODE, OLD-BASICPAY, NEW-BASICPAY,
+                    OLD-HRA, NEW-HRA, OLD-GROSSPAY, NEW-GROSSPAY,
+                    NOTIFY-TS, NOTIFY-STATUS)
+                   VALUES (:DESGCDI, :WS-NOTIFY-DEPTCODE,
+                           :WS-OLD-BASICPAY, :BASPAYI,
+                           :WS-OLD-HRAPAY, :HRAPAYI,
+                           :WS-OLD-GROSSPAY, :WS-GROSSPAY,
+                           :WS-NOTIFY-TS, 'P')
+           END-EXEC.
+
+      ***************************************************
+      *    Feeds the HR data warehouse nightly extract instead of
+      *    making it reload all of DESIGNATION.
+       WRITE-EXTRACT-FEED-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-XTRCT-TS.
+
+           EXEC SQL
+               INSERT INTO HR_EXTRACT_FEED
+                   (SOURCE-TABLE, SOURCE-KEY, CHANGE-ACTION,
+                    CHANGE-TS)
+                   VALUES ('DESIGNATION', :DESGCDI, :WS-XTRCT-ACTION,
+                           :WS-XTRCT-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Records what was in flight (ACTION/PROCESS/ENTRYT from the
+      *    commarea the operator was about to continue with) so an
+      *    abandoned add/change is distinguishable from a completed one.
+       LOG-ABANDONED-SESSION-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-ABANDON-TS.
+
+           EXEC SQL
+               INSERT INTO MAINTENANCE_ABANDON_LOG
+                   (PROGRAM-NAME, IN-PROGRESS-ACTION,
+                    IN-PROGRESS-PROCESS, ENTRY-COUNT,
+                    ABANDONED-BY, ABANDONED-TERM, ABANDONED-TS)
+                   VALUES ('DESGMANT', :ACTION, :PROCESS,
+                           :ENTRYT, :EIBUSERID, :EIBTRMID,
+                           :WS-ABANDON-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Persistent trail for every WS-SQL-RETURN-ERROR/TIMEOUT
+      *    WHEN OTHER branch, so a DB2 failure leaves something to
+      *    review after the DISPLAY/transient message is long gone.
+       LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('DESGMANT', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
