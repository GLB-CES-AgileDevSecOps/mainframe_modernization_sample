@@ -44,23 +44,35 @@
        01  WS-COMMAREA       PIC X(1034). 
        01  WS-ACT            PIC X(1). 
            88  VALID-INPUT   VALUE 'Y'. 
-       01  WS-TEXT           PIC X(40). 
- 
-       01 ALIAS-NAME                    PIC X(32). 
-       01 COMMAND                       PIC X(1). 
-       01 CONNECT-STATUS                PIC 9(6). 
-       01  RESPONSE-CODE               PIC S9(08) COMP. 
-       COPY EMPSETM. 
-       COPY DFHAID. 
+       01  WS-TEXT           PIC X(40).
+       01  WS-USER-ROLE      PIC X(1).
+           88  ROLE-ADMIN    VALUE 'A'.
+           88  ROLE-LIMITED  VALUE 'L'.
+
+       01 ALIAS-NAME                    PIC X(32).
+       01 COMMAND                       PIC X(1).
+       01 CONNECT-STATUS                PIC 9(6).
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+       COPY EMPSETM.
+
+       COPY SQLCA.
+       COPY SQLAN.
+       COPY DFHAID.
  
        LINKAGE SECTION. 
        01  DFHCOMMAREA              PIC X(10). 
  
        PROCEDURE DIVISION. 
  
-       MAIN-PARA. 
- 
-           EVALUATE EIBAID        
+       MAIN-PARA.
+
+           MOVE "Murach" TO ALIAS-NAME.
+           MOVE "C" TO COMMAND.
+           CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
+                                       CONNECT-STATUS.
+           PERFORM CHECK-AUTH-PARA.
+
+           EVALUATE EIBAID
              WHEN DFHPF3 
                MOVE 'EXIT FROM EMPLOYEE MENU' TO WS-MSG 
                EXEC CICS 
@@ -99,16 +111,41 @@
            END-EXEC. 
  
        VALIDATE-PARA.
- 
-           IF ACTIONI > 3
-              MOVE 'INVALID CHOICE ENTERED, PLEASE ENTER 0-3 '  
-                   TO MSGLINO 
-              MOVE 'INVALID' TO WS-CHOICE 
-              MOVE 'N' TO WS-ACT 
-           ELSE 
-              MOVE 'VALID CHOICE ' TO MSGLINO 
-              MOVE 'VALID' TO WS-CHOICE 
-              MOVE 'Y' TO WS-ACT 
+
+           IF ACTIONI > 8
+              MOVE 'INVALID CHOICE ENTERED, PLEASE ENTER 0-8 '
+                   TO MSGLINO
+              MOVE 'INVALID' TO WS-CHOICE
+              MOVE 'N' TO WS-ACT
+           ELSE
+              IF ACTIONI = 2 AND NOT ROLE-ADMIN
+                 MOVE 'NOT AUTHORIZED FOR THIS MENU OPTION'
+                      TO MSGLINO
+                 MOVE 'INVALID' TO WS-CHOICE
+                 MOVE 'N' TO WS-ACT
+              ELSE
+                 MOVE 'VALID CHOICE ' TO MSGLINO
+                 MOVE 'VALID' TO WS-CHOICE
+                 MOVE 'Y' TO WS-ACT
+              END-IF
+           END-IF.
+
+      ***************************************************
+      *    Least-privilege default - any EIBUSERID not found in
+      *    USER_AUTH (no DDL is shipped in this repo for any table,
+      *    so this follows the same convention used elsewhere) is
+      *    treated as ROLE-LIMITED, not ROLE-ADMIN.
+       CHECK-AUTH-PARA.
+           EXEC SQL
+               SELECT ROLE
+                   INTO :WS-USER-ROLE
+                   FROM USER_AUTH
+                   WHERE USERID = :EIBUSERID
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE 'L' TO WS-USER-ROLE
            END-IF.
  
        PROCESS-PARA.
@@ -145,15 +182,60 @@
                    RESP(RESPONSE-CODE) 
               END-EXEC 
               
-           WHEN ACTIONI = 3 
-              MOVE 'EMPL' TO WS-CHOICE 
-              MOVE 'EMPLOYEE CRUD OPERATION BEGINS' TO MSGLINO 
- 
-              EXEC CICS XCTL 
-                   PROGRAM('MEMPMANT') 
-                   RESP(RESPONSE-CODE) 
-              END-EXEC 
-          END-EVALUATE. 
+           WHEN ACTIONI = 3
+              MOVE 'EMPL' TO WS-CHOICE
+              MOVE 'EMPLOYEE CRUD OPERATION BEGINS' TO MSGLINO
+
+              EXEC CICS XCTL
+                   PROGRAM('MEMPMANT')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+           WHEN ACTIONI = 4
+              MOVE 'DBRW' TO WS-CHOICE
+              MOVE 'DEPARTMENT BROWSE BEGINS' TO MSGLINO
+
+              EXEC CICS XCTL
+                   PROGRAM('DEPTBRWS')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+           WHEN ACTIONI = 5
+              MOVE 'RPTS' TO WS-CHOICE
+              MOVE 'REPORTS/INQUIRY SUBSYSTEM BEGINS' TO MSGLINO
+
+              EXEC CICS XCTL
+                   PROGRAM('EMPRPTS')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+           WHEN ACTIONI = 6
+              MOVE 'LEAV' TO WS-CHOICE
+              MOVE 'LEAVE MAINTENANCE BEGINS' TO MSGLINO
+
+              EXEC CICS XCTL
+                   PROGRAM('LEAVEMNT')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+           WHEN ACTIONI = 7
+              MOVE 'LOCM' TO WS-CHOICE
+              MOVE 'LOCATION CRUD OPERATION BEGINS' TO MSGLINO
+
+              EXEC CICS XCTL
+                   PROGRAM('LOCMANT')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+
+           WHEN ACTIONI = 8
+              MOVE 'EROS' TO WS-CHOICE
+              MOVE 'EMPLOYEE ROSTER BEGINS' TO MSGLINO
+
+              EXEC CICS XCTL
+                   PROGRAM('EMPROSTR')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+          END-EVALUATE.
  
        SEND-MAP-PARA.
           MOVE -1 TO ACTIONL
