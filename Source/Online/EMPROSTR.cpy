@@ -0,0 +1,118 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+        01 EMPROSTI.
+          02 TITLEL              PIC S9(4) COMP.
+          02 TITLEF              PIC X.
+          02 FILLER REDEFINES TITLEF.
+            05 TITLEA              PIC X.
+          02 FILLER           PIC X(2).
+          02 TITLEI              PIC X(50).
+          02 MSGLINL              PIC S9(4) COMP.
+          02 MSGLINF              PIC X.
+          02 FILLER REDEFINES MSGLINF.
+            05 MSGLINA              PIC X.
+          02 FILLER           PIC X(2).
+          02 MSGLINI              PIC X(50).
+          02 ROST-LINEI OCCURS 10 TIMES.
+            05 EMPCDL              PIC S9(4) COMP.
+            05 EMPCDF               PIC X.
+            05 FILLER REDEFINES EMPCDF.
+              10 EMPCDA               PIC X.
+            05 FILLER            PIC X(2).
+            05 EMPCDI               PIC X(8).
+            05 EMPNML              PIC S9(4) COMP.
+            05 EMPNMF               PIC X.
+            05 FILLER REDEFINES EMPNMF.
+              10 EMPNMA               PIC X.
+            05 FILLER            PIC X(2).
+            05 EMPNMI               PIC X(30).
+            05 DEPTCDL              PIC S9(4) COMP.
+            05 DEPTCDF               PIC X.
+            05 FILLER REDEFINES DEPTCDF.
+              10 DEPTCDA               PIC X.
+            05 FILLER            PIC X(2).
+            05 DEPTCDI               PIC X(5).
+            05 DEPTDSL              PIC S9(4) COMP.
+            05 DEPTDSF               PIC X.
+            05 FILLER REDEFINES DEPTDSF.
+              10 DEPTDSA               PIC X.
+            05 FILLER            PIC X(2).
+            05 DEPTDSI               PIC X(30).
+            05 DESGCDL              PIC S9(4) COMP.
+            05 DESGCDF               PIC X.
+            05 FILLER REDEFINES DESGCDF.
+              10 DESGCDA               PIC X.
+            05 FILLER            PIC X(2).
+            05 DESGCDI               PIC X(5).
+            05 DESGDSL              PIC S9(4) COMP.
+            05 DESGDSF               PIC X.
+            05 FILLER REDEFINES DESGDSF.
+              10 DESGDSA               PIC X.
+            05 FILLER            PIC X(2).
+            05 DESGDSI               PIC X(30).
+
+        01 EMPROSTO REDEFINES EMPROSTI.
+          02 FILLER                PIC X(3).
+          02 TITLEC              PIC X.
+          02 TITLEH              PIC X.
+          02 TITLEO              PIC X(50).
+          02 FILLER                PIC X(3).
+          02 MSGLINC              PIC X.
+          02 MSGLINH              PIC X.
+          02 MSGLINO              PIC X(50).
+          02 ROST-LINEO OCCURS 10 TIMES.
+            05 FILLER             PIC X(3).
+            05 EMPCDC                PIC X.
+            05 EMPCDH                PIC X.
+            05 EMPCDO                PIC X(8).
+            05 FILLER             PIC X(3).
+            05 EMPNMC                PIC X.
+            05 EMPNMH                PIC X.
+            05 EMPNMO                PIC X(30).
+            05 FILLER             PIC X(3).
+            05 DEPTCDC                PIC X.
+            05 DEPTCDH                PIC X.
+            05 DEPTCDO                PIC X(5).
+            05 FILLER             PIC X(3).
+            05 DEPTDSC                PIC X.
+            05 DEPTDSH                PIC X.
+            05 DEPTDSO                PIC X(30).
+            05 FILLER             PIC X(3).
+            05 DESGCDC                PIC X.
+            05 DESGCDH                PIC X.
+            05 DESGCDO                PIC X(5).
+            05 FILLER             PIC X(3).
+            05 DESGDSC                PIC X.
+            05 DESGDSH                PIC X.
+            05 DESGDSO                PIC X(30).
