@@ -0,0 +1,167 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRPTS.
+       AUTHOR. ATOS SYNTEL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ***************************************************
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-DESC                PIC X(20) VALUE 'REPORTS'.
+
+       01  WS-TEMP.
+           05 WS-MSG                   PIC X(50).
+
+       01  WS-PAGE-SIZE                PIC 9(02) VALUE 10.
+       01  WS-ROW-COUNT                 PIC 9(02) VALUE ZEROES.
+       01  WS-IDX                       PIC 9(02).
+
+       01  WS-RPT-TABLE.
+           05 WS-RPT-LINE OCCURS 10 TIMES.
+              10 WS-RPT-DEPTCODE        PIC X(05).
+              10 WS-RPT-DEPTDESC        PIC X(50).
+              10 WS-RPT-HEADCOUNT       PIC 9(05).
+
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+       01  ALIAS-NAME                  PIC X(32).
+       01  COMMAND                     PIC X(1).
+       01  CONNECT-STATUS              PIC 9(6).
+
+           COPY SQLCA.
+
+           COPY SQLAN.
+           COPY DFHAID.
+
+           COPY EMPRPTS.
+      ***************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                PIC X(1).
+      ***************************************************
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE "Murach" TO ALIAS-NAME.
+           MOVE "C" TO COMMAND.
+           CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
+                                       CONNECT-STATUS.
+      *
+           IF EIBAID = DFHPF3
+              MOVE 'EXIT FROM REPORTS/INQUIRY' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+                   TRANSID('EMPM')
+              END-EXEC
+           END-IF.
+
+           PERFORM FETCH-HEADCOUNT-PARA.
+           PERFORM SEND-MAP-PARA.
+
+           EXEC CICS RETURN TRANSID('RPTS')
+           END-EXEC.
+
+      ***************************************************
+      *    Single-page department headcount report - the request
+      *    asked for an online entry point into a reports/inquiry
+      *    subsystem, not a full scrollable report viewer, so this
+      *    shows the first WS-PAGE-SIZE departments by DEPTCODE with
+      *    no forward/backward paging.
+       FETCH-HEADCOUNT-PARA.
+
+           EXEC SQL
+               DECLARE CUR-DEPT-HEADCOUNT CURSOR FOR
+                   SELECT D.DEPTCODE, D.DEPTDESC, COUNT(E.EMPID)
+                       FROM DEPARTMENT D
+                       LEFT JOIN EMPLOYEE E
+                           ON E.DEPTCODE = D.DEPTCODE
+                          AND E.STATUS NOT = 'I'
+                       WHERE D.ACTIVE NOT = 'N'
+                       GROUP BY D.DEPTCODE, D.DEPTDESC
+                       ORDER BY D.DEPTCODE
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-DEPT-HEADCOUNT END-EXEC.
+
+           MOVE ZEROES TO WS-ROW-COUNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              EXEC SQL
+                  FETCH CUR-DEPT-HEADCOUNT
+                      INTO :WS-RPT-DEPTCODE(WS-IDX),
+                           :WS-RPT-DEPTDESC(WS-IDX),
+                           :WS-RPT-HEADCOUNT(WS-IDX)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF WS-SQL-RETURN-NORMAL
+                 ADD 1 TO WS-ROW-COUNT
+              ELSE
+                 MOVE SPACES TO WS-RPT-DEPTCODE(WS-IDX)
+                 MOVE SPACES TO WS-RPT-DEPTDESC(WS-IDX)
+                 MOVE ZEROES TO WS-RPT-HEADCOUNT(WS-IDX)
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-DEPT-HEADCOUNT END-EXEC.
+
+           IF WS-ROW-COUNT > 0
+              MOVE SPACES TO MSGLINO
+           ELSE
+              MOVE 'NO DEPARTMENTS FOUND' TO MSGLINO
+           END-IF.
+
+           PERFORM MOVE-TABLE-TO-SCREEN-PARA.
+
+      ***************************************************
+       MOVE-TABLE-TO-SCREEN-PARA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              MOVE WS-RPT-DEPTCODE(WS-IDX)   TO RDCDO(WS-IDX)
+              MOVE WS-RPT-DEPTDESC(WS-IDX)   TO RDDSO(WS-IDX)
+              MOVE WS-RPT-HEADCOUNT(WS-IDX)  TO RCNTO(WS-IDX)
+           END-PERFORM.
+
+      ***************************************************
+       SEND-MAP-PARA.
+           MOVE 'DEPARTMENT HEADCOUNT REPORT - PF3 EXIT'
+                TO TITLEO.
+           EXEC CICS SEND MAP('EMPRPTS')
+                MAPSET('EMPRPTS')
+                FROM(EMPRPTSO)
+                ERASE
+           END-EXEC.
