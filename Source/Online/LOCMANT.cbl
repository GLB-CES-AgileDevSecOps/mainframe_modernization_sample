@@ -0,0 +1,529 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCMANT.
+       AUTHOR. ATOS SYNTEL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ***************************************************
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-DESC                PIC X(20) VALUE 'LOCATION MAINT'.
+
+       01  WS-TEMP.
+           05 WS-LOCCODE               PIC X(05).
+           05 WS-DESC                  PIC X(30).
+           05 WS-MSG                   PIC X(50).
+           05 WS-MCOMM                 PIC X(10) VALUE SPACES.
+           05 WS-EMP-REF-COUNT         PIC S9(09) COMP VALUE ZERO.
+           05 WS-ABANDON-TS            PIC X(21).
+           05 WS-SQLERR-TS             PIC X(21).
+           05 WS-SQLERR-PARAGRAPH      PIC X(30).
+           05 WS-SQLERR-KEY            PIC X(30).
+
+       01  WS-SWITCHES.
+           05  WS-ACT                      PIC X(1).
+               88  VALID-ACTION                     VALUE 'Y'.
+
+           05  WS-INPUT                    PIC X(1).
+               88  VALID-INPUT                      VALUE 'Y'.
+               88  INVALID-INPUT                    VALUE 'N'.
+
+           05  WS-LOCVAL                   PIC X(1).
+               88  LOC-EXIST                        VALUE 'F'.
+               88  LOC-NOTFND                       VALUE 'N'.
+               88  LOC-DBERR                        VALUE 'E'.
+
+       01  WS-COMMAREA.
+           05 WS-LOCCD                 PIC X(05) VALUE SPACES.
+           05 WS-ACTION                PIC X(01) VALUE SPACES.
+           05 WS-CRUD-FLAG             PIC X(1).
+              88 ADD-REC               VALUE 'C'.
+              88 CHANGE-REC            VALUE 'U'.
+              88 DELETE-REC            VALUE 'D'.
+              88 DISPLAY-REC           VALUE 'R'.
+           05 WS-ENTRY                 PIC 9(02) VALUE ZEROES.
+           05 WS-PROCESS               PIC X(10) VALUE SPACES.
+
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+       01  ALIAS-NAME                  PIC X(32).
+       01  COMMAND                     PIC X(1).
+       01  CONNECT-STATUS              PIC 9(6).
+
+           COPY SQLCA.
+
+           COPY SQLAN.
+           COPY DFHAID.
+
+           COPY LOCSET.
+      ***************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           05 LOC-CODE                 PIC X(05).
+           05 ACTION                   PIC X(01).
+           05 CRUD-FLAG                PIC X(1).
+           05 ENTRYT                   PIC 9(2).
+           05 PROCESS                  PIC X(10).
+      ***************************************************
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE "Murach" TO ALIAS-NAME.
+           MOVE "C" TO COMMAND.
+           CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
+                                       CONNECT-STATUS.
+
+           IF CONNECT-STATUS NOT = ZERO
+              MOVE 'DATABASE UNAVAILABLE - TRY AGAIN LATER' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+      *
+           IF EIBAID = DFHPF3
+              MOVE 'EXIT FROM LOCATION MAINTENANCE' TO WS-MSG
+               EXEC CICS
+                    SEND TEXT FROM(WS-MSG)
+                    ERASE
+                    FREEKB
+               END-EXEC
+               IF EIBCALEN NOT = 0
+                  AND (ACTION NOT = SPACES OR ENTRYT > 0)
+                  PERFORM LOG-ABANDONED-SESSION-PARA
+               END-IF
+               INITIALIZE DFHCOMMAREA
+               INITIALIZE LOCMNTI
+               EXEC CICS RETURN
+                    TRANSID('EMPM')
+               END-EXEC
+
+           END-IF.
+
+           IF EIBCALEN = 0
+              MOVE 'START' TO WS-PROCESS
+              MOVE SPACES TO WS-MSG
+           ELSE
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+              MOVE 'CONTINUE' TO WS-PROCESS
+              PERFORM RECEIVE-MAP-PARA
+              PERFORM VALIDATE-ACTION-PARA
+
+              IF VALID-ACTION
+                 PERFORM PROCESS-PARA
+              END-IF
+           END-IF.
+
+           PERFORM SEND-MAP-PARA.
+
+      ***************************************************
+       SEND-MAP-PARA.
+           IF WS-PROCESS = 'START'
+              EXEC CICS SEND MAP('LOCMNT')
+                MAPSET('LOCSET')
+                FROM(LOCMNTO)
+                ERASE
+                CURSOR
+              END-EXEC
+           ELSE
+              EXEC CICS SEND MAP('LOCMNT')
+                MAPSET('LOCSET')
+                FROM(LOCMNTO)
+                DATAONLY
+                CURSOR
+              END-EXEC
+           END-IF.
+           EXEC CICS RETURN TRANSID('LOCM')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+      ***************************************************
+       RECEIVE-MAP-PARA.
+           EXEC CICS RECEIVE MAP('LOCMNT')
+                MAPSET('LOCSET')
+                INTO(LOCMNTI)
+           END-EXEC.
+
+      ***************************************************
+       PROCESS-PARA.
+
+           IF LOCCDI NOT = WS-LOCCD
+              PERFORM VALIDATE-LOCCD-PARA
+              IF NOT LOC-DBERR
+                 PERFORM ACTION-PROCESS-VAL-PARA
+              END-IF
+           END-IF.
+
+           IF WS-ENTRY > 0
+              IF LOCDSI = SPACES AND ACTION NOT = 'D'
+                 AND ACTION NOT = 'I'
+                 MOVE 'ENTER LOCATION DESCRIPTION' TO MSGLINO
+                 MOVE 'DESC'   TO WS-PROCESS
+                 MOVE -1       TO LOCDSL
+                 MOVE 'N'      TO WS-INPUT
+                 MOVE ZEROES   TO WS-ENTRY
+              ELSE
+                 MOVE 'Y'      TO WS-INPUT
+              END-IF
+
+              EVALUATE ACTIONI
+                    WHEN 'A'
+                       PERFORM INSERT-PARA
+                    WHEN 'C'
+                       PERFORM UPDATE-PARA
+                    WHEN 'D'
+                       PERFORM CONFIRM-DELETE-PARA
+                    WHEN 'I'
+                       PERFORM INQUIRE-PARA
+              END-EVALUATE
+           END-IF.
+
+
+      ***************************************************
+       ACTION-PROCESS-VAL-PARA.
+           EVALUATE ACTIONI
+           WHEN 'A'
+              IF LOC-EXIST
+                 MOVE 'LOCATION CODE ALREADY EXISTS, ENTER NEW CODE'
+                          TO MSGLINO
+                 MOVE 'N' TO WS-INPUT
+                 MOVE ZEROES TO WS-ENTRY
+                 MOVE -1  TO LOCCDL
+              ELSE
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 PERFORM SEND-MAP-PARA
+              END-IF
+           WHEN 'C'
+              IF LOC-NOTFND
+                 MOVE 'LOCATION CODE DOES NOT EXIST, ENTER NEW CODE'
+                          TO MSGLINO
+                 MOVE -1  TO LOCCDL
+                 MOVE 'N' TO WS-INPUT
+                 MOVE ZEROES TO WS-ENTRY
+              ELSE
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 PERFORM SEND-MAP-PARA
+              END-IF
+           WHEN 'D'
+              IF LOC-NOTFND
+                 MOVE 'LOCATION CODE DOES NOT EXIST, ENTER NEW CODE'
+                          TO MSGLINO
+                 MOVE -1  TO LOCCDL
+                 MOVE 'N' TO WS-INPUT
+                 MOVE ZEROES TO WS-ENTRY
+              ELSE
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 PERFORM SEND-MAP-PARA
+              END-IF
+           WHEN 'I'
+              IF LOC-NOTFND
+                 MOVE 'LOCATION CODE DOES NOT EXIST' TO MSGLINO
+                 MOVE -1  TO LOCCDL
+                 MOVE 'N' TO WS-INPUT
+                 MOVE ZEROES TO WS-ENTRY
+              ELSE
+                 MOVE 'R' TO WS-CRUD-FLAG
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 PERFORM SEND-MAP-PARA
+              END-IF
+           END-EVALUATE.
+
+      ***************************************************
+       VALIDATE-ACTION-PARA.
+
+           IF ACTIONI NOT = 'A' AND ACTIONI NOT = 'D' AND
+               ACTIONI NOT = 'C' AND ACTIONI NOT = 'I'
+               MOVE 'VALID ACTION VALUES - A/D/C/I'
+                 TO MSGLINO
+               MOVE 'ACTION' TO WS-PROCESS
+               MOVE 'N' TO WS-ACT
+            ELSE
+               IF WS-ACTION NOT = ACTIONI
+                  MOVE 'ENTER LOCATION CODE'
+                      TO MSGLINO
+                  MOVE ACTIONI TO WS-ACTION
+               END-IF
+               MOVE 'Y' TO WS-ACT
+           END-IF.
+
+      ***************************************************
+       VALIDATE-LOCCD-PARA.
+
+           IF LOCCDI = SPACES
+              MOVE 'LOCATION CODE CAN NOT BE EMPTY'
+                 TO MSGLINO
+              MOVE 'LOCCD' TO WS-PROCESS
+              MOVE -1       TO LOCCDL
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'N'      TO WS-LOCVAL
+              MOVE 'N'      TO WS-INPUT
+           ELSE
+              IF WS-LOCCD NOT = LOCCDI
+                 MOVE LOCCDI TO WS-LOCCD
+                 PERFORM LOCCODE-VALIDATE
+              END-IF
+           END-IF.
+
+      ***************************************************
+        LOCCODE-VALIDATE.
+
+           EXEC SQL
+               SELECT LOCDESC, COUNTRY, CURRENCY
+                   INTO :WS-DESC, :CNTRYI, :CURRI
+                   FROM LOCATION
+                   WHERE LOCCODE = :LOCCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'LOCATION CODE FOUND, CONTINUE PROCESS'
+                      TO MSGLINO
+                 MOVE 'F' TO WS-LOCVAL
+                 MOVE WS-DESC TO LOCDSO
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LOCATION CODE DOES NOT EXIST, CONTINUE TO ADD'
+                      TO MSGLINO
+                 MOVE 'N' TO WS-LOCVAL
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
+                 MOVE 'ERROR' TO WS-PROCESS
+                 MOVE 'E' TO WS-LOCVAL
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'N' TO WS-INPUT
+                 MOVE 'LOCCODE-VALIDATE' TO WS-SQLERR-PARAGRAPH
+                 MOVE LOCCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+
+      ***************************************************
+      *    First pass just shows the message and sets up for a second
+      *    ENTER; the actual delete does not run until the operator
+      *    confirms. PF3 from here falls through to the existing
+      *    exit-transaction logic in MAIN-PARA and cancels it.
+       CONFIRM-DELETE-PARA.
+           PERFORM CHECK-EMP-REF-PARA.
+           IF WS-EMP-REF-COUNT > 0
+              MOVE 'EMPLOYEES EXIST AT THIS LOCATION, DELETE NOT '
+                   TO MSGLINO
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'START' TO WS-PROCESS
+           ELSE
+              IF WS-ENTRY = 1
+                 MOVE 'PRESS ENTER TO CONFIRM DELETE, PF3 TO CANCEL'
+                      TO MSGLINO
+                 ADD 1    TO WS-ENTRY
+                 MOVE 'N' TO WS-INPUT
+              ELSE
+                 PERFORM DELETE-PARA
+              END-IF
+           END-IF.
+
+      ***************************************************
+      *    Only counts active employees - a soft-deleted (STATUS 'I')
+      *    employee's LOCATION is history, not a live reference, so
+      *    it does not block the location from being terminated.
+       CHECK-EMP-REF-PARA.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-EMP-REF-COUNT
+                   FROM EMPLOYEE
+                   WHERE LOCATION = :LOCCDI
+                     AND STATUS NOT = 'I'
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-EMP-REF-COUNT
+           END-IF.
+
+      ***************************************************
+       DELETE-PARA.
+
+           EXEC SQL
+               DELETE FROM LOCATION
+                   WHERE LOCCODE = :LOCCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'LOCATION CODE DELETED'
+                      TO MSGLINO
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LOCATION CODE DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'DELETE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE LOCCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           MOVE 'N' TO WS-INPUT
+           MOVE ZEROES TO WS-ENTRY
+           MOVE -1 TO ACTIONL
+           MOVE 'START' TO WS-PROCESS.
+
+      ***************************************************
+      *    Records what was in flight (ACTION/PROCESS/ENTRYT from the
+      *    commarea the operator was about to continue with) so an
+      *    abandoned add/change is distinguishable from a completed one.
+       LOG-ABANDONED-SESSION-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-ABANDON-TS.
+
+           EXEC SQL
+               INSERT INTO MAINTENANCE_ABANDON_LOG
+                   (PROGRAM-NAME, IN-PROGRESS-ACTION,
+                    IN-PROGRESS-PROCESS, ENTRY-COUNT,
+                    ABANDONED-BY, ABANDONED-TERM, ABANDONED-TS)
+                   VALUES ('LOCMANT', :ACTION, :PROCESS,
+                           :ENTRYT, :EIBUSERID, :EIBTRMID,
+                           :WS-ABANDON-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Persistent trail for every WS-SQL-RETURN-ERROR/TIMEOUT
+      *    WHEN OTHER branch, so a DB2 failure leaves something to
+      *    review after the DISPLAY/transient message is long gone.
+       LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('LOCMANT', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Read-only lookup - LOCCODE-VALIDATE already pulled the
+      *    description onto the screen, so this just leaves it there
+      *    and resets for the next inquiry instead of running any DML.
+       INQUIRE-PARA.
+           MOVE 'LOCATION DETAILS - READ ONLY, NO CHANGES MADE'
+                TO MSGLINO.
+           MOVE 'N' TO WS-INPUT.
+           MOVE ZEROES TO WS-ENTRY.
+           MOVE 'START' TO WS-PROCESS.
+
+      ***************************************************
+       INSERT-PARA.
+
+           EXEC SQL
+               INSERT INTO LOCATION (LOCCODE, LOCDESC, COUNTRY,
+                      CURRENCY, CHANGED-BY)
+                      VALUES (:LOCCDI, :LOCDSI, :CNTRYI, :CURRI,
+                              :EIBUSERID)
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'LOCATION CODE INSERTED'
+                      TO MSGLINO
+              WHEN WS-SQL-RETURN-DUPKEY
+                 MOVE 'LOCATION CODE ALREADY EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'INSERT-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE LOCCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           MOVE 'N' TO WS-INPUT
+           MOVE ZEROES TO WS-ENTRY
+           MOVE 'START' TO WS-PROCESS.
+
+      ***************************************************
+       UPDATE-PARA.
+
+           EXEC SQL
+               UPDATE LOCATION
+                   SET LOCDESC = :LOCDSI,
+                       COUNTRY = :CNTRYI,
+                       CURRENCY = :CURRI,
+                       CHANGED-BY = :EIBUSERID
+                   WHERE LOCCODE = :LOCCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'LOCATION CODE UPDATED'
+                      TO MSGLINO
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LOCATION CODE DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
+                 MOVE SPACES TO ACTIONO
+                 MOVE SPACES TO LOCCDO
+                 MOVE SPACES TO LOCDSO
+                 MOVE 'UPDATE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE LOCCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+           MOVE 'N' TO WS-INPUT
+           MOVE ZEROES TO WS-ENTRY
+           MOVE 'START' TO WS-PROCESS.
