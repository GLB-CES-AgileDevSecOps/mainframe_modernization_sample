@@ -0,0 +1,255 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTBRWS.
+       AUTHOR. ATOS SYNTEL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ***************************************************
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-DESC                PIC X(20) VALUE 'DEPT BROWSE'.
+
+       01  WS-TEMP.
+           05 WS-MSG                   PIC X(50).
+
+       01  WS-PAGE-SIZE                PIC 9(02) VALUE 10.
+
+       01  WS-SCROLL-KEY                PIC X(05).
+       01  WS-ROW-COUNT                 PIC 9(02) VALUE ZEROES.
+       01  WS-IDX                       PIC 9(02).
+       01  WS-SWAP-IDX                  PIC 9(02).
+
+       01  WS-PAGE-TABLE.
+           05 WS-PAGE-LINE OCCURS 10 TIMES.
+              10 WS-PG-DEPTCODE         PIC X(05).
+              10 WS-PG-DEPTDESC         PIC X(50).
+
+       01  WS-SWAP-LINE.
+           05 WS-SWAP-DEPTCODE          PIC X(05).
+           05 WS-SWAP-DEPTDESC          PIC X(50).
+
+       01  WS-COMMAREA.
+           05 WS-TOP-KEY                PIC X(05) VALUE SPACES.
+           05 WS-BOT-KEY                PIC X(05) VALUE SPACES.
+
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+       01  ALIAS-NAME                  PIC X(32).
+       01  COMMAND                     PIC X(1).
+       01  CONNECT-STATUS              PIC 9(6).
+
+           COPY SQLCA.
+
+           COPY SQLAN.
+           COPY DFHAID.
+
+           COPY DEPTBRWS.
+      ***************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           05 LS-TOP-KEY                PIC X(05).
+           05 LS-BOT-KEY                PIC X(05).
+      ***************************************************
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE "Murach" TO ALIAS-NAME.
+           MOVE "C" TO COMMAND.
+           CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
+                                       CONNECT-STATUS.
+      *
+           IF EIBAID = DFHPF3
+              MOVE 'EXIT FROM DEPARTMENT BROWSE' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+                   TRANSID('EMPM')
+              END-EXEC
+           END-IF.
+
+           IF EIBCALEN = 0
+              MOVE SPACES TO WS-SCROLL-KEY
+              PERFORM FETCH-FORWARD-PARA
+           ELSE
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+              EVALUATE EIBAID
+                 WHEN DFHPF8
+                    MOVE WS-BOT-KEY TO WS-SCROLL-KEY
+                    PERFORM FETCH-FORWARD-PARA
+                 WHEN DFHPF7
+                    MOVE WS-TOP-KEY TO WS-SCROLL-KEY
+                    PERFORM FETCH-BACKWARD-PARA
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+
+           PERFORM SEND-MAP-PARA.
+
+           EXEC CICS RETURN TRANSID('DBRW')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+      ***************************************************
+       FETCH-FORWARD-PARA.
+
+           EXEC SQL
+               DECLARE CUR-DEPT-FWD CURSOR FOR
+                   SELECT DEPTCODE, DEPTDESC
+                       FROM DEPARTMENT
+                       WHERE (:WS-SCROLL-KEY = SPACES
+                          OR DEPTCODE > :WS-SCROLL-KEY)
+                          AND ACTIVE NOT = 'N'
+                       ORDER BY DEPTCODE
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-DEPT-FWD END-EXEC.
+
+           MOVE ZEROES TO WS-ROW-COUNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              EXEC SQL
+                  FETCH CUR-DEPT-FWD
+                      INTO :WS-PG-DEPTCODE(WS-IDX),
+                           :WS-PG-DEPTDESC(WS-IDX)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF WS-SQL-RETURN-NORMAL
+                 ADD 1 TO WS-ROW-COUNT
+              ELSE
+                 MOVE SPACES TO WS-PG-DEPTCODE(WS-IDX)
+                 MOVE SPACES TO WS-PG-DEPTDESC(WS-IDX)
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-DEPT-FWD END-EXEC.
+
+           IF WS-ROW-COUNT > 0
+              MOVE WS-PG-DEPTCODE(1)           TO WS-TOP-KEY
+              MOVE WS-PG-DEPTCODE(WS-ROW-COUNT) TO WS-BOT-KEY
+              MOVE SPACES TO MSGLINO
+              PERFORM MOVE-TABLE-TO-SCREEN-PARA
+           ELSE
+              MOVE 'END OF LIST, NO MORE DEPARTMENTS' TO MSGLINO
+           END-IF.
+
+      ***************************************************
+       FETCH-BACKWARD-PARA.
+
+           EXEC SQL
+               DECLARE CUR-DEPT-BWD CURSOR FOR
+                   SELECT DEPTCODE, DEPTDESC
+                       FROM DEPARTMENT
+                       WHERE DEPTCODE < :WS-SCROLL-KEY
+                          AND ACTIVE NOT = 'N'
+                       ORDER BY DEPTCODE DESC
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-DEPT-BWD END-EXEC.
+
+           MOVE ZEROES TO WS-ROW-COUNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              EXEC SQL
+                  FETCH CUR-DEPT-BWD
+                      INTO :WS-PG-DEPTCODE(WS-IDX),
+                           :WS-PG-DEPTDESC(WS-IDX)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF WS-SQL-RETURN-NORMAL
+                 ADD 1 TO WS-ROW-COUNT
+              ELSE
+                 MOVE SPACES TO WS-PG-DEPTCODE(WS-IDX)
+                 MOVE SPACES TO WS-PG-DEPTDESC(WS-IDX)
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-DEPT-BWD END-EXEC.
+
+           IF WS-ROW-COUNT > 0
+              PERFORM REVERSE-TABLE-PARA
+              MOVE WS-PG-DEPTCODE(1)           TO WS-TOP-KEY
+              MOVE WS-PG-DEPTCODE(WS-ROW-COUNT) TO WS-BOT-KEY
+              MOVE SPACES TO MSGLINO
+              PERFORM MOVE-TABLE-TO-SCREEN-PARA
+           ELSE
+              MOVE 'TOP OF LIST, ALREADY AT FIRST PAGE' TO MSGLINO
+           END-IF.
+
+      ***************************************************
+      *    FETCH-BACKWARD-PARA collects rows highest-key-first, so
+      *    flip them back into the same ascending order the forward
+      *    fetch and the screen both use.
+       REVERSE-TABLE-PARA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ROW-COUNT / 2
+              COMPUTE WS-SWAP-IDX = WS-ROW-COUNT - WS-IDX + 1
+              MOVE WS-PG-DEPTCODE(WS-IDX)     TO WS-SWAP-DEPTCODE
+              MOVE WS-PG-DEPTDESC(WS-IDX)     TO WS-SWAP-DEPTDESC
+              MOVE WS-PG-DEPTCODE(WS-SWAP-IDX) TO WS-PG-DEPTCODE(WS-IDX)
+              MOVE WS-PG-DEPTDESC(WS-SWAP-IDX) TO WS-PG-DEPTDESC(WS-IDX)
+              MOVE WS-SWAP-DEPTCODE TO WS-PG-DEPTCODE(WS-SWAP-IDX)
+              MOVE WS-SWAP-DEPTDESC TO WS-PG-DEPTDESC(WS-SWAP-IDX)
+           END-PERFORM.
+
+      ***************************************************
+       MOVE-TABLE-TO-SCREEN-PARA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              MOVE WS-PG-DEPTCODE(WS-IDX) TO DCDO(WS-IDX)
+              MOVE WS-PG-DEPTDESC(WS-IDX) TO DDSO(WS-IDX)
+           END-PERFORM.
+
+      ***************************************************
+       SEND-MAP-PARA.
+           MOVE 'DEPARTMENT BROWSE - PF7 BACK, PF8 NEXT, PF3 EXIT'
+                TO TITLEO.
+           IF EIBCALEN = 0
+              EXEC CICS SEND MAP('DEPTBRWS')
+                MAPSET('DEPTBRWS')
+                FROM(DEPTBRWO)
+                ERASE
+              END-EXEC
+           ELSE
+              EXEC CICS SEND MAP('DEPTBRWS')
+                MAPSET('DEPTBRWS')
+                FROM(DEPTBRWO)
+                DATAONLY
+              END-EXEC
+           END-IF.
