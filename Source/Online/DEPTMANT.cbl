@@ -46,6 +46,26 @@
            05 WS-DESC                  PIC X(50).
            05 WS-MSG                   PIC X(50).
            05 WS-MCOMM                 PIC X(10) VALUE SPACES.
+           05 WS-EMP-REF-COUNT         PIC S9(09) COMP VALUE ZERO.
+           05 WS-AUDIT-TS              PIC X(21).
+           05 WS-AUDIT-ACTION          PIC X(01).
+           05 WS-AUDIT-OLD-DESC        PIC X(50).
+           05 WS-AUDIT-NEW-DESC        PIC X(50).
+           05 WS-ABANDON-TS            PIC X(21).
+           05 WS-SQLERR-TS             PIC X(21).
+           05 WS-SQLERR-PARAGRAPH      PIC X(30).
+           05 WS-SQLERR-KEY            PIC X(30).
+           05 WS-XTRCT-TS              PIC X(21).
+           05 WS-CODE-FORMAT-OK        PIC X(01).
+              88 CODE-FORMAT-VALID           VALUE 'Y'.
+           05 WS-SUB                   PIC 9(01) COMP.
+           05 WS-LDESC                 PIC X(50).
+           05 WS-MGREMPID              PIC X(08).
+           05 WS-PARDEPT               PIC X(05).
+           05 WS-ORG-VALID             PIC X(01).
+              88 ORG-FIELDS-VALID            VALUE 'Y'.
+           05 WS-EMP-EXIST-COUNT       PIC S9(09) COMP VALUE ZERO.
+           05 WS-DEPT-EXIST-COUNT      PIC S9(09) COMP VALUE ZERO.
 
        01  WS-SWITCHES.
            05  WS-ACT                      PIC X(1).
@@ -99,6 +119,17 @@
            MOVE "C" TO COMMAND.
            CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
                                        CONNECT-STATUS.
+
+           IF CONNECT-STATUS NOT = ZERO
+              MOVE 'DATABASE UNAVAILABLE - TRY AGAIN LATER' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
       *
            IF EIBAID = DFHPF3
               MOVE 'EXIT FROM DEPARTMENT MAINTENANCE' TO WS-MSG
@@ -107,13 +138,17 @@
                     ERASE
                     FREEKB
                END-EXEC
+               IF EIBCALEN NOT = 0
+                  AND (ACTION NOT = SPACES OR ENTRYT > 0)
+                  PERFORM LOG-ABANDONED-SESSION-PARA
+               END-IF
                INITIALIZE DFHCOMMAREA
                INITIALIZE DEPTMNTI
                EXEC CICS RETURN
                     TRANSID('EMPM')
                END-EXEC
 
-           END-IF. 
+           END-IF.
 
            IF EIBCALEN = 0 
               MOVE 'START' TO WS-PROCESS
@@ -171,7 +206,8 @@
            END-IF.
            
            IF WS-ENTRY > 0
-              IF DEPTDSI = SPACES AND ACTION NOT = 'D'  
+              IF DEPTDSI = SPACES AND ACTION NOT = 'D'
+                 AND ACTION NOT = 'I'
                  MOVE 'ENTER DEPARTMENT DESCRIPTION' TO MSGLINO
                  MOVE 'DESC'   TO WS-PROCESS
                  MOVE -1       TO DEPTDSL
@@ -180,16 +216,18 @@
               ELSE
                  MOVE 'Y'      TO WS-INPUT
               END-IF
-               
+
               EVALUATE ACTIONI
                     WHEN 'A'
                        PERFORM INSERT-PARA
-                    WHEN 'C'   
+                    WHEN 'C'
                        PERFORM UPDATE-PARA
-                    WHEN 'D'  
-                       PERFORM DELETE-PARA
-              END-EVALUATE 
-           END-IF.   
+                    WHEN 'D'
+                       PERFORM CONFIRM-DELETE-PARA
+                    WHEN 'I'
+                       PERFORM INQUIRE-PARA
+              END-EVALUATE
+           END-IF.
 
 
       ***************************************************
@@ -221,7 +259,7 @@
               END-IF
            WHEN 'D'
               IF DEPT-NOTFND
-                 MOVE 'DEPT CODE DOES NOT EXISTS, ENTER NEW CODE' 
+                 MOVE 'DEPT CODE DOES NOT EXISTS, ENTER NEW CODE'
                           TO MSGLINO
                  MOVE -1  TO DEPTCDL
                  MOVE 'N' TO WS-INPUT
@@ -231,15 +269,27 @@
                  ADD 1    TO WS-ENTRY
                  PERFORM SEND-MAP-PARA
               END-IF
+           WHEN 'I'
+              IF DEPT-NOTFND
+                 MOVE 'DEPT CODE DOES NOT EXIST' TO MSGLINO
+                 MOVE -1  TO DEPTCDL
+                 MOVE 'N' TO WS-INPUT
+                 MOVE ZEROES TO WS-ENTRY
+              ELSE
+                 MOVE 'R' TO WS-CRUD-FLAG
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 PERFORM SEND-MAP-PARA
+              END-IF
            END-EVALUATE.
 
       ***************************************************
        VALIDATE-ACTION-PARA.
 
-           IF ACTIONI NOT = 'A' AND ACTIONI NOT = 'D' AND 
-               ACTIONI NOT = 'C'
-               MOVE 'VALID ACTION VALUES - A/D/C'  
-                 TO MSGLINO 
+           IF ACTIONI NOT = 'A' AND ACTIONI NOT = 'D' AND
+               ACTIONI NOT = 'C' AND ACTIONI NOT = 'I'
+               MOVE 'VALID ACTION VALUES - A/D/C/I'
+                 TO MSGLINO
                MOVE 'ACTION' TO WS-PROCESS
                MOVE 'N' TO WS-ACT
             ELSE 
@@ -254,140 +304,436 @@
       ***************************************************
        VALIDATE-DEPTCD-PARA.
 
-           IF DEPTCDI = SPACES 
-              MOVE 'DEPARTMENT CODE CAN NOT BE EMPTY'  
-                 TO MSGLINO 
+           IF DEPTCDI = SPACES
+              MOVE 'DEPARTMENT CODE CAN NOT BE EMPTY'
+                 TO MSGLINO
               MOVE 'DEPTCD' TO WS-PROCESS
               MOVE -1       TO DEPTCDL
               MOVE ZEROES TO WS-ENTRY
               MOVE 'N'      TO WS-DEPTVAL
               MOVE 'N'      TO WS-INPUT
-           ELSE 
-              IF WS-DEPTCD NOT = DEPTCDI 
-                 MOVE DEPTCDI TO WS-DEPTCD
-                 PERFORM DEPTCODE-VALIDATE
+           ELSE
+              IF ACTIONI = 'A'
+                 PERFORM VALIDATE-DEPTCD-FORMAT-PARA
+              ELSE
+                 MOVE 'Y' TO WS-CODE-FORMAT-OK
+              END-IF
+              IF NOT CODE-FORMAT-VALID
+                 MOVE 'DEPT CODE FORMAT INVALID - LETTER + 4 CHARS'
+                    TO MSGLINO
+                 MOVE 'DEPTCD' TO WS-PROCESS
+                 MOVE -1       TO DEPTCDL
+                 MOVE ZEROES TO WS-ENTRY
+                 MOVE 'N'      TO WS-DEPTVAL
+                 MOVE 'N'      TO WS-INPUT
+              ELSE
+                 IF WS-DEPTCD NOT = DEPTCDI
+                    MOVE DEPTCDI TO WS-DEPTCD
+                    PERFORM DEPTCODE-VALIDATE
+                 END-IF
+              END-IF
+           END-IF.
+
+      ***************************************************
+       VALIDATE-DEPTCD-FORMAT-PARA.
+           MOVE 'Y' TO WS-CODE-FORMAT-OK.
+           IF DEPTCDI(1:1) NOT ALPHABETIC-UPPER
+              MOVE 'N' TO WS-CODE-FORMAT-OK
+           END-IF.
+           PERFORM VARYING WS-SUB FROM 2 BY 1 UNTIL WS-SUB > 5
+              IF DEPTCDI(WS-SUB:1) NOT ALPHABETIC-UPPER
+                 AND DEPTCDI(WS-SUB:1) NOT NUMERIC
+                 MOVE 'N' TO WS-CODE-FORMAT-OK
               END-IF
-           END-IF.             
+           END-PERFORM.
 
       ***************************************************
         DEPTCODE-VALIDATE.
 
            EXEC SQL
-               SELECT DEPTDESC 
-                   INTO :WS-DESC
+               SELECT DEPTDESC, MGR-EMPID, PARENT-DEPTCODE
+                   INTO :WS-DESC, :WS-MGREMPID, :WS-PARDEPT
                    FROM DEPARTMENT
                    WHERE DEPTCODE = :DEPTCDI
-           END-EXEC.   
-        
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'DEPARTMENT CODE FOUND, CONTINUE PROCESS' 
-                      TO MSGLINO   
-                 MOVE 'F' TO WS-DEPTVAL  
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'DEPARTMENT CODE FOUND, CONTINUE PROCESS'
+                      TO MSGLINO
+                 MOVE 'F' TO WS-DEPTVAL
                  MOVE WS-DESC TO DEPTDSO
+                 MOVE WS-MGREMPID TO MGREMPO
+                 MOVE WS-PARDEPT TO PARDPTO
+                 PERFORM READ-DEPT-XLATE-PARA
               WHEN WS-SQL-RETURN-NO-ENTRY                                      
                  MOVE 'DEPARTMENT CODE DOES NOT EXIST, CONTINUE TO ADD' 
                       TO MSGLINO                    
                  MOVE 'N' TO WS-DEPTVAL
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO                   
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
                  MOVE 'ERROR' TO WS-PROCESS
                  MOVE 'E' TO WS-DEPTVAL
                  MOVE SPACES TO ACTIONO
                  MOVE SPACES TO DEPTCDO
                  MOVE SPACES TO DEPTDSO
                  MOVE 'N' TO WS-INPUT
-           END-EVALUATE.  
+                 MOVE 'DEPTCODE-VALIDATE' TO WS-SQLERR-PARAGRAPH
+                 MOVE DEPTCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+
+      ***************************************************
+      *    Local-language description is optional - only looked up
+      *    when the operator keys a language code alongside DEPTCDI.
+       READ-DEPT-XLATE-PARA.
+           IF LNGCDI NOT = SPACES
+              EXEC SQL
+                  SELECT LOCAL-DESC
+                      INTO :WS-LDESC
+                      FROM DEPARTMENT_XLATE
+                      WHERE DEPTCODE = :DEPTCDI
+                        AND LANGUAGE-CODE = :LNGCDI
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    MOVE WS-LDESC TO LDESCO
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE SPACES TO LDESCO
+                 WHEN OTHER
+                    MOVE 'READ-DEPT-XLATE-PARA' TO WS-SQLERR-PARAGRAPH
+                    MOVE DEPTCDI TO WS-SQLERR-KEY
+                    PERFORM LOG-SQL-ERROR-PARA
+              END-EVALUATE
+           END-IF.
+
+      ***************************************************
+      *    Keeps one English DEPTDESC on DEPARTMENT itself and any
+      *    number of local-language descriptions in DEPARTMENT_XLATE,
+      *    one row per DEPTCODE/LANGUAGE-CODE, replaced whole each time
+      *    since there is only ever one current translation per
+      *    language.
+       WRITE-DEPT-XLATE-PARA.
+           IF LNGCDI NOT = SPACES
+              EXEC SQL
+                  DELETE FROM DEPARTMENT_XLATE
+                      WHERE DEPTCODE = :DEPTCDI
+                        AND LANGUAGE-CODE = :LNGCDI
+              END-EXEC
+              EXEC SQL
+                  INSERT INTO DEPARTMENT_XLATE (DEPTCODE, LANGUAGE-CODE,
+                         LOCAL-DESC, CHANGED-BY)
+                         VALUES (:DEPTCDI, :LNGCDI, :LDESCI, :EIBUSERID)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF NOT WS-SQL-RETURN-NORMAL
+                 MOVE 'WRITE-DEPT-XLATE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE DEPTCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+              END-IF
+           END-IF.
+
+      ***************************************************
+      *    First pass just shows the message and sets up for a second
+      *    ENTER; the actual delete does not run until the operator
+      *    confirms. PF3 from here falls through to the existing
+      *    exit-transaction logic in MAIN-PARA and cancels it.
+       CONFIRM-DELETE-PARA.
+           PERFORM CHECK-EMP-REF-PARA.
+           IF WS-EMP-REF-COUNT > 0
+              MOVE 'EMPLOYEES EXIST IN THIS DEPT, DELETE NOT ALLOWED'
+                   TO MSGLINO
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'START' TO WS-PROCESS
+           ELSE
+              IF WS-ENTRY = 1
+                 MOVE 'PRESS ENTER TO CONFIRM DELETE, PF3 TO CANCEL'
+                      TO MSGLINO
+                 ADD 1    TO WS-ENTRY
+                 MOVE 'N' TO WS-INPUT
+              ELSE
+                 PERFORM DELETE-PARA
+              END-IF
+           END-IF.
+
+      ***************************************************
+      *    Only counts active employees - a soft-deleted (STATUS 'I')
+      *    employee's DEPTCODE is history, not a live reference, so
+      *    it does not block the department from being terminated.
+       CHECK-EMP-REF-PARA.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-EMP-REF-COUNT
+                   FROM EMPLOYEE
+                   WHERE DEPTCODE = :DEPTCDI
+                     AND STATUS NOT = 'I'
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-EMP-REF-COUNT
+           END-IF.
 
       ***************************************************
+      *    Terminated, not physically deleted - sets ACTIVE to 'N'
+      *    and keeps the row (assumed column, no DDL is shipped in
+      *    this repo for any table) so a department that gets
+      *    revived later doesn't reuse a DEPTCODE with no link back
+      *    to its history.
        DELETE-PARA.
 
            EXEC SQL
-               DELETE FROM DEPARTMENT 
+               UPDATE DEPARTMENT
+                   SET ACTIVE = 'N',
+                       CHANGED-BY = :EIBUSERID
                    WHERE DEPTCODE = :DEPTCDI
-           END-EXEC.           
+           END-EXEC.
 
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'D' TO WS-AUDIT-ACTION
+                 MOVE WS-DESC TO WS-AUDIT-OLD-DESC
+                 MOVE SPACES TO WS-AUDIT-NEW-DESC
+                 PERFORM WRITE-AUDIT-PARA
+                 PERFORM WRITE-EXTRACT-FEED-PARA
                  MOVE SPACES TO ACTIONO
                  MOVE SPACES TO DEPTCDO
                  MOVE SPACES TO DEPTDSO
-                 MOVE 'DEPARTMENT CODE DELETED' 
-                      TO MSGLINO   
+                 MOVE 'DEPARTMENT CODE TERMINATED'
+                      TO MSGLINO
               WHEN WS-SQL-RETURN-NO-ENTRY                                      
                  MOVE 'DEPARTMENT CODE DOES NOT EXIST, TRY AGAIN' 
                       TO MSGLINO                    
            
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO   
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
                  MOVE SPACES TO ACTIONO
                  MOVE SPACES TO DEPTCDO
-                 MOVE SPACES TO DEPTDSO             
+                 MOVE SPACES TO DEPTDSO
+                 MOVE 'DELETE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE DEPTCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
            END-EVALUATE.
-           MOVE 'N' TO WS-INPUT  
+           MOVE 'N' TO WS-INPUT
            MOVE ZEROES TO WS-ENTRY
            MOVE -1 TO ACTIONL
            MOVE 'START' TO WS-PROCESS.
 
       ***************************************************
-       INSERT-PARA.
+      *    Logs who made the change and from where, plus the prior
+      *    DEPTDESC, since DML here overwrites/erases it on screen.
+       WRITE-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TS.
 
            EXEC SQL
-               INSERT INTO DEPARTMENT (DEPTCODE, DEPTDESC) 
-                      VALUES (:DEPTCDI, :DEPTDSI)
-           END-EXEC.           
+               INSERT INTO DEPARTMENT_AUDIT
+                   (DEPTCODE, DEPT-ACTION, OLD-DEPTDESC, NEW-DEPTDESC,
+                    CHANGED-BY, CHANGED-TERM, CHANGED-TS)
+                   VALUES (:DEPTCDI, :WS-AUDIT-ACTION,
+                           :WS-AUDIT-OLD-DESC, :WS-AUDIT-NEW-DESC,
+                           :EIBUSERID, :EIBTRMID, :WS-AUDIT-TS)
+           END-EXEC.
 
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE SPACES TO ACTIONO
-                 MOVE SPACES TO DEPTCDO
-                 MOVE SPACES TO DEPTDSO
-                 MOVE 'DEPARTMENT CODE INSERTED' 
-                      TO MSGLINO   
-              WHEN WS-SQL-RETURN-DUPKEY                                      
-                 MOVE 'DEPARTMENT CODE ALREADY EXIST, TRY AGAIN' 
-                      TO MSGLINO                                
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO                  
-                 MOVE SPACES TO ACTIONO
-                 MOVE SPACES TO DEPTCDO
-                 MOVE SPACES TO DEPTDSO            
-           END-EVALUATE.
-           MOVE 'N' TO WS-INPUT    
-           MOVE ZEROES TO WS-ENTRY
-           MOVE 'START' TO WS-PROCESS.
+      ***************************************************
+      *    Feeds the HR data warehouse nightly extract instead of
+      *    making it reload all of DEPARTMENT - reuses the same
+      *    A/C/D action already set for WRITE-AUDIT-PARA.
+       WRITE-EXTRACT-FEED-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-XTRCT-TS.
+
+           EXEC SQL
+               INSERT INTO HR_EXTRACT_FEED
+                   (SOURCE-TABLE, SOURCE-KEY, CHANGE-ACTION,
+                    CHANGE-TS)
+                   VALUES ('DEPARTMENT', :DEPTCDI, :WS-AUDIT-ACTION,
+                           :WS-XTRCT-TS)
+           END-EXEC.
 
       ***************************************************
-       UPDATE-PARA.
+      *    Records what was in flight (ACTION/PROCESS/ENTRYT from the
+      *    commarea the operator was about to continue with) so an
+      *    abandoned add/change is distinguishable from a completed one.
+       LOG-ABANDONED-SESSION-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-ABANDON-TS.
 
            EXEC SQL
-               UPDATE DEPARTMENT 
-                   SET DEPTCODE = :DEPTCDI,
-                       DEPTDESC = :DEPTDSI
-                   WHERE DEPTCODE = :DEPTCDI
-           END-EXEC.       
-    
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE SPACES TO ACTIONO
-                 MOVE SPACES TO DEPTCDO
-                 MOVE SPACES TO DEPTDSO
-                 MOVE 'DEPARTMENT CODE UPDATED' 
-                      TO MSGLINO   
-              WHEN WS-SQL-RETURN-NO-ENTRY                                      
-                 MOVE 'DEPARTMENT CODE DOES NOT EXIST, TRY AGAIN' 
-                      TO MSGLINO                    
-             
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO                   
-                 MOVE SPACES TO ACTIONO
-                 MOVE SPACES TO DEPTCDO
-                 MOVE SPACES TO DEPTDSO             
-           END-EVALUATE.
-           MOVE 'N' TO WS-INPUT 
-           MOVE ZEROES TO WS-ENTRY
+               INSERT INTO MAINTENANCE_ABANDON_LOG
+                   (PROGRAM-NAME, IN-PROGRESS-ACTION,
+                    IN-PROGRESS-PROCESS, ENTRY-COUNT,
+                    ABANDONED-BY, ABANDONED-TERM, ABANDONED-TS)
+                   VALUES ('DEPTMANT', :ACTION, :PROCESS,
+                           :ENTRYT, :EIBUSERID, :EIBTRMID,
+                           :WS-ABANDON-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Persistent trail for every WS-SQL-RETURN-ERROR/TIMEOUT
+      *    WHEN OTHER branch, so a DB2 failure leaves something to
+      *    review after the DISPLAY/transient message is long gone.
+       LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('DEPTMANT', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Read-only lookup - DEPTCODE-VALIDATE already pulled the
+      *    description onto the screen, so this just leaves it there
+      *    and resets for the next inquiry instead of running any DML.
+       INQUIRE-PARA.
+           MOVE 'DEPARTMENT DETAILS - READ ONLY, NO CHANGES MADE'
+                TO MSGLINO.
+           MOVE 'N' TO WS-INPUT.
+           MOVE ZEROES TO WS-ENTRY.
            MOVE 'START' TO WS-PROCESS.
+
+      ***************************************************
+      *    Manager EMPID and parent DEPTCODE are both optional (a
+      *    top-level department reports to nobody), so a blank is
+      *    left alone; when keyed, each is checked against its own
+      *    master the same way CHECK-EMP-REF-PARA checks EMPLOYEE, and
+      *    a department can't be set as its own parent.
+       VALIDATE-ORG-FIELDS-PARA.
+           MOVE 'Y' TO WS-ORG-VALID.
+
+           IF MGREMPI NOT = SPACES
+              EXEC SQL
+                  SELECT COUNT(*)
+                      INTO :WS-EMP-EXIST-COUNT
+                      FROM EMPLOYEE
+                      WHERE EMPID = :MGREMPI
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF NOT WS-SQL-RETURN-NORMAL OR WS-EMP-EXIST-COUNT = 0
+                 MOVE 'MANAGER EMPID DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+                 MOVE 'N' TO WS-ORG-VALID
+              END-IF
+           END-IF.
+
+           IF ORG-FIELDS-VALID AND PARDPTI NOT = SPACES
+              IF PARDPTI = DEPTCDI
+                 MOVE 'PARENT DEPARTMENT CAN NOT BE ITSELF'
+                      TO MSGLINO
+                 MOVE 'N' TO WS-ORG-VALID
+              ELSE
+                 EXEC SQL
+                     SELECT COUNT(*)
+                         INTO :WS-DEPT-EXIST-COUNT
+                         FROM DEPARTMENT
+                         WHERE DEPTCODE = :PARDPTI
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQLCODE
+                 IF NOT WS-SQL-RETURN-NORMAL
+                    OR WS-DEPT-EXIST-COUNT = 0
+                    MOVE 'PARENT DEPARTMENT CODE DOES NOT EXIST'
+                         TO MSGLINO
+                    MOVE 'N' TO WS-ORG-VALID
+                 END-IF
+              END-IF
+           END-IF.
+
+      ***************************************************
+       INSERT-PARA.
+           PERFORM VALIDATE-ORG-FIELDS-PARA.
+           IF NOT ORG-FIELDS-VALID
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'START' TO WS-PROCESS
+           ELSE
+              EXEC SQL
+                  INSERT INTO DEPARTMENT (DEPTCODE, DEPTDESC,
+                         MGR-EMPID, PARENT-DEPTCODE, CHANGED-BY)
+                         VALUES (:DEPTCDI, :DEPTDSI, :MGREMPI,
+                                 :PARDPTI, :EIBUSERID)
+              END-EXEC
+
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    MOVE 'A' TO WS-AUDIT-ACTION
+                    MOVE SPACES TO WS-AUDIT-OLD-DESC
+                    MOVE DEPTDSI TO WS-AUDIT-NEW-DESC
+                    PERFORM WRITE-AUDIT-PARA
+                    PERFORM WRITE-EXTRACT-FEED-PARA
+                    PERFORM WRITE-DEPT-XLATE-PARA
+                    MOVE SPACES TO ACTIONO
+                    MOVE SPACES TO DEPTCDO
+                    MOVE SPACES TO DEPTDSO
+                    MOVE 'DEPARTMENT CODE INSERTED'
+                         TO MSGLINO
+                 WHEN WS-SQL-RETURN-DUPKEY
+                    MOVE 'DEPARTMENT CODE ALREADY EXIST, TRY AGAIN'
+                         TO MSGLINO
+                 WHEN OTHER
+                    MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
+                    MOVE SPACES TO ACTIONO
+                    MOVE SPACES TO DEPTCDO
+                    MOVE SPACES TO DEPTDSO
+                    MOVE 'INSERT-PARA' TO WS-SQLERR-PARAGRAPH
+                    MOVE DEPTCDI TO WS-SQLERR-KEY
+                    PERFORM LOG-SQL-ERROR-PARA
+              END-EVALUATE
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'START' TO WS-PROCESS
+           END-IF.
+
+      ***************************************************
+       UPDATE-PARA.
+           PERFORM VALIDATE-ORG-FIELDS-PARA.
+           IF NOT ORG-FIELDS-VALID
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'START' TO WS-PROCESS
+           ELSE
+              EXEC SQL
+                  UPDATE DEPARTMENT
+                      SET DEPTCODE = :DEPTCDI,
+                          DEPTDESC = :DEPTDSI,
+                          MGR-EMPID = :MGREMPI,
+                          PARENT-DEPTCODE = :PARDPTI,
+                          CHANGED-BY = :EIBUSERID
+                      WHERE DEPTCODE = :DEPTCDI
+              END-EXEC
+
+              MOVE SQLCODE TO WS-SQLCODE
+              EVALUATE TRUE
+                 WHEN WS-SQL-RETURN-NORMAL
+                    MOVE 'C' TO WS-AUDIT-ACTION
+                    MOVE WS-DESC TO WS-AUDIT-OLD-DESC
+                    MOVE DEPTDSI TO WS-AUDIT-NEW-DESC
+                    PERFORM WRITE-AUDIT-PARA
+                    PERFORM WRITE-EXTRACT-FEED-PARA
+                    PERFORM WRITE-DEPT-XLATE-PARA
+                    MOVE SPACES TO ACTIONO
+                    MOVE SPACES TO DEPTCDO
+                    MOVE SPACES TO DEPTDSO
+                    MOVE 'DEPARTMENT CODE UPDATED'
+                         TO MSGLINO
+                 WHEN WS-SQL-RETURN-NO-ENTRY
+                    MOVE 'DEPARTMENT CODE DOES NOT EXIST, TRY AGAIN'
+                         TO MSGLINO
+                 WHEN OTHER
+                    MOVE 'DB2 ERROR OCCURED, TRY AGAIN' TO MSGLINO
+                    MOVE SPACES TO ACTIONO
+                    MOVE SPACES TO DEPTCDO
+                    MOVE SPACES TO DEPTDSO
+                    MOVE 'UPDATE-PARA' TO WS-SQLERR-PARAGRAPH
+                    MOVE DEPTCDI TO WS-SQLERR-KEY
+                    PERFORM LOG-SQL-ERROR-PARA
+              END-EVALUATE
+              MOVE 'N' TO WS-INPUT
+              MOVE ZEROES TO WS-ENTRY
+              MOVE 'START' TO WS-PROCESS
+           END-IF.
