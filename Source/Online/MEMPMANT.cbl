@@ -48,12 +48,28 @@
            05 WS-EMPNM                 PIC X(50).
            05 WS-DEPTDS                PIC X(50).
            05 WS-DESGDS                PIC X(50).
-           05 WS-BASICPAY              PIC 9(05).
-           05 WS-HRAPAY                PIC 9(05).
-           05 WS-GROSSPAY              PIC 9(07).
-           05 WS-LOC                   PIC X(50).
+           05 WS-BASICPAY              PIC 9(05)V99.
+           05 WS-HRAPAY                PIC 9(05)V99.
+           05 WS-GROSSPAY              PIC 9(07)V99.
+           05 WS-LOCCD                 PIC X(05).
+           05 WS-LOCDS                 PIC X(50).
+           05 WS-HIREDT                PIC X(10).
+           05 WS-STATUS                PIC X(01).
+              88 EMP-ACTIVE            VALUE 'A'.
+              88 EMP-INACTIVE          VALUE 'I'.
+           05 WS-OLD-DEPTCD            PIC X(05).
+           05 WS-OLD-DESGCD            PIC X(05).
+           05 WS-XFER-TS               PIC X(21).
+           05 WS-DUP-NAME-COUNT        PIC S9(09) COMP VALUE ZERO.
+           05 WS-DUP-NAME-COUNT-ED     PIC ZZZZ9.
+           05 WS-ABANDON-TS            PIC X(21).
            05 WS-MSG                   PIC X(50).
            05 WS-MCOMM                 PIC X(10) VALUE SPACES.
+           05 WS-SQLERR-TS             PIC X(21).
+           05 WS-SQLERR-PARAGRAPH      PIC X(30).
+           05 WS-SQLERR-KEY            PIC X(30).
+           05 WS-XTRCT-TS              PIC X(21).
+           05 WS-XTRCT-ACTION          PIC X(01).
 
        01  WS-SWITCHES.
            05  WS-ACT                      PIC X(1).
@@ -78,6 +94,11 @@
                88  DEPT-NOTFND                      VALUE 'N'.
                88  DEPT-DBERR                       VALUE 'E'.
 
+           05  WS-LOCVAL                   PIC X(1).
+               88  LOC-EXIST                        VALUE 'F'.
+               88  LOC-NOTFND                       VALUE 'N'.
+               88  LOC-DBERR                        VALUE 'E'.
+
        01  WS-COMMAREA. 
            05 WS-EMPCD                 PIC X(08) VALUE SPACES.
            05 WS-DEPTCD                PIC X(05).
@@ -121,6 +142,18 @@
            MOVE "C" TO COMMAND.
            CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
                                        CONNECT-STATUS.
+
+           IF CONNECT-STATUS NOT = ZERO
+              MOVE 'DATABASE UNAVAILABLE - TRY AGAIN LATER' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+
            IF EIBAID = DFHPF3
               MOVE 'EXIT FROM EMPLOYEE MASTER MAINTENANCE' TO WS-MSG
                EXEC CICS
@@ -128,14 +161,25 @@
                     ERASE
                     FREEKB
                END-EXEC
-               
+
+               IF EIBCALEN NOT = 0
+                  AND (ACTION NOT = SPACES OR ENTRYT > 0)
+                  PERFORM LOG-ABANDONED-SESSION-PARA
+               END-IF
+
                EXEC CICS RETURN
                     TRANSID('EMPM')
                END-EXEC
 
-           END-IF. 
+           END-IF.
+
+           IF EIBAID = DFHPF7
+              EXEC CICS XCTL PROGRAM('EMPSRCH')
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+           END-IF.
       *
-           IF EIBCALEN = 0 
+           IF EIBCALEN = 0
               MOVE 'START' TO WS-PROCESS
               MOVE SPACES TO WS-MSG
               EXEC CICS
@@ -148,13 +192,31 @@
            ELSE
               MOVE DFHCOMMAREA TO WS-COMMAREA
 
-              PERFORM RECEIVE-MAP-PARA
-              PERFORM VALIDATE-ACTION-PARA
+              IF PROCESS = 'SELECT'
+      *           WS-EMPCD/WS-ACTION were just set to these same
+      *           EMPCD/ACTION values by the MOVE DFHCOMMAREA above,
+      *           so VALIDATE-ACTION-PARA/PROCESS-PARA's own "did this
+      *           change?" guards (WS-ACTION/WS-EMPCD vs ACTIONI/
+      *           EMPCDI) would see no change and skip the lookup -
+      *           blank them first so those guards fire as they would
+      *           for a genuinely new keystroke.
+                 MOVE SPACES TO WS-EMPCD
+                 MOVE SPACES TO WS-ACTION
+                 MOVE EMPCD TO EMPCDI
+                 MOVE 'C'   TO ACTIONI
+                 PERFORM VALIDATE-ACTION-PARA
+                 IF VALID-ACTION
+                    PERFORM PROCESS-PARA
+                 END-IF
+              ELSE
+                 PERFORM RECEIVE-MAP-PARA
+                 PERFORM VALIDATE-ACTION-PARA
 
-              IF VALID-ACTION 
-                 PERFORM PROCESS-PARA
+                 IF VALID-ACTION
+                    PERFORM PROCESS-PARA
+                 END-IF
               END-IF
-           END-IF. 
+           END-IF.
 
            PERFORM SEND-MAP-PARA.
 
@@ -196,17 +258,32 @@
                     MOVE 'Y'    TO WS-INPUT
                  END-IF
                  IF DEPTCDI = SPACES OR DEPTCDI NOT = WS-DEPTCD OR
-                    DESGCDI = SPACES OR DESGCDI NOT = WS-DESGCD
+                    DESGCDI = SPACES OR DESGCDI NOT = WS-DESGCD OR
+                    LOCI = SPACES OR LOCI NOT = WS-LOCCD
                     IF DEPTCDI = SPACES OR DEPTCDI NOT = WS-DEPTCD
-                       MOVE DEPTCDI TO WS-DEPTCD  
-                       PERFORM DEPTCODE-DETAILS  
+                       MOVE DEPTCDI TO WS-DEPTCD
+                       PERFORM DEPTCODE-DETAILS
                     END-IF
                     IF DESGCDI = SPACES OR DESGCDI NOT = WS-DESGCD
                        MOVE DESGCDI TO WS-DESGCD
-                       PERFORM DESGCODE-DETAILS  
-                    END-IF     
+                       PERFORM DESGCODE-DETAILS
+                    END-IF
+                    IF LOCI = SPACES OR LOCI NOT = WS-LOCCD
+                       MOVE LOCI TO WS-LOCCD
+                       PERFORM LOCCODE-DETAILS
+                    END-IF
                     PERFORM SEND-MAP-PARA
-                 END-IF   
+                 END-IF
+                 IF HIREDTI = SPACES
+                    PERFORM VALIDATE-HIREDT-PARA
+                 ELSE
+                    MOVE HIREDTI TO WS-HIREDT
+                 END-IF
+                 IF STATUSI = SPACES
+                    MOVE 'A' TO STATUSI WS-STATUS
+                 ELSE
+                    PERFORM VALIDATE-STATUS-PARA
+                 END-IF
               END-IF
 
               EVALUATE ACTIONI
@@ -214,8 +291,8 @@
                      PERFORM INSERT-PARA
                   WHEN 'C'   
                      PERFORM UPDATE-PARA
-                  WHEN 'D'  
-                     PERFORM DELETE-PARA
+                  WHEN 'D'
+                     PERFORM CONFIRM-DELETE-PARA
               END-EVALUATE
            END-IF.
 
@@ -272,9 +349,12 @@
            MOVE WS-EMPNM    TO EMPNMO
            MOVE WS-DEPTCD   TO DEPTCDO
            PERFORM DEPTCODE-DETAILS
-           MOVE WS-DESGCD   TO DESGCDO  
+           MOVE WS-DESGCD   TO DESGCDO
            PERFORM DESGCODE-DETAILS
-           MOVE WS-LOC      TO LOCO.
+           MOVE WS-LOCCD    TO LOCO
+           PERFORM LOCCODE-DETAILS
+           MOVE WS-HIREDT   TO HIREDTO
+           MOVE WS-STATUS   TO STATUSO.
 
       ***************************************************
        VALIDATE-ACTION-PARA.
@@ -320,6 +400,28 @@
               MOVE 'N'    TO WS-INPUT
            END-IF.
 
+      ***************************************************
+       VALIDATE-HIREDT-PARA.
+           IF HIREDTI = SPACES AND ACTION NOT = 'D'
+              MOVE 'ENTER HIRE DATE (YYYY-MM-DD)' TO MSGLINO
+              MOVE 'HIREDT' TO WS-PROCESS
+              MOVE -1       TO HIREDTL
+              MOVE 'N'      TO WS-INPUT
+           END-IF.
+
+      ***************************************************
+       VALIDATE-STATUS-PARA.
+           IF STATUSI NOT = 'A' AND STATUSI NOT = 'I'
+              AND ACTION NOT = 'D'
+              MOVE 'STATUS MUST BE A (ACTIVE) OR I (INACTIVE)'
+                   TO MSGLINO
+              MOVE 'STATUS' TO WS-PROCESS
+              MOVE -1       TO STATUSL
+              MOVE 'N'      TO WS-INPUT
+           ELSE
+              MOVE STATUSI TO WS-STATUS
+           END-IF.
+
       ***************************************************
        INITIALIZE-FIELD-PARA.
 
@@ -333,7 +435,10 @@
 	   MOVE ZEROES TO BASPAYO WS-BASICPAY
            MOVE ZEROES TO HRAPAYO WS-HRAPAY
            MOVE ZEROES TO GRSPAYO WS-GROSSPAY
-           MOVE SPACES TO LOCO    WS-LOC 
+           MOVE SPACES TO LOCO    WS-LOCCD
+           MOVE SPACES TO LOCDSO  WS-LOCDS
+           MOVE SPACES TO HIREDTO WS-HIREDT
+           MOVE SPACES TO STATUSO WS-STATUS
            MOVE ZEROES TO WS-ENTRY
            MOVE -1 TO ACTIONL
            MOVE 'N' TO WS-INPUT    
@@ -371,23 +476,28 @@
 	         MOVE ZEROES TO BASPAYO WS-BASICPAY
                  MOVE ZEROES TO HRAPAYO WS-HRAPAY
                  MOVE ZEROES TO GRSPAYO WS-GROSSPAY 
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO                   
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO
                  MOVE 'ERROR' TO WS-PROCESS
                  MOVE 'E' TO WS-DESGVAL
                  PERFORM INITIALIZE-FIELD-PARA
-           END-EVALUATE.  
+                 MOVE 'DESGCODE-DETAILS' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
 
       ***************************************************
         EMPCODE-VALIDATE.
 
            EXEC SQL
-               SELECT EMPNAME, DEPTCODE, DESGCODE, LOCATION  
-                   INTO :WS-EMPNM, :WS-DEPTCD, 
-                        :WS-DESGCD, :WS-LOC   
+               SELECT EMPNAME, DEPTCODE, DESGCODE, LOCATION,
+                      HIREDT, STATUS
+                   INTO :WS-EMPNM, :WS-DEPTCD,
+                        :WS-DESGCD, :WS-LOCCD,
+                        :WS-HIREDT, :WS-STATUS
                    FROM EMPLOYEE
                    WHERE EMPID = :WS-EMPCD
-           END-EXEC.  
+           END-EXEC.
 
            MOVE SQLCODE TO WS-SQLCODE.                 
            EVALUATE TRUE                                                        
@@ -399,12 +509,15 @@
                  MOVE 'EMPLOYEE CODE DOES NOT EXIST' 
                       TO MSGLINO                                       
                  MOVE 'N' TO WS-EMPVAL
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO                   
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO
                  MOVE 'ERROR' TO WS-PROCESS
                  MOVE 'E' TO WS-EMPVAL
                  PERFORM INITIALIZE-FIELD-PARA
-           END-EVALUATE.  
+                 MOVE 'EMPCODE-VALIDATE' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
 
       ***************************************************
         DEPTCODE-DETAILS.
@@ -428,85 +541,277 @@
                       TO MSGLINO                                       
                  MOVE 'N' TO WS-DEPTVAL
                  MOVE SPACES  TO DEPTDSO
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO                   
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO
                  MOVE 'ERROR' TO WS-PROCESS
                  MOVE 'E' TO WS-DEPTVAL
                  PERFORM INITIALIZE-FIELD-PARA
-           END-EVALUATE.  
+                 MOVE 'DEPTCODE-DETAILS' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+
+      ***************************************************
+        LOCCODE-DETAILS.
+
+           EXEC SQL
+               SELECT LOCDESC
+                   INTO :WS-LOCDS
+                   FROM LOCATION
+                   WHERE LOCCODE = :WS-LOCCD
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'LOCATION CODE FOUND'
+                      TO MSGLINO
+                 MOVE 'F' TO WS-LOCVAL
+                 MOVE WS-LOCDS   TO LOCDSO
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LOCATION CODE DOES NOT EXIST'
+                      TO MSGLINO
+                 MOVE 'N' TO WS-LOCVAL
+                 MOVE SPACES  TO LOCDSO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO
+                 MOVE 'ERROR' TO WS-PROCESS
+                 MOVE 'E' TO WS-LOCVAL
+                 PERFORM INITIALIZE-FIELD-PARA
+                 MOVE 'LOCCODE-DETAILS' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE.
+
+      ***************************************************
+      *    First pass just shows the message and sets up for a second
+      *    ENTER; the actual delete does not run until the operator
+      *    confirms. PF3 from here falls through to the existing
+      *    exit-transaction logic in MAIN-PARA and cancels it.
+       CONFIRM-DELETE-PARA.
+           IF WS-ENTRY = 1
+              MOVE 'PRESS ENTER TO CONFIRM DELETE, PF3 TO CANCEL'
+                   TO MSGLINO
+              ADD 1    TO WS-ENTRY
+              MOVE 'N' TO WS-INPUT
+           ELSE
+              PERFORM DELETE-PARA
+           END-IF.
 
       ***************************************************
+      *    Terminated, not physically deleted - sets STATUS to 'I'
+      *    and keeps the row so a rehired EMPID still links back to
+      *    its DEPTCODE/DESGCODE/LOCATION history instead of being
+      *    an orphaned ID with no prior record.
        DELETE-PARA.
 
            EXEC SQL
-               DELETE FROM EMPLOYEE
+               UPDATE EMPLOYEE
+                   SET STATUS = 'I',
+                       CHANGED-BY = :EIBUSERID
                    WHERE EMPID = :EMPCDI
-           END-EXEC.           
+           END-EXEC.
 
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'EMPLOYEE CODE DELETED' 
-                      TO MSGLINO   
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'EMPLOYEE CODE TERMINATED'
+                      TO MSGLINO
+                 MOVE 'D' TO WS-XTRCT-ACTION
+                 PERFORM WRITE-EXTRACT-FEED-PARA
                  PERFORM INITIALIZE-FIELD-PARA
               WHEN WS-SQL-RETURN-NO-ENTRY                                      
                  MOVE 'EMPLOYEE CODE DOES NOT EXIST, TRY AGAIN' 
                       TO MSGLINO                    
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN DELETE' TO MSGLINO  
-                 PERFORM INITIALIZE-FIELD-PARA 
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN DELETE' TO MSGLINO
+                 PERFORM INITIALIZE-FIELD-PARA
+                 MOVE 'DELETE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
            END-EVALUATE.
            PERFORM INITIALIZE-FIELD-PARA.
 
       ***************************************************
        INSERT-PARA.
 
+           IF NOT DEPT-EXIST OR NOT DESG-EXIST OR NOT LOC-EXIST
+              MOVE 'DEPT/DESG/LOC CODE NOT VALIDATED, CANNOT INSERT'
+                   TO MSGLINO
+           ELSE
            EXEC SQL
-               INSERT INTO EMPLOYEE 
-               (EMPID, EMPNAME, DEPTCODE, DESGCODE, LOCATION) 
-                      VALUES 
-               (:EMPCDI, :EMPNMI, :DEPTCDI, :DESGCDI, 
-                :LOCI)
-           END-EXEC.           
-
-           MOVE SQLCODE TO WS-SQLCODE.    
-             
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'EMPLOYEE CODE INSERTED' 
-                      TO MSGLINO   
-              WHEN WS-SQL-RETURN-DUPKEY                                      
-                 MOVE 'EMPLOYEE CODE ALREADY EXIST, TRY AGAIN' 
-                      TO MSGLINO              
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN INSERT' TO MSGLINO                  
-           END-EVALUATE.
+               INSERT INTO EMPLOYEE
+               (EMPID, EMPNAME, DEPTCODE, DESGCODE, LOCATION,
+                HIREDT, STATUS, CHANGED-BY)
+                      VALUES
+               (:EMPCDI, :EMPNMI, :DEPTCDI, :DESGCDI,
+                :LOCI, :HIREDTI, :STATUSI, :EIBUSERID)
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 PERFORM CHECK-DUP-NAME-PARA
+                 IF WS-DUP-NAME-COUNT > 0
+                    MOVE WS-DUP-NAME-COUNT TO WS-DUP-NAME-COUNT-ED
+                    STRING 'EMPLOYEE CODE INSERTED, WARNING - '
+                       WS-DUP-NAME-COUNT-ED DELIMITED BY SIZE
+                       ' OTHER EMPLOYEE(S) ALREADY NAMED '
+                           DELIMITED BY SIZE
+                       EMPNMI DELIMITED BY SIZE
+                       INTO MSGLINO
+                 ELSE
+                    MOVE 'EMPLOYEE CODE INSERTED'
+                         TO MSGLINO
+                 END-IF
+                 MOVE 'A' TO WS-XTRCT-ACTION
+                 PERFORM WRITE-EXTRACT-FEED-PARA
+              WHEN WS-SQL-RETURN-DUPKEY
+                 MOVE 'EMPLOYEE CODE ALREADY EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN INSERT' TO MSGLINO
+                 MOVE 'INSERT-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE
+           END-IF.
 
            PERFORM INITIALIZE-FIELD-PARA.
 
+      ***************************************************
+      *    Informational only - a matching EMPNAME elsewhere in
+      *    EMPLOYEE does not block the insert, it just flags it so
+      *    the clerk can double check before moving on.
+       CHECK-DUP-NAME-PARA.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-DUP-NAME-COUNT
+                   FROM EMPLOYEE
+                   WHERE EMPNAME = :EMPNMI
+                     AND EMPID NOT = :EMPCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF NOT WS-SQL-RETURN-NORMAL
+              MOVE ZERO TO WS-DUP-NAME-COUNT
+           END-IF.
+
       ***************************************************
        UPDATE-PARA.
 
+           IF NOT DEPT-EXIST OR NOT DESG-EXIST OR NOT LOC-EXIST
+              MOVE 'DEPT/DESG/LOC CODE NOT VALIDATED, CANNOT UPDATE'
+                   TO MSGLINO
+           ELSE
+           PERFORM WRITE-TRANSFER-HISTORY-PARA
+
            EXEC SQL
-               UPDATE EMPLOYEE 
-                   SET 
+               UPDATE EMPLOYEE
+                   SET
                        EMPNAME  = :EMPNMI,
-                       DEPTCODE = :DEPTCDI, 
-                       DESGCODE = :DESGCDI, 
-                       LOCATION = :LOCI
+                       DEPTCODE = :DEPTCDI,
+                       DESGCODE = :DESGCDI,
+                       LOCATION = :LOCI,
+                       HIREDT   = :HIREDTI,
+                       STATUS   = :STATUSI,
+                       CHANGED-BY = :EIBUSERID
                    WHERE EMPID = :EMPCDI
-           END-EXEC.       
-    
-           MOVE SQLCODE TO WS-SQLCODE.                 
-           EVALUATE TRUE                                                        
-              WHEN WS-SQL-RETURN-NORMAL     
-                 MOVE 'EMPLOYEE CODE UPDATED' 
-                      TO MSGLINO   
-              WHEN WS-SQL-RETURN-NO-ENTRY                                      
-                 MOVE 'EMPLOYEE CODE DOES NOT EXIST, TRY AGAIN' 
-                      TO MSGLINO                    
-              WHEN OTHER                                                        
-                 MOVE 'DB2 ERROR OCCURED IN UPDATE' TO MSGLINO                   
-           END-EVALUATE.
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'EMPLOYEE CODE UPDATED'
+                      TO MSGLINO
+                 MOVE 'C' TO WS-XTRCT-ACTION
+                 PERFORM WRITE-EXTRACT-FEED-PARA
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'EMPLOYEE CODE DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN UPDATE' TO MSGLINO
+                 MOVE 'UPDATE-PARA' TO WS-SQLERR-PARAGRAPH
+                 MOVE EMPCDI TO WS-SQLERR-KEY
+                 PERFORM LOG-SQL-ERROR-PARA
+           END-EVALUATE
+           END-IF.
 
            PERFORM INITIALIZE-FIELD-PARA.
+
+      ***************************************************
+      *    Re-reads EMPLOYEE's currently-committed DEPTCODE/DESGCODE
+      *    (not the WS working copies, which the on-screen
+      *    re-validation above may already have advanced to the new
+      *    values) so a changed assignment is logged with a true
+      *    before/after pair and an effective date, instead of only
+      *    ever showing the latest assignment.
+       WRITE-TRANSFER-HISTORY-PARA.
+           EXEC SQL
+               SELECT DEPTCODE, DESGCODE
+                   INTO :WS-OLD-DEPTCD, :WS-OLD-DESGCD
+                   FROM EMPLOYEE
+                   WHERE EMPID = :EMPCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQL-RETURN-NORMAL
+              AND (WS-OLD-DEPTCD NOT = DEPTCDI
+               OR  WS-OLD-DESGCD NOT = DESGCDI)
+              MOVE FUNCTION CURRENT-DATE TO WS-XFER-TS
+              EXEC SQL
+                  INSERT INTO EMPLOYEE_TRANSFER_HISTORY
+                      (EMPID, OLD-DEPTCODE, OLD-DESGCODE,
+                       NEW-DEPTCODE, NEW-DESGCODE, EFFECTIVE-TS)
+                      VALUES (:EMPCDI, :WS-OLD-DEPTCD, :WS-OLD-DESGCD,
+                              :DEPTCDI, :DESGCDI, :WS-XFER-TS)
+              END-EXEC
+           END-IF.
+
+      ***************************************************
+      *    Feeds the HR data warehouse nightly extract instead of
+      *    making it reload all of EMPLOYEE.
+       WRITE-EXTRACT-FEED-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-XTRCT-TS.
+
+           EXEC SQL
+               INSERT INTO HR_EXTRACT_FEED
+                   (SOURCE-TABLE, SOURCE-KEY, CHANGE-ACTION,
+                    CHANGE-TS)
+                   VALUES ('EMPLOYEE', :EMPCDI, :WS-XTRCT-ACTION,
+                           :WS-XTRCT-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Records what was in flight (ACTION/PROCESS/ENTRYT from the
+      *    commarea the operator was about to continue with) so an
+      *    abandoned add/change is distinguishable from a completed one.
+       LOG-ABANDONED-SESSION-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-ABANDON-TS.
+
+           EXEC SQL
+               INSERT INTO MAINTENANCE_ABANDON_LOG
+                   (PROGRAM-NAME, IN-PROGRESS-ACTION,
+                    IN-PROGRESS-PROCESS, ENTRY-COUNT,
+                    ABANDONED-BY, ABANDONED-TERM, ABANDONED-TS)
+                   VALUES ('MEMPMANT', :ACTION, :PROCESS,
+                           :ENTRYT, :EIBUSERID, :EIBTRMID,
+                           :WS-ABANDON-TS)
+           END-EXEC.
+
+      ***************************************************
+      *    Persistent trail for every WS-SQL-RETURN-ERROR/TIMEOUT
+      *    WHEN OTHER branch, so a DB2 failure leaves something to
+      *    review after the DISPLAY/transient message is long gone.
+       LOG-SQL-ERROR-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SQLERR-TS.
+
+           EXEC SQL
+               INSERT INTO SQL_ERROR_LOG
+                   (PROGRAM-NAME, PARAGRAPH-NAME, SQLCODE-VALUE,
+                    ERROR-KEY, ERROR-TS)
+                   VALUES ('MEMPMANT', :WS-SQLERR-PARAGRAPH,
+                           :WS-SQLCODE, :WS-SQLERR-KEY,
+                           :WS-SQLERR-TS)
+           END-EXEC.
