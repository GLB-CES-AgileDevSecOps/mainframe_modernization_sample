@@ -0,0 +1,239 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPSRCH.
+       AUTHOR. ATOS SYNTEL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ***************************************************
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-DESC                PIC X(20) VALUE 'EMP SEARCH'.
+
+       01  WS-TEMP.
+           05 WS-MSG                   PIC X(50).
+
+       01  WS-PAGE-SIZE                PIC 9(02) VALUE 10.
+
+       01  WS-SRCH-PATTERN              PIC X(32).
+       01  WS-ROW-COUNT                 PIC 9(02) VALUE ZEROES.
+       01  WS-IDX                       PIC 9(02).
+       01  WS-SEL-IDX                   PIC 9(02).
+
+       01  WS-RESULT-TABLE.
+           05 WS-RES-LINE OCCURS 10 TIMES.
+              10 WS-RES-EMPID           PIC X(08).
+              10 WS-RES-EMPNAME         PIC X(50).
+
+       01  WS-COMMAREA.
+           05 WS-SRCH-NAME               PIC X(30) VALUE SPACES.
+
+       01  WS-MEMP-COMMAREA.
+           05 WS-MEMP-EMPCD             PIC X(08).
+           05 WS-MEMP-DEPTCD            PIC X(05).
+           05 WS-MEMP-DESGCD            PIC X(05).
+           05 WS-MEMP-ACTION            PIC X(01).
+           05 WS-MEMP-CRUD-FLAG         PIC X(01).
+           05 WS-MEMP-ENTRYT            PIC 9(02).
+           05 WS-MEMP-PROCESS           PIC X(10).
+
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+       01  ALIAS-NAME                  PIC X(32).
+       01  COMMAND                     PIC X(1).
+       01  CONNECT-STATUS              PIC 9(6).
+
+           COPY SQLCA.
+
+           COPY SQLAN.
+           COPY DFHAID.
+
+           COPY EMPSRCH.
+      ***************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           05 LS-SRCH-NAME               PIC X(30).
+      ***************************************************
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE "Murach" TO ALIAS-NAME.
+           MOVE "C" TO COMMAND.
+           CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
+                                       CONNECT-STATUS.
+      *
+           IF EIBAID = DFHPF3
+              MOVE 'EXIT FROM EMPLOYEE SEARCH' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+                   TRANSID('MEMP')
+              END-EXEC
+           END-IF.
+
+           IF EIBCALEN = 0
+              MOVE SPACES TO WS-COMMAREA
+              MOVE SPACES TO MSGLINO
+              MOVE SPACES TO SRCHNMO
+           ELSE
+              EXEC CICS RECEIVE MAP('EMPSRCH')
+                   MAPSET('EMPSRCH')
+                   INTO(EMPSRCHI)
+                   RESP(RESPONSE-CODE)
+              END-EXEC
+              IF EIBAID = DFHPF5
+                 PERFORM SELECT-PARA
+              ELSE
+                 IF SRCHNMI = SPACES
+                    MOVE 'ENTER A NAME OR PARTIAL NAME TO SEARCH'
+                         TO MSGLINO
+                 ELSE
+                    MOVE SRCHNMI TO WS-SRCH-NAME
+                    PERFORM SEARCH-PARA
+                 END-IF
+              END-IF
+           END-IF.
+
+           PERFORM SEND-MAP-PARA.
+
+           EXEC CICS RETURN TRANSID('EMPS')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+      ***************************************************
+       SEARCH-PARA.
+
+           STRING '%' DELIMITED BY SIZE
+                  WS-SRCH-NAME DELIMITED BY SPACE
+                  '%' DELIMITED BY SIZE
+                  INTO WS-SRCH-PATTERN.
+
+           EXEC SQL
+               DECLARE CUR-EMP-SRCH CURSOR FOR
+                   SELECT EMPID, EMPNAME
+                       FROM EMPLOYEE
+                       WHERE EMPNAME LIKE :WS-SRCH-PATTERN
+                       ORDER BY EMPNAME
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-EMP-SRCH END-EXEC.
+
+           MOVE ZEROES TO WS-ROW-COUNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              EXEC SQL
+                  FETCH CUR-EMP-SRCH
+                      INTO :WS-RES-EMPID(WS-IDX),
+                           :WS-RES-EMPNAME(WS-IDX)
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF WS-SQL-RETURN-NORMAL
+                 ADD 1 TO WS-ROW-COUNT
+              ELSE
+                 MOVE SPACES TO WS-RES-EMPID(WS-IDX)
+                 MOVE SPACES TO WS-RES-EMPNAME(WS-IDX)
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CUR-EMP-SRCH END-EXEC.
+
+           IF WS-ROW-COUNT > 0
+              MOVE SPACES TO MSGLINO
+           ELSE
+              MOVE 'NO EMPLOYEE NAME MATCHES THAT SEARCH' TO MSGLINO
+           END-IF.
+
+           PERFORM MOVE-TABLE-TO-SCREEN-PARA.
+
+      ***************************************************
+      *    Operator marks one result row with any character in SEL
+      *    and presses PF5 - finds that row's EMPID and passes it on
+      *    to MEMPMANT the same way an operator who already knew the
+      *    code would have typed it in directly.
+       SELECT-PARA.
+           MOVE ZEROES TO WS-IDX.
+           PERFORM VARYING WS-SEL-IDX FROM 1 BY 1
+                   UNTIL WS-SEL-IDX > WS-PAGE-SIZE
+              IF PICKI(WS-SEL-IDX) NOT = SPACES
+                 AND SIDI(WS-SEL-IDX) NOT = SPACES
+                 MOVE WS-SEL-IDX TO WS-IDX
+              END-IF
+           END-PERFORM.
+
+           IF WS-IDX = ZEROES
+              MOVE 'MARK A ROW WITH ANY CHARACTER, THEN PRESS PF5'
+                   TO MSGLINO
+           ELSE
+              MOVE SIDI(WS-IDX)  TO WS-MEMP-EMPCD
+              MOVE SPACES        TO WS-MEMP-DEPTCD
+              MOVE SPACES        TO WS-MEMP-DESGCD
+              MOVE 'C'           TO WS-MEMP-ACTION
+              MOVE SPACES        TO WS-MEMP-CRUD-FLAG
+              MOVE ZEROES        TO WS-MEMP-ENTRYT
+              MOVE 'SELECT'      TO WS-MEMP-PROCESS
+              EXEC CICS XCTL PROGRAM('MEMPMANT')
+                   COMMAREA(WS-MEMP-COMMAREA)
+                   LENGTH(LENGTH OF WS-MEMP-COMMAREA)
+              END-EXEC
+           END-IF.
+
+      ***************************************************
+       MOVE-TABLE-TO-SCREEN-PARA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PAGE-SIZE
+              MOVE WS-RES-EMPID(WS-IDX)   TO SIDO(WS-IDX)
+              MOVE WS-RES-EMPNAME(WS-IDX) TO SNMO(WS-IDX)
+           END-PERFORM.
+
+      ***************************************************
+       SEND-MAP-PARA.
+           MOVE 'EMPLOYEE SEARCH - PF5 SELECT, PF3 EXIT'
+                TO TITLEO.
+           IF EIBCALEN = 0
+              EXEC CICS SEND MAP('EMPSRCH')
+                MAPSET('EMPSRCH')
+                FROM(EMPSRCHO)
+                ERASE
+              END-EXEC
+           ELSE
+              EXEC CICS SEND MAP('EMPSRCH')
+                MAPSET('EMPSRCH')
+                FROM(EMPSRCHO)
+                DATAONLY
+              END-EXEC
+           END-IF.
