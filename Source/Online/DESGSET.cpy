@@ -50,30 +50,66 @@
             05 DESGCDA              PIC X.
           02 FILLER           PIC X(2).
           02 DESGCDI              PIC X(5).
+          02 CLONECDL              PIC S9(4) COMP.
+          02 CLONECDF              PIC X.
+          02 FILLER REDEFINES CLONECDF.
+            05 CLONECDA              PIC X.
+          02 FILLER           PIC X(2).
+          02 CLONECDI              PIC X(5).
           02 DESGDSL              PIC S9(4) COMP.
           02 DESGDSF              PIC X.
           02 FILLER REDEFINES DESGDSF.
             05 DESGDSA              PIC X.
           02 FILLER           PIC X(2).
           02 DESGDSI              PIC X(50).
+          02 LNGCDL              PIC S9(4) COMP.
+          02 LNGCDF              PIC X.
+          02 FILLER REDEFINES LNGCDF.
+            05 LNGCDA              PIC X.
+          02 FILLER           PIC X(2).
+          02 LNGCDI              PIC X(2).
+          02 LDESCL              PIC S9(4) COMP.
+          02 LDESCF              PIC X.
+          02 FILLER REDEFINES LDESCF.
+            05 LDESCA              PIC X.
+          02 FILLER           PIC X(2).
+          02 LDESCI              PIC X(50).
           02 BASPAYL              PIC S9(4) COMP.
           02 BASPAYF              PIC X.
           02 FILLER REDEFINES BASPAYF.
             05 BASPAYA              PIC X.
           02 FILLER           PIC X(2).
-          02 BASPAYI              PIC 9(5).
+          02 BASPAYI              PIC 9(5)V99.
           02 HRAPAYL              PIC S9(4) COMP.
           02 HRAPAYF              PIC X.
           02 FILLER REDEFINES HRAPAYF.
             05 HRAPAYA              PIC X.
           02 FILLER           PIC X(2).
-          02 HRAPAYI              PIC 9(5).
+          02 HRAPAYI              PIC 9(5)V99.
+          02 CONVPAYL              PIC S9(4) COMP.
+          02 CONVPAYF              PIC X.
+          02 FILLER REDEFINES CONVPAYF.
+            05 CONVPAYA              PIC X.
+          02 FILLER           PIC X(2).
+          02 CONVPAYI              PIC 9(5).
+          02 MEDPAYL              PIC S9(4) COMP.
+          02 MEDPAYF              PIC X.
+          02 FILLER REDEFINES MEDPAYF.
+            05 MEDPAYA              PIC X.
+          02 FILLER           PIC X(2).
+          02 MEDPAYI              PIC 9(5).
+          02 PFDEDL              PIC S9(4) COMP.
+          02 PFDEDF              PIC X.
+          02 FILLER REDEFINES PFDEDF.
+            05 PFDEDA              PIC X.
+          02 FILLER           PIC X(2).
+          02 PFDEDI              PIC 9(5).
           02 GRSPAYL              PIC S9(4) COMP.
           02 GRSPAYF              PIC X.
           02 FILLER REDEFINES GRSPAYF.
             05 GRSPAYA              PIC X.
           02 FILLER           PIC X(2).
-          02 GRSPAYI              PIC 9(7).
+          02 GRSPAYI              PIC 9(7)V99.
           02 SYSOUTL              PIC S9(4) COMP.
           02 SYSOUTF              PIC X.
           02 FILLER REDEFINES SYSOUTF.
@@ -101,21 +137,45 @@
           02 DESGCDH              PIC X.
           02 DESGCDO              PIC X(5).
           02 FILLER                PIC X(3).
+          02 CLONECDC              PIC X.
+          02 CLONECDH              PIC X.
+          02 CLONECDO              PIC X(5).
+          02 FILLER                PIC X(3).
           02 DESGDSC              PIC X.
           02 DESGDSH              PIC X.
           02 DESGDSO              PIC X(50).
           02 FILLER                PIC X(3).
+          02 LNGCDC              PIC X.
+          02 LNGCDH              PIC X.
+          02 LNGCDO              PIC X(2).
+          02 FILLER                PIC X(3).
+          02 LDESCC              PIC X.
+          02 LDESCH              PIC X.
+          02 LDESCO              PIC X(50).
+          02 FILLER                PIC X(3).
           02 BASPAYC              PIC X.
           02 BASPAYH              PIC X.
-          02 BASPAYO              PIC 9(5).
+          02 BASPAYO              PIC 9(5)V99.
           02 FILLER                PIC X(3).
           02 HRAPAYC              PIC X.
           02 HRAPAYH              PIC X.
-          02 HRAPAYO              PIC 9(5).
+          02 HRAPAYO              PIC 9(5)V99.
+          02 FILLER                PIC X(3).
+          02 CONVPAYC              PIC X.
+          02 CONVPAYH              PIC X.
+          02 CONVPAYO              PIC 9(5).
+          02 FILLER                PIC X(3).
+          02 MEDPAYC              PIC X.
+          02 MEDPAYH              PIC X.
+          02 MEDPAYO              PIC 9(5).
+          02 FILLER                PIC X(3).
+          02 PFDEDC              PIC X.
+          02 PFDEDH              PIC X.
+          02 PFDEDO              PIC 9(5).
           02 FILLER                PIC X(3).
           02 GRSPAYC              PIC X.
           02 GRSPAYH              PIC X.
-          02 GRSPAYO              PIC 9(7).
+          02 GRSPAYO              PIC 9(7)V99.
           02 FILLER                PIC X(3).
           02 SYSOUTC              PIC X.
           02 SYSOUTH              PIC X.
