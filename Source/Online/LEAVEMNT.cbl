@@ -0,0 +1,453 @@
+      *Copyright Â© 2019-2020, 2021 ATOS SYNTEL, INC. and affiliates.
+      *All Rights Reserved. This software (the "Software") is a
+      *copyrighted work owned by Atos Syntel, Inc. and its affiliates.
+      *Nothing contained in this notice may be interpreted as an
+      *assignment of the ownership of the copyright pertaining to the
+      *Software.
+      *
+      *If you (the "Customer") have received the Software as part of a
+      *Deliverable under the applicable contract, or Master Service
+      *Agreement, or equivalent (the "Contract"), then the Software is
+      *being licensed to the Customer under the relevant Intellectual
+      *Property provisions governing Atos Syntel Background
+      *Intellectual Property in the Contract (the "IP Clause"), and the
+      *Customer's use of the Software is governed by the IP Clause. The
+      *Software is made available to the Customer solely for the
+      *purpose contained in the IP CLAUSE. Any reproduction or
+      *redistribution of the Software not in accordance with the IP
+      *Clause is expressly prohibited.
+      *
+      *WITHOUT LIMITING THE FOREGOING, COPYING OR REPRODUCTION OF THE
+      *SOFTWARE TO ANY OTHER SERVER OR LOCATION FOR FURTHER
+      *REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PROHIBITED, UNLESS
+      *SUCH REPRODUCTION OR REDISTRIBUTION IS EXPRESSLY PERMITTED BY
+      *THE IP CLAUSE.
+      *
+      *THE SOFTWARE IS WARRANTED, IF AT ALL, ONLY ACCORDING TO THE
+      *TERMS OF THE CONTRACT. EXCEPT AS WARRANTED IN THE CONTRACT,
+      *ATOS SYNTEL, INC. AND ITS AFFILIATES HEREBY DISCLAIM ALL
+      *WARRANTIES AND CONDITIONS WITH REGARD TO THE SOFTWARE, INCLUDING
+      *ALL WARRANTIES AND CONDITIONS OF MERCHANTABILITY, WHETHER
+      *EXPRESS, IMPLIED OR STATUTORY, FITNESS FOR A PARTICULAR PURPOSE,
+      *TITLE AND NON-INFRINGEMENT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVEMNT.
+       AUTHOR. ATOS SYNTEL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ***************************************************
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-DESC                PIC X(20) VALUE 'LEAVE MAINT'.
+
+       01  WS-TEMP.
+           05 WS-MSG                   PIC X(50).
+           05 WS-MCOMM                 PIC X(10) VALUE SPACES.
+           05 WS-ABANDON-TS            PIC X(21).
+           05 WS-EMP-EXIST-COUNT       PIC S9(09) COMP VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-ACT                      PIC X(1).
+               88  VALID-ACTION                     VALUE 'Y'.
+
+           05  WS-INPUT                    PIC X(1).
+               88  VALID-INPUT                      VALUE 'Y'.
+               88  INVALID-INPUT                    VALUE 'N'.
+
+           05  WS-LEAVEVAL                 PIC X(1).
+               88  LEAVE-EXIST                      VALUE 'F'.
+               88  LEAVE-NOTFND                     VALUE 'N'.
+               88  LEAVE-DBERR                      VALUE 'E'.
+
+           05  WS-EMPVAL                   PIC X(1).
+               88  EMP-EXIST                        VALUE 'F'.
+               88  EMP-NOTFND                       VALUE 'N'.
+               88  EMP-DBERR                        VALUE 'E'.
+
+       01  WS-COMMAREA.
+           05 WS-EMPCD                 PIC X(08) VALUE SPACES.
+           05 WS-LVBAL                 PIC 9(03) VALUE ZEROES.
+           05 WS-LVTKN                 PIC 9(03) VALUE ZEROES.
+           05 WS-ACTION                PIC X(01) VALUE SPACES.
+           05 WS-CRUD-FLAG             PIC X(1).
+              88 ADD-REC               VALUE 'C'.
+              88 CHANGE-REC            VALUE 'U'.
+              88 DELETE-REC            VALUE 'D'.
+              88 DISPLAY-REC           VALUE 'R'.
+           05 WS-ENTRY                 PIC 9(02) VALUE ZEROES.
+           05 WS-PROCESS               PIC X(10) VALUE SPACES.
+
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+       01  ALIAS-NAME                  PIC X(32).
+       01  COMMAND                     PIC X(1).
+           COPY LEAVESET.
+       01  CONNECT-STATUS              PIC 9(6).
+
+           COPY SQLCA.
+
+           COPY SQLAN.
+
+           COPY DFHAID.
+      ***************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           05 EMPCD                    PIC X(08).
+           05 LVBAL                    PIC 9(03).
+           05 LVTKN                    PIC 9(03).
+           05 ACTION                   PIC X(01).
+           05 CRUD-FLAG                PIC X(1).
+           05 ENTRYT                   PIC 9(2).
+           05 PROCESS                  PIC X(10).
+      ***************************************************
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           MOVE "Murach" TO ALIAS-NAME.
+           MOVE "C" TO COMMAND.
+           CALL "LIBERCONNECTDB" USING ALIAS-NAME, COMMAND,
+                                       CONNECT-STATUS.
+
+           IF CONNECT-STATUS NOT = ZERO
+              MOVE 'DATABASE UNAVAILABLE - TRY AGAIN LATER' TO WS-MSG
+              EXEC CICS
+                   SEND TEXT FROM(WS-MSG)
+                   ERASE
+                   FREEKB
+              END-EXEC
+              EXEC CICS RETURN
+              END-EXEC
+           END-IF.
+
+           IF EIBAID = DFHPF3
+              MOVE 'EXIT FROM LEAVE MAINTENANCE' TO WS-MSG
+               EXEC CICS
+                    SEND TEXT FROM(WS-MSG)
+                    ERASE
+                    FREEKB
+               END-EXEC
+
+               IF EIBCALEN NOT = 0
+                  AND (ACTION NOT = SPACES OR ENTRYT > 0)
+                  PERFORM LOG-ABANDONED-SESSION-PARA
+               END-IF
+
+               EXEC CICS RETURN
+                    TRANSID('EMPM')
+               END-EXEC
+
+           END-IF.
+      *
+           IF EIBCALEN = 0
+              MOVE 'START' TO WS-PROCESS
+              MOVE SPACES TO WS-MSG
+              EXEC CICS
+                    SEND TEXT FROM(WS-MSG)
+                    ERASE
+                    FREEKB
+              END-EXEC
+              MOVE -1 TO ACTIONL
+           ELSE
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+
+              PERFORM RECEIVE-MAP-PARA
+              PERFORM VALIDATE-ACTION-PARA
+
+              IF VALID-ACTION
+                 PERFORM PROCESS-PARA
+              END-IF
+           END-IF.
+
+           PERFORM SEND-MAP-PARA.
+
+      ***************************************************
+       SEND-MAP-PARA.
+           EXEC CICS SEND MAP('LEAVMNT')
+                MAPSET('LEAVESET')
+                FROM(LEAVMNTO)
+                FREEKB
+           END-EXEC.
+
+           EXEC CICS RETURN TRANSID('LEAV')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+      ***************************************************
+       RECEIVE-MAP-PARA.
+           EXEC CICS RECEIVE MAP('LEAVMNT')
+                MAPSET('LEAVESET')
+                INTO(LEAVMNTI)
+           END-EXEC.
+
+      ***************************************************
+       PROCESS-PARA.
+           IF EMPCDI NOT = WS-EMPCD
+              PERFORM VALIDATE-EMPCD-PARA
+              IF NOT LEAVE-DBERR
+                 PERFORM ACTION-PROCESS-VAL-PARA
+              END-IF
+           END-IF.
+
+           IF WS-ENTRY > 0
+              IF ACTIONI NOT = 'D'
+                 IF LVBALI NOT = WS-LVBAL
+                    MOVE LVBALI TO WS-LVBAL
+                 END-IF
+                 IF LVTKNI NOT = WS-LVTKN
+                    MOVE LVTKNI TO WS-LVTKN
+                 END-IF
+              END-IF
+
+              EVALUATE ACTIONI
+                  WHEN 'A'
+                     PERFORM INSERT-PARA
+                  WHEN 'C'
+                     PERFORM UPDATE-PARA
+                  WHEN 'D'
+                     PERFORM DELETE-PARA
+              END-EVALUATE
+           END-IF.
+
+      ***************************************************
+       ACTION-PROCESS-VAL-PARA.
+           EVALUATE ACTIONI
+           WHEN 'A'
+              IF LEAVE-EXIST
+                 MOVE 'LEAVE RECORD ALREADY EXISTS, ENTER NEW EMPID'
+                          TO MSGLINO
+                 MOVE 'N' TO WS-INPUT
+                 MOVE -1  TO EMPCDL
+              ELSE
+                 PERFORM CHECK-EMPLOYEE-EXISTS-PARA
+                 IF NOT EMP-EXIST
+                    MOVE 'EMPID NOT ON EMPLOYEE MASTER, TRY AGAIN'
+                             TO MSGLINO
+                    MOVE 'N' TO WS-INPUT
+                    MOVE -1  TO EMPCDL
+                 ELSE
+                    MOVE 'Y' TO WS-INPUT
+                    ADD 1    TO WS-ENTRY
+                    MOVE -1  TO LVBALL
+                    PERFORM DB-DATAMOVE-PARA
+                    PERFORM SEND-MAP-PARA
+                 END-IF
+              END-IF
+           WHEN 'C'
+              IF LEAVE-NOTFND
+                 MOVE 'EMPID HAS NO LEAVE RECORD, ENTER NEW EMPID'
+                          TO MSGLINO
+                 MOVE -1  TO EMPCDL
+                 MOVE 'N' TO WS-INPUT
+              ELSE
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 MOVE -1  TO LVBALL
+                 PERFORM DB-DATAMOVE-PARA
+                 PERFORM SEND-MAP-PARA
+              END-IF
+           WHEN 'D'
+              IF LEAVE-NOTFND
+                 MOVE 'EMPID HAS NO LEAVE RECORD, ENTER NEW EMPID'
+                          TO MSGLINO
+                 MOVE -1  TO EMPCDL
+                 MOVE 'N' TO WS-INPUT
+              ELSE
+                 MOVE 'Y' TO WS-INPUT
+                 ADD 1    TO WS-ENTRY
+                 PERFORM DB-DATAMOVE-PARA
+                 PERFORM SEND-MAP-PARA
+              END-IF
+           END-EVALUATE.
+
+      ***************************************************
+       DB-DATAMOVE-PARA.
+
+           MOVE WS-LVBAL    TO LVBALO
+           MOVE WS-LVTKN    TO LVTKNO.
+
+      ***************************************************
+       VALIDATE-ACTION-PARA.
+
+           IF ACTIONI NOT = 'A' AND ACTIONI NOT = 'D' AND
+               ACTIONI NOT = 'C'
+               MOVE 'VALID ACTION VALUES - A/D/C'
+                 TO MSGLINO
+               MOVE -1       TO ACTIONL
+               MOVE 'ACTION' TO WS-PROCESS
+               MOVE 'N' TO WS-ACT
+            ELSE
+               IF WS-ACTION NOT = ACTIONI
+                  MOVE 'ENTER EMPLOYEE ID'
+                      TO MSGLINO
+                  MOVE ACTIONI TO WS-ACTION
+                  MOVE 'Y' TO WS-ACT
+               END-IF
+           END-IF.
+
+      ***************************************************
+       VALIDATE-EMPCD-PARA.
+
+           IF EMPCDI = SPACES
+              MOVE 'EMPLOYEE ID CAN NOT BE EMPTY'
+                 TO MSGLINO
+              MOVE 'EMPCD' TO WS-PROCESS
+              MOVE -1       TO EMPCDL
+              MOVE 'N'      TO WS-LEAVEVAL
+              MOVE 'N'      TO WS-INPUT
+           ELSE
+              IF WS-EMPCD NOT = EMPCDI
+                 MOVE EMPCDI TO WS-EMPCD
+                 PERFORM EMPID-VALIDATE
+              END-IF
+           END-IF.
+
+      ***************************************************
+       INITIALIZE-FIELD-PARA.
+
+           MOVE SPACES TO ACTIONO WS-ACTION
+           MOVE SPACES TO EMPCDO WS-EMPCD
+           MOVE ZEROES TO LVBALO WS-LVBAL
+           MOVE ZEROES TO LVTKNO WS-LVTKN
+           MOVE ZEROES TO WS-ENTRY
+           MOVE -1 TO ACTIONL
+           MOVE 'N' TO WS-INPUT
+           MOVE 'START' TO WS-PROCESS.
+
+      ***************************************************
+        EMPID-VALIDATE.
+
+           EXEC SQL
+               SELECT LEAVEBAL, LEAVETKN
+                   INTO :WS-LVBAL, :WS-LVTKN
+                   FROM LEAVE
+                   WHERE EMPID = :WS-EMPCD
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'LEAVE RECORD FOUND'
+                      TO MSGLINO
+                 MOVE 'F' TO WS-LEAVEVAL
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LEAVE RECORD DOES NOT EXIST'
+                      TO MSGLINO
+                 MOVE 'N' TO WS-LEAVEVAL
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN SELECT' TO MSGLINO
+                 MOVE 'ERROR' TO WS-PROCESS
+                 MOVE 'E' TO WS-LEAVEVAL
+                 PERFORM INITIALIZE-FIELD-PARA
+           END-EVALUATE.
+
+      ***************************************************
+      *    A new LEAVE row should only ever point at a real employee -
+      *    same FK-before-insert discipline as MEMPMANT's
+      *    DEPTCODE-DETAILS/DESGCODE-DETAILS checks before its own
+      *    insert/update.
+        CHECK-EMPLOYEE-EXISTS-PARA.
+           EXEC SQL
+               SELECT COUNT(*)
+                   INTO :WS-EMP-EXIST-COUNT
+                   FROM EMPLOYEE
+                   WHERE EMPID = :EMPCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQL-RETURN-NORMAL AND WS-EMP-EXIST-COUNT > 0
+              MOVE 'F' TO WS-EMPVAL
+           ELSE
+              MOVE 'N' TO WS-EMPVAL
+           END-IF.
+
+      ***************************************************
+       DELETE-PARA.
+
+           EXEC SQL
+               DELETE FROM LEAVE
+                   WHERE EMPID = :EMPCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'LEAVE RECORD DELETED'
+                      TO MSGLINO
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LEAVE RECORD DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN DELETE' TO MSGLINO
+           END-EVALUATE.
+
+           PERFORM INITIALIZE-FIELD-PARA.
+
+      ***************************************************
+       INSERT-PARA.
+
+           EXEC SQL
+               INSERT INTO LEAVE
+               (EMPID, LEAVEBAL, LEAVETKN)
+                      VALUES
+               (:EMPCDI, :LVBALI, :LVTKNI)
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'LEAVE RECORD INSERTED'
+                      TO MSGLINO
+              WHEN WS-SQL-RETURN-DUPKEY
+                 MOVE 'LEAVE RECORD ALREADY EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN INSERT' TO MSGLINO
+           END-EVALUATE.
+
+           PERFORM INITIALIZE-FIELD-PARA.
+
+      ***************************************************
+       UPDATE-PARA.
+
+           EXEC SQL
+               UPDATE LEAVE
+                   SET LEAVEBAL = :LVBALI,
+                       LEAVETKN = :LVTKNI
+                   WHERE EMPID = :EMPCDI
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE TRUE
+              WHEN WS-SQL-RETURN-NORMAL
+                 MOVE 'LEAVE RECORD UPDATED'
+                      TO MSGLINO
+              WHEN WS-SQL-RETURN-NO-ENTRY
+                 MOVE 'LEAVE RECORD DOES NOT EXIST, TRY AGAIN'
+                      TO MSGLINO
+              WHEN OTHER
+                 MOVE 'DB2 ERROR OCCURED IN UPDATE' TO MSGLINO
+           END-EVALUATE.
+
+           PERFORM INITIALIZE-FIELD-PARA.
+
+      ***************************************************
+      *    Records what was in flight (ACTION/PROCESS/ENTRYT from the
+      *    commarea the operator was about to continue with) so an
+      *    abandoned add/change is distinguishable from a completed
+      *    one - same MAINTENANCE_ABANDON_LOG convention as
+      *    DEPTMANT/DESGMANT/MEMPMANT.
+       LOG-ABANDONED-SESSION-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-ABANDON-TS.
+
+           EXEC SQL
+               INSERT INTO MAINTENANCE_ABANDON_LOG
+                   (PROGRAM-NAME, IN-PROGRESS-ACTION,
+                    IN-PROGRESS-PROCESS, ENTRY-COUNT,
+                    ABANDONED-BY, ABANDONED-TERM, ABANDONED-TS)
+                   VALUES ('LEAVEMNT', :ACTION, :PROCESS,
+                           :ENTRYT, :EIBUSERID, :EIBTRMID,
+                           :WS-ABANDON-TS)
+           END-EXEC.
