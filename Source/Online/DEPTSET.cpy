@@ -56,6 +56,30 @@
             05 DEPTDSA              PIC X.
           02 FILLER           PIC X(2).
           02 DEPTDSI              PIC X(50).
+          02 LNGCDL              PIC S9(4) COMP.
+          02 LNGCDF              PIC X.
+          02 FILLER REDEFINES LNGCDF.
+            05 LNGCDA              PIC X.
+          02 FILLER           PIC X(2).
+          02 LNGCDI              PIC X(2).
+          02 LDESCL              PIC S9(4) COMP.
+          02 LDESCF              PIC X.
+          02 FILLER REDEFINES LDESCF.
+            05 LDESCA              PIC X.
+          02 FILLER           PIC X(2).
+          02 LDESCI              PIC X(50).
+          02 MGREMPL              PIC S9(4) COMP.
+          02 MGREMPF              PIC X.
+          02 FILLER REDEFINES MGREMPF.
+            05 MGREMPA              PIC X.
+          02 FILLER           PIC X(2).
+          02 MGREMPI              PIC X(8).
+          02 PARDPTL              PIC S9(4) COMP.
+          02 PARDPTF              PIC X.
+          02 FILLER REDEFINES PARDPTF.
+            05 PARDPTA              PIC X.
+          02 FILLER           PIC X(2).
+          02 PARDPTI              PIC X(5).
           02 MSGLINL              PIC S9(4) COMP.
           02 MSGLINF              PIC X.
           02 FILLER REDEFINES MSGLINF.
@@ -81,6 +105,22 @@
           02 DEPTDSH              PIC X.
           02 DEPTDSO              PIC X(50).
           02 FILLER                PIC X(3).
+          02 LNGCDC              PIC X.
+          02 LNGCDH              PIC X.
+          02 LNGCDO              PIC X(2).
+          02 FILLER                PIC X(3).
+          02 LDESCC              PIC X.
+          02 LDESCH              PIC X.
+          02 LDESCO              PIC X(50).
+          02 FILLER                PIC X(3).
+          02 MGREMPC              PIC X.
+          02 MGREMPH              PIC X.
+          02 MGREMPO              PIC X(8).
+          02 FILLER                PIC X(3).
+          02 PARDPTC              PIC X.
+          02 PARDPTH              PIC X.
+          02 PARDPTO              PIC X(5).
+          02 FILLER                PIC X(3).
           02 MSGLINC              PIC X.
           02 MSGLINH              PIC X.
           02 MSGLINO              PIC X(50).
